@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-FT-STATUS.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  SAME WHOLE-FILE BATCH SCAN AS
+      *          PROJ-GPA-UPDATE, BUT SUMS CS-CRED-HR ONLY ACROSS EACH
+      *          STUDENT'S CURRENT-TERM RF-CRN CHAIN NODES (RF-TERM =
+      *          CURRENT-TERM) AND SETS SF-FT-PT-FLAG TO 'F' IF THE SUM
+      *          MEETS WS-FT-HOUR-MIN, OTHERWISE 'P'.  FEDAID'S 200-
+      *          INPUT-ROUTINE CHECKS SF-FT-PT-FLAG BEFORE LETTING A
+      *          FULL-TIME-ONLY AWARD CODE THROUGH.
+      *20260809  310-SCORE-EF-NODE NOW ALSO REQUIRES RF-STATUS = 'E' SO
+      *          A WAITLISTED ('W') CRN NO LONGER COUNTS TOWARD A
+      *          STUDENT'S FULL-TIME CREDIT HOURS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-EF-KEY.
+           SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-RECORDS           PIC X      VALUE 'N'.
+       01  WS-EF-KEY                 PIC 9(5)   VALUE ZEROS.
+       01  WS-STU-COUNT              PIC 9(5)   VALUE ZEROS.
+       01  WS-FT-HOUR-MIN            PIC 9(3)   VALUE 12.
+       01  WS-TERM-CRED-HR           PIC 9(3).
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           OPEN INPUT EF-FILE-DES
+                      CS-SECT
+           DISPLAY 'PROJ-FT-STATUS STARTING'
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'Y' TO NO-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-RECORDS
+                   NOT AT END PERFORM 200-UPDATE-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           DISPLAY 'PROJ-FT-STATUS FINISHED - STUDENTS UPDATED: '
+               WS-STU-COUNT
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+           EXIT PROGRAM.
+       200-UPDATE-ONE-STUDENT.
+           MOVE ZERO TO WS-TERM-CRED-HR
+           PERFORM 300-WALK-EF-CHAIN
+           IF WS-TERM-CRED-HR >= WS-FT-HOUR-MIN THEN
+               MOVE 'F' TO SF-FT-PT-FLAG
+           ELSE
+               MOVE 'P' TO SF-FT-PT-FLAG
+           END-IF
+           REWRITE SF-RECORD
+           ADD 1 TO WS-STU-COUNT.
+       300-WALK-EF-CHAIN.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 310-SCORE-EF-NODE
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+                   PERFORM 310-SCORE-EF-NODE
+               END-PERFORM
+           END-IF.
+       310-SCORE-EF-NODE.
+           IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E' THEN
+               MOVE RF-CRN TO CS-CRN
+               READ CS-SECT
+                   NOT INVALID KEY
+                       ADD CS-CRED-HR TO WS-TERM-CRED-HR
+               END-READ
+           END-IF.
