@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CURRENT-TERM
+      * THE SEMESTER CODE PROJ-ENROLLMENT, PROJ-ENR-BATCH,
+      * PROJ-PRINT-STU-CLASS, AND PROJ-PRINT-ROSTER SCOPE THEIR
+      * PROJ-ENR.REL LOOKUPS TO BY DEFAULT, AND THAT PROJ-ADD-CLASS
+      * STAMPS ONTO EVERY NEW CS-SECT ROW.  UPDATED BY HAND AT THE
+      * START OF EACH TERM.
+      *****************************************************************
+       01  CURRENT-TERM            PIC X(6)    VALUE '2026FA'.
