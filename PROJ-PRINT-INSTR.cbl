@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-INSTR.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  WALKS PROJ-INSTRUCTOR.DAT IN INSTR-ID
+      *          ORDER AND, FOR EACH INSTRUCTOR, SCANS CLASS-FILE FOR
+      *          EVERY CS-INSTR-ID MATCH -- SAME NESTED-SCAN SHAPE AS
+      *          PROJ-PRINT-ROSTER'S PER-CLASS ENROLLMENT SCAN.  ANY
+      *          SECTION LEFT WITH CS-INSTR-ID OF ZERO IS LISTED LAST
+      *          UNDER AN "UNASSIGNED" HEADING SO NOTHING GETS LOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSTR-FILE ASSIGN TO 'PROJ-INSTRUCTOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS INSTR-ID.
+           SELECT CLASS-FILE ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT INSTR-REPORT ASSIGN TO 'CS-INSTR.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INSTR-FILE IS EXTERNAL RECORD CONTAINS 25 CHARACTERS.
+           COPY INSTR-FILE-DESC.
+       FD  CLASS-FILE IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       FD  INSTR-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-INSTRS              PIC X      VALUE 'N'.
+       01  NO-MORE-CLASSES             PIC X      VALUE 'N'.
+       01  WS-INSTR-SECT-COUNT         PIC 9(3).
+       01  WS-LINE-CT                  PIC 99     VALUE ZERO.
+       01  WS-PAGE                     PIC 99     VALUE ZERO.
+       01  DATE-WS.
+           05  YEAR-WS                 PIC XXXX.
+           05  MONTH-WS                PIC XX.
+           05  DAY-WS                  PIC XX.
+       01  HEADING-1.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(28)
+               VALUE 'SECTIONS BY INSTRUCTOR'.
+           05  MONTH-H1                PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  DAY-H1                  PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  YEAR-H1                 PIC X(4).
+           05                          PIC X(9)
+               VALUE '   PAGE '.
+           05  PAGE-NO-H1              PIC 9(2).
+           05                          PIC X(15)  VALUE SPACES.
+       01  INSTR-HEADER-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(11)  VALUE 'INSTRUCTOR '.
+           05  ID-OUT                  PIC 9(5).
+           05                          PIC X(2)   VALUE SPACES.
+           05  NAME-OUT                PIC X(10).
+           05                          PIC X(2)   VALUE SPACES.
+           05  DEPT-OUT                PIC X(10).
+           05                          PIC X(18)  VALUE SPACES.
+       01  UNASSIGNED-HEADER-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(29)
+               VALUE 'SECTIONS WITH NO INSTRUCTOR'.
+           05                          PIC X(29)  VALUE SPACES.
+       01  COLUMN-HEADER-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(4)   VALUE 'CRN '.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(7)   VALUE 'COURSE '.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(10)  VALUE 'DESCR'.
+           05                          PIC X(29)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05  CRN-OUT                 PIC 9(5).
+           05                          PIC X(2)   VALUE SPACES.
+           05  COURSE-OUT              PIC X(6).
+           05                          PIC X(2)   VALUE SPACES.
+           05  DESCR-OUT               PIC X(10).
+           05                          PIC X(29)  VALUE SPACES.
+       01  NO-SECTIONS-LINE.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(24)
+               VALUE 'NO SECTIONS ASSIGNED'.
+           05                          PIC X(30)  VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT INSTR-FILE
+                      CLASS-FILE
+           OPEN OUTPUT INSTR-REPORT
+           PERFORM 200-HEADING-RTN
+           MOVE ZEROS TO INSTR-ID
+           START INSTR-FILE KEY IS NOT LESS THAN INSTR-ID
+               INVALID KEY MOVE 'Y' TO NO-MORE-INSTRS
+           END-START
+           PERFORM UNTIL NO-MORE-INSTRS = 'Y'
+               READ INSTR-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-INSTRS
+                   NOT AT END PERFORM 300-PRINT-ONE-INSTRUCTOR
+               END-READ
+           END-PERFORM
+           PERFORM 500-PRINT-UNASSIGNED
+           CLOSE INSTR-FILE
+                 CLASS-FILE
+                 INSTR-REPORT
+           EXIT PROGRAM.
+       200-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 2
+           MOVE 0 TO WS-LINE-CT
+           ADD 8 TO WS-LINE-CT.
+       300-PRINT-ONE-INSTRUCTOR.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE INSTR-ID TO ID-OUT
+           MOVE INSTR-NAME TO NAME-OUT
+           MOVE INSTR-DEPT TO DEPT-OUT
+           WRITE REPORT-REC FROM INSTR-HEADER-LINE AFTER 2
+           WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+           ADD 3 TO WS-LINE-CT
+           MOVE ZERO TO WS-INSTR-SECT-COUNT
+           PERFORM 400-SCAN-CLASSES
+           IF WS-INSTR-SECT-COUNT = 0
+               WRITE REPORT-REC FROM NO-SECTIONS-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF.
+       400-SCAN-CLASSES.
+           MOVE ZEROS TO CS-CRN
+           MOVE 'N' TO NO-MORE-CLASSES
+           START CLASS-FILE KEY IS NOT LESS THAN CS-CRN
+               INVALID KEY MOVE 'Y' TO NO-MORE-CLASSES
+           END-START
+           PERFORM UNTIL NO-MORE-CLASSES = 'Y'
+               READ CLASS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-CLASSES
+                   NOT AT END
+                       IF CS-INSTR-ID = INSTR-ID
+                           PERFORM 410-WRITE-CLASS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+       410-WRITE-CLASS-LINE.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+               WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF
+           MOVE CS-CRN TO CRN-OUT
+           MOVE CS-CRS-CODE TO COURSE-OUT
+           MOVE CS-DESC TO DESCR-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT
+           ADD 1 TO WS-INSTR-SECT-COUNT.
+       500-PRINT-UNASSIGNED.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+           END-IF
+           WRITE REPORT-REC FROM UNASSIGNED-HEADER-LINE AFTER 2
+           WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+           ADD 3 TO WS-LINE-CT
+           MOVE ZERO TO WS-INSTR-SECT-COUNT
+           MOVE ZEROS TO CS-CRN
+           MOVE 'N' TO NO-MORE-CLASSES
+           START CLASS-FILE KEY IS NOT LESS THAN CS-CRN
+               INVALID KEY MOVE 'Y' TO NO-MORE-CLASSES
+           END-START
+           PERFORM UNTIL NO-MORE-CLASSES = 'Y'
+               READ CLASS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-CLASSES
+                   NOT AT END
+                       IF CS-INSTR-ID = ZERO
+                           PERFORM 410-WRITE-CLASS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-INSTR-SECT-COUNT = 0
+               WRITE REPORT-REC FROM NO-SECTIONS-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF.
