@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-DELINQ.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  WALKS EACH STUDENT'S RECEIPT CHAIN VIA
+      *          SF-RCT-REC-PNTR OUT TO ITS TAIL NODE, WHICH HOLDS THAT
+      *          CHAIN'S CURRENT RC-BALANCE (SEE PROJ-RC'S RUNNING
+      *          BALANCE WORK), AND LISTS EVERY STUDENT WHOSE BALANCE
+      *          SHOWS MORE OWED THAN PAID, WORST BALANCE FIRST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC
+               ASSIGN TO "PROJ-STU-FILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT RC-FILE-DESC
+               ASSIGN TO "PROJ-REC.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-RC-KEY.
+           SELECT DELINQUENT-REPORT
+               ASSIGN TO "RC-DELINQ.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD DELINQUENT-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
+          88 NO-MORE-RECORDS                    VALUE "NO".
+       01 WS-RC-KEY                PIC 9(5)     VALUE ZERO.
+       01 WS-LINE-CT               PIC 99       VALUE ZERO.
+       01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 DATE-WS.
+          05 YEAR-WS               PIC XXXX.
+          05 MONTH-WS              PIC XX.
+          05 DAY-WS                PIC XX.
+       01 WS-DELINQ-CNT             PIC 9(4)    VALUE ZERO.
+       01 WS-SORT-I                 PIC 9(4).
+       01 WS-SORT-J                 PIC 9(4).
+       01 WS-PRINT-IDX               PIC 9(4).
+       01 WS-DELINQ-TABLE.
+          05 WS-DELINQ-ENTRY OCCURS 2000 TIMES.
+             10 WS-D-STU-NUM       PIC 9(9).
+             10 WS-D-BALANCE       PIC S9(5)V99.
+       01 WS-SWAP-ENTRY.
+          05 WS-SWAP-STU-NUM       PIC 9(9).
+          05 WS-SWAP-BALANCE       PIC S9(5)V99.
+       01 HEADING-1.
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(28)
+               VALUE "DELINQUENT ACCOUNTS LISTING".
+          05 MONTH-H1              PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 DAY-H1                PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 YEAR-H1               PIC X(4).
+          05                       PIC X(9)
+               VALUE "   PAGE ".
+          05 PAGE-NO-H1            PIC 9(2).
+          05                       PIC X(2)     VALUE SPACES.
+       01 HEADING-2.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(9)     VALUE "STUD S NO".
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(15)    VALUE "AMOUNT DELINQ".
+          05                       PIC X(25)    VALUE SPACES.
+       01 DETAIL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05 S-NO-OUT              PIC 9(9).
+          05                       PIC X(8)     VALUE SPACES.
+          05 BALANCE-OUT           PIC 9(5)V99.
+          05                       PIC X(33)    VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      RC-FILE-DESC
+           OPEN OUTPUT DELINQUENT-REPORT
+           MOVE ZERO TO WS-DELINQ-CNT
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 200-CHECK-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           PERFORM 400-SORT-DELINQ-TABLE
+           PERFORM 500-HEADING-RTN
+           IF WS-DELINQ-CNT > 0
+               PERFORM 600-PRINT-RTN
+                   VARYING WS-PRINT-IDX FROM 1 BY 1
+                   UNTIL WS-PRINT-IDX > WS-DELINQ-CNT
+           END-IF
+           CLOSE SF-FILE-DESC
+                 RC-FILE-DESC
+                 DELINQUENT-REPORT
+           EXIT PROGRAM.
+       200-CHECK-ONE-STUDENT.
+      *    WALKS THIS STUDENT'S RECEIPT CHAIN OUT TO ITS TAIL NODE; THE
+      *    TAIL'S RC-BALANCE IS THE STUDENT'S CURRENT BALANCE ACROSS THE
+      *    WHOLE CHAIN.  A POSITIVE BALANCE MEANS MORE IS OWED THAN HAS
+      *    BEEN PAID, SO THE STUDENT GOES ON THE DELINQUENT TABLE.
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               IF RC-BALANCE > 0 AND WS-DELINQ-CNT < 2000 THEN
+                   ADD 1 TO WS-DELINQ-CNT
+                   MOVE SF-STU-NUM TO WS-D-STU-NUM(WS-DELINQ-CNT)
+                   MOVE RC-BALANCE TO WS-D-BALANCE(WS-DELINQ-CNT)
+               END-IF
+           END-IF.
+       400-SORT-DELINQ-TABLE.
+      *    DESCENDING BUBBLE SORT ON WS-D-BALANCE SO THE WORST BALANCE
+      *    PRINTS FIRST.  THE TABLE ONLY HOLDS ONE ENTRY PER DELINQUENT
+      *    STUDENT, SO AN O(N**2) PASS IS PLENTY FAST FOR A WEEKLY JOB.
+           IF WS-DELINQ-CNT > 1 THEN
+               PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                       UNTIL WS-SORT-I > WS-DELINQ-CNT - 1
+                   PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                           UNTIL WS-SORT-J > WS-DELINQ-CNT - WS-SORT-I
+                       IF WS-D-BALANCE(WS-SORT-J) <
+                               WS-D-BALANCE(WS-SORT-J + 1) THEN
+                           MOVE WS-DELINQ-ENTRY(WS-SORT-J)
+                               TO WS-SWAP-ENTRY
+                           MOVE WS-DELINQ-ENTRY(WS-SORT-J + 1)
+                               TO WS-DELINQ-ENTRY(WS-SORT-J)
+                           MOVE WS-SWAP-ENTRY
+                               TO WS-DELINQ-ENTRY(WS-SORT-J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       500-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
+       600-PRINT-RTN.
+           MOVE WS-D-STU-NUM(WS-PRINT-IDX) TO S-NO-OUT
+           MOVE WS-D-BALANCE(WS-PRINT-IDX) TO BALANCE-OUT
+           IF WS-LINE-CT > 55
+               PERFORM 500-HEADING-RTN
+           END-IF
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT.
