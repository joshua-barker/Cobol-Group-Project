@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-GPA-UPDATE.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  SAME WHOLE-FILE BATCH SCAN AS
+      *          PROJ-DROP-DELINQ: READS EVERY SF-RECORD, WALKS THAT
+      *          STUDENT'S WHOLE SF-ENR-REC-PNTR CHAIN, AND FOR EACH
+      *          NODE WITH A POSTED GRADE LOOKS UP CS-CRED-HR BY RF-CRN
+      *          AND SCORES THE GRADE AGAINST GR-POINT-TABLE.  A NODE
+      *          WHOSE RF-GRADE IS NOT YET POSTED (SPACES, OR '**') IS
+      *          NOT COUNTED AS ATTEMPTED -- IT IS STILL IN PROGRESS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-EF-KEY.
+           SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-RECORDS           PIC X      VALUE 'N'.
+       01  WS-EF-KEY                 PIC 9(5)   VALUE ZEROS.
+       01  WS-STU-COUNT              PIC 9(5)   VALUE ZEROS.
+       01  WS-GRADE-FOUND            PIC X.
+       01  WS-QUALITY-PTS            PIC 9(5)V99.
+       01  WS-CRED-HR-ATT            PIC 9(3).
+       01  WS-CRED-HR-EARN           PIC 9(3).
+       COPY GR-POINT-TABLE.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           OPEN INPUT EF-FILE-DES
+                      CS-SECT
+           DISPLAY 'PROJ-GPA-UPDATE STARTING'
+           PERFORM 050-LOAD-GRADE-TABLE
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'Y' TO NO-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-RECORDS
+                   NOT AT END PERFORM 200-UPDATE-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           DISPLAY 'PROJ-GPA-UPDATE FINISHED - STUDENTS UPDATED: '
+               WS-STU-COUNT
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+           EXIT PROGRAM.
+       050-LOAD-GRADE-TABLE.
+           MOVE 'A ' TO GR-TBL-GRADE(1)
+           MOVE 4.00 TO GR-TBL-POINTS(1)
+           MOVE 'B ' TO GR-TBL-GRADE(2)
+           MOVE 3.00 TO GR-TBL-POINTS(2)
+           MOVE 'C ' TO GR-TBL-GRADE(3)
+           MOVE 2.00 TO GR-TBL-POINTS(3)
+           MOVE 'D ' TO GR-TBL-GRADE(4)
+           MOVE 1.00 TO GR-TBL-POINTS(4)
+           MOVE 'F ' TO GR-TBL-GRADE(5)
+           MOVE 0.00 TO GR-TBL-POINTS(5).
+       200-UPDATE-ONE-STUDENT.
+           MOVE ZERO TO WS-QUALITY-PTS
+           MOVE ZERO TO WS-CRED-HR-ATT
+           MOVE ZERO TO WS-CRED-HR-EARN
+           PERFORM 300-WALK-EF-CHAIN
+           COMPUTE SF-CUM-GPA ROUNDED =
+               WS-QUALITY-PTS / WS-CRED-HR-ATT
+               ON SIZE ERROR MOVE ZEROS TO SF-CUM-GPA
+           END-COMPUTE
+           MOVE WS-CRED-HR-ATT TO SF-CRED-HR-ATT
+           MOVE WS-CRED-HR-EARN TO SF-CRED-HR-EARN
+           REWRITE SF-RECORD
+           ADD 1 TO WS-STU-COUNT.
+       300-WALK-EF-CHAIN.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 310-SCORE-EF-NODE
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+                   PERFORM 310-SCORE-EF-NODE
+               END-PERFORM
+           END-IF.
+       310-SCORE-EF-NODE.
+           MOVE 'N' TO WS-GRADE-FOUND
+           PERFORM VARYING GR-POINT-IDX FROM 1 BY 1
+                   UNTIL GR-POINT-IDX > GR-POINT-TBL-SIZE
+               IF RF-GRADE = GR-TBL-GRADE(GR-POINT-IDX) THEN
+                   MOVE 'Y' TO WS-GRADE-FOUND
+                   PERFORM 320-ADD-EF-NODE-HOURS
+               END-IF
+           END-PERFORM.
+       320-ADD-EF-NODE-HOURS.
+           MOVE RF-CRN TO CS-CRN
+           READ CS-SECT
+               NOT INVALID KEY
+                   ADD CS-CRED-HR TO WS-CRED-HR-ATT
+                   COMPUTE WS-QUALITY-PTS =
+                       WS-QUALITY-PTS +
+                       (CS-CRED-HR * GR-TBL-POINTS(GR-POINT-IDX))
+                   IF RF-GRADE NOT = 'F ' THEN
+                       ADD CS-CRED-HR TO WS-CRED-HR-EARN
+                   END-IF
+           END-READ.
