@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-CHAIN-CHECK.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  WALKS EVERY FIN AID / RECEIPT /
+      *          ENROLLMENT CHAIN FROM EVERY STUDENT'S HEAD POINTER AND
+      *          REPORTS ANY NODE THAT POINTS PAST THE FILE'S OWN EOF
+      *          BOUND, ANY UNREADABLE SLOT, OR ANY CHAIN THAT NEVER
+      *          COMES BACK TO A ZERO POINTER.
+      *20260809  RC-REC GREW BY ONE BYTE (RC-VOID) WHEN PROJ-RC PICKED
+      *          UP A RECEIPT VOID OPTION; RC-EOF-REC WIDENED TO MATCH.
+      *20260809  RC-REC AND FA-DATA-REC EACH GREW BY SIX MORE BYTES
+      *          (RC-POST-DATE / FA-POST-DATE) WHEN PROJ-RC/PROJ-FIN-AID
+      *          PICKED UP POSTING DATES; RC-EOF-REC/FA-EOF-REC WIDENED
+      *          TO MATCH.
+      *20260809  RC-REC GREW BY SEVEN MORE BYTES (RC-BALANCE) WHEN
+      *          PROJ-RC PICKED UP A RUNNING BALANCE; RC-EOF-REC
+      *          WIDENED TO MATCH.
+      *20260809  RC-REC, FA-DATA-REC, AND ENR-REC EACH GREW BY EIGHT
+      *          MORE BYTES (RC-OPERATOR-ID/FA-OPERATOR-ID/RF-OPERATOR-
+      *          ID) WHEN PROJ-RC/PROJ-FIN-AID/PROJ-ENROLLMENT PICKED UP
+      *          AN OPERATOR-ID STAMP; RC-EOF-REC/FA-EOF-REC/EOF-REC
+      *          WIDENED TO MATCH.
+      *20260809  RC-EOF-REC'S FILLER WAS STILL SIZED FOR THE PRE-
+      *          RC-POST-DATE/RC-BALANCE/RC-OPERATOR-ID SHAPE OF
+      *          RC-REC, SIX BYTES NARROW OF THE REAL RECORD.  WIDENED
+      *          TO MATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SF-STU-NUM.
+       SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+              ORGANIZATION IS RELATIVE
+              ACCESS IS DYNAMIC
+              RELATIVE KEY IS WS-FA-KEY.
+       SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+              ORGANIZATION IS RELATIVE
+              ACCESS IS DYNAMIC
+              RELATIVE KEY IS WS-RC-KEY.
+       SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+              ORGANIZATION IS RELATIVE
+              ACCESS IS DYNAMIC
+              RELATIVE KEY IS WS-EF-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+           COPY FA-FILE-DESC.
+       FD  RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+           COPY RC-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS PIC X VALUE 'Y'.
+       01  WS-FA-KEY              PIC 9(5).
+       01  WS-RC-KEY              PIC 9(5).
+       01  WS-EF-KEY              PIC 9(5).
+       01  FA-EOF-REC.
+           05  FA-EOF-BOUND      PIC 9(5).
+           05  FILLER            PIC X(33).
+       01  RC-EOF-REC.
+           05  RC-EOF-BOUND      PIC 9(5).
+           05  FILLER            PIC X(59).
+       01  EOF-REC.
+           05  EOF-BOUND         PIC 9(5).
+           05  FILLER            PIC X(31).
+       01  WS-STEP-CNT            PIC 9(5).
+       01  WS-BAD-PNTR            PIC X.
+       01  WS-LOOP-FOUND          PIC X.
+       01  WS-ERROR-CNT           PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      FA-FILE-DESC
+                      RC-FILE-DESC
+                      EF-FILE-DES
+           DISPLAY 'PROJ-CHAIN-CHECK STARTING'
+           PERFORM 150-LOAD-EOF-BOUNDS
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ SF-FILE-DESC NEXT RECORD
+                 AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                 NOT AT END PERFORM 200-CHECK-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           IF WS-ERROR-CNT = ZERO
+               DISPLAY 'NO PROBLEMS FOUND -- ALL CHAINS INTACT'
+           ELSE
+               DISPLAY WS-ERROR-CNT ' PROBLEM(S) FOUND -- SEE ABOVE'
+           END-IF
+           CLOSE SF-FILE-DESC
+                 FA-FILE-DESC
+                 RC-FILE-DESC
+                 EF-FILE-DES
+           EXIT PROGRAM.
+       150-LOAD-EOF-BOUNDS.
+      *    SLOT 1 OF EACH RELATIVE FILE IS ITS OWN CONTROL RECORD, AND
+      *    CARRIES THE NEXT FREE SLOT NUMBER.  ANY CHAIN POINTER AT OR
+      *    BEYOND THAT NUMBER TARGETS A SLOT THAT HAS NEVER BEEN
+      *    WRITTEN.
+           MOVE 1 TO WS-FA-KEY
+           READ FA-FILE-DESC
+           MOVE FA-DATA-REC TO FA-EOF-REC
+           MOVE 1 TO WS-RC-KEY
+           READ RC-FILE-DESC
+           MOVE RC-REC TO RC-EOF-REC
+           MOVE 1 TO WS-EF-KEY
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC.
+       200-CHECK-ONE-STUDENT.
+           PERFORM 300-CHECK-FA-CHAIN
+           PERFORM 400-CHECK-RC-CHAIN
+           PERFORM 500-CHECK-EF-CHAIN.
+       300-CHECK-FA-CHAIN.
+           IF SF-FIN-AID-PNTR > 0 THEN
+               MOVE 'N' TO WS-BAD-PNTR
+               MOVE 'N' TO WS-LOOP-FOUND
+               MOVE ZERO TO WS-STEP-CNT
+               MOVE SF-FIN-AID-PNTR TO WS-FA-KEY
+               PERFORM UNTIL WS-FA-KEY = 0 OR WS-BAD-PNTR = 'Y'
+                             OR WS-LOOP-FOUND = 'Y'
+                   IF WS-FA-KEY >= FA-EOF-BOUND THEN
+                       MOVE 'Y' TO WS-BAD-PNTR
+                       ADD 1 TO WS-ERROR-CNT
+                       DISPLAY 'FIN AID CHAIN FOR STUDENT ' SF-STU-NUM
+                           ' POINTS AT OUT-OF-RANGE SLOT ' WS-FA-KEY
+                   ELSE
+                       READ FA-FILE-DESC
+                         INVALID KEY
+                           MOVE 'Y' TO WS-BAD-PNTR
+                           ADD 1 TO WS-ERROR-CNT
+                           DISPLAY 'FIN AID CHAIN FOR STUDENT '
+                               SF-STU-NUM ' POINTS AT AN UNREADABLE'
+                               ' SLOT ' WS-FA-KEY
+                         NOT INVALID KEY
+                           ADD 1 TO WS-STEP-CNT
+                           IF WS-STEP-CNT > FA-EOF-BOUND THEN
+                               MOVE 'Y' TO WS-LOOP-FOUND
+                               ADD 1 TO WS-ERROR-CNT
+                               DISPLAY 'FIN AID CHAIN FOR STUDENT '
+                                   SF-STU-NUM ' NEVER TERMINATES IN A'
+                                   ' ZERO POINTER'
+                           ELSE
+                               MOVE FA-NEXT-PNTR TO WS-FA-KEY
+                           END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+           END-IF.
+       400-CHECK-RC-CHAIN.
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE 'N' TO WS-BAD-PNTR
+               MOVE 'N' TO WS-LOOP-FOUND
+               MOVE ZERO TO WS-STEP-CNT
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               PERFORM UNTIL WS-RC-KEY = 0 OR WS-BAD-PNTR = 'Y'
+                             OR WS-LOOP-FOUND = 'Y'
+                   IF WS-RC-KEY >= RC-EOF-BOUND THEN
+                       MOVE 'Y' TO WS-BAD-PNTR
+                       ADD 1 TO WS-ERROR-CNT
+                       DISPLAY 'RECEIPT CHAIN FOR STUDENT ' SF-STU-NUM
+                           ' POINTS AT OUT-OF-RANGE SLOT ' WS-RC-KEY
+                   ELSE
+                       READ RC-FILE-DESC
+                         INVALID KEY
+                           MOVE 'Y' TO WS-BAD-PNTR
+                           ADD 1 TO WS-ERROR-CNT
+                           DISPLAY 'RECEIPT CHAIN FOR STUDENT '
+                               SF-STU-NUM ' POINTS AT AN UNREADABLE'
+                               ' SLOT ' WS-RC-KEY
+                         NOT INVALID KEY
+                           ADD 1 TO WS-STEP-CNT
+                           IF WS-STEP-CNT > RC-EOF-BOUND THEN
+                               MOVE 'Y' TO WS-LOOP-FOUND
+                               ADD 1 TO WS-ERROR-CNT
+                               DISPLAY 'RECEIPT CHAIN FOR STUDENT '
+                                   SF-STU-NUM ' NEVER TERMINATES IN A'
+                                   ' ZERO POINTER'
+                           ELSE
+                               MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                           END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+           END-IF.
+       500-CHECK-EF-CHAIN.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE 'N' TO WS-BAD-PNTR
+               MOVE 'N' TO WS-LOOP-FOUND
+               MOVE ZERO TO WS-STEP-CNT
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               PERFORM UNTIL WS-EF-KEY = 0 OR WS-BAD-PNTR = 'Y'
+                             OR WS-LOOP-FOUND = 'Y'
+                   IF WS-EF-KEY >= EOF-BOUND THEN
+                       MOVE 'Y' TO WS-BAD-PNTR
+                       ADD 1 TO WS-ERROR-CNT
+                       DISPLAY 'ENROLLMENT CHAIN FOR STUDENT '
+                           SF-STU-NUM ' POINTS AT OUT-OF-RANGE SLOT '
+                           WS-EF-KEY
+                   ELSE
+                       READ EF-FILE-DES
+                         INVALID KEY
+                           MOVE 'Y' TO WS-BAD-PNTR
+                           ADD 1 TO WS-ERROR-CNT
+                           DISPLAY 'ENROLLMENT CHAIN FOR STUDENT '
+                               SF-STU-NUM ' POINTS AT AN UNREADABLE'
+                               ' SLOT ' WS-EF-KEY
+                         NOT INVALID KEY
+                           ADD 1 TO WS-STEP-CNT
+                           IF WS-STEP-CNT > EOF-BOUND THEN
+                               MOVE 'Y' TO WS-LOOP-FOUND
+                               ADD 1 TO WS-ERROR-CNT
+                               DISPLAY 'ENROLLMENT CHAIN FOR STUDENT '
+                                   SF-STU-NUM ' NEVER TERMINATES IN A'
+                                   ' ZERO POINTER'
+                           ELSE
+                               MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                           END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+           END-IF.
