@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-TRANSCRIPT.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  TAKES A WS-SNO LIKE PROJ-STATEMENT
+      *          DOES, WALKS THAT ONE STUDENT'S ENROLLMENT CHAIN OFF
+      *          SF-ENR-REC-PNTR, AND FOR EACH NODE LOOKS UP CS-SECT BY
+      *          RF-CRN TO PRINT THE COURSE CODE, DESCRIPTION, CREDIT
+      *          HOURS, AND POSTED GRADE, LABELED BY RF-TERM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS SF-STU-NUM.
+            SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-EF-KEY.
+            SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS CS-CRN.
+            SELECT TRANSCRIPT-REPORT ASSIGN TO 'SF-TRANSCRIPT.RPT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       FD TRANSCRIPT-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01  WS-EF-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-TOT-CRED-HR            PIC 9(5)  VALUE ZERO.
+       01  DATE-WS.
+           05 YEAR-WS                PIC XXXX.
+           05 MONTH-WS               PIC XX.
+           05 DAY-WS                 PIC XX.
+       01  ANS                       PIC X.
+       01  HEADING-1.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(30)
+                VALUE "STUDENT TRANSCRIPT".
+           05 MONTH-H1               PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 DAY-H1                 PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 YEAR-H1                PIC X(4).
+           05                        PIC X(10)    VALUE SPACES.
+       01  HEADING-2.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(16) VALUE "STUDENT NUMBER: ".
+           05 S-NO-H2                PIC 9(9).
+           05                        PIC X(26)    VALUE SPACES.
+       01  BLANK-LINE                PIC X(57)    VALUE SPACES.
+       01  TERM-LINE.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(6)     VALUE "TERM: ".
+           05 TERM-OUT               PIC X(6).
+           05                        PIC X(39)    VALUE SPACES.
+       01  DETAIL-LINE.
+           05                        PIC X(6)     VALUE SPACES.
+           05 CRS-CODE-OUT           PIC X(6).
+           05                        PIC X(1)     VALUE SPACES.
+           05 CRS-DESC-OUT           PIC X(10).
+           05                        PIC X(1)     VALUE SPACES.
+           05 CRED-HR-OUT            PIC Z9.
+           05                        PIC X(1)     VALUE SPACES.
+           05 GRADE-OUT              PIC X(2).
+           05                        PIC X(29)    VALUE SPACES.
+       01  TOTAL-LINE.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(20)
+               VALUE "TOTAL CREDIT HOURS: ".
+           05 TOT-CRED-HR-OUT        PIC ZZZZ9.
+           05                        PIC X(26)    VALUE SPACES.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-DONE.
+          05 LINE 3 COLUMN 1
+               VALUE 'TRANSCRIPT PRINTED FOR STUDENT: '.
+          05 LINE 3 COLUMN 34 PIC 9(9) FROM WS-SNO.
+          05 LINE 5 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01 SCRN-NOT-FOUND.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NOT IN SYSTEM'.
+          05 LINE 5 COLUMN 1 VALUE 'HIT ENTER TO GO BACK TO MAIN SCR'.
+       PROCEDURE DIVISION USING WS-SNO.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      EF-FILE-DES
+                      CS-SECT
+           OPEN OUTPUT TRANSCRIPT-REPORT
+           MOVE WS-SNO TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY PERFORM 900-NOT-EXISTING-ROUTINE
+               NOT INVALID KEY PERFORM 200-PRINT-TRANSCRIPT
+           END-READ
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+                 TRANSCRIPT-REPORT
+           EXIT PROGRAM.
+       200-PRINT-TRANSCRIPT.
+           MOVE ZERO TO WS-TOT-CRED-HR
+           PERFORM 500-PRINT-HEADER
+           PERFORM 300-WALK-EF-CHAIN
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM BLANK-LINE AFTER 1
+           MOVE WS-TOT-CRED-HR TO TOT-CRED-HR-OUT
+           WRITE REPORT-REC FROM TOTAL-LINE AFTER 1
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-DONE
+           ACCEPT ANS.
+       300-WALK-EF-CHAIN.
+      *    WALKS THE STUDENT'S WHOLE ENROLLMENT CHAIN, PRINTING ONE
+      *    DETAIL LINE PER NODE REGARDLESS OF TERM -- THE TERM LABEL ON
+      *    EACH LINE IS WHAT GROUPS THE TRANSCRIPT BY TERM, THE SAME WAY
+      *    RF-TERM ALREADY DISTINGUISHES A STUDENT'S CURRENT-TERM NODES
+      *    FROM PRIOR-TERM ONES ELSEWHERE IN THE SYSTEM.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 310-PRINT-EF-NODE
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+                   PERFORM 310-PRINT-EF-NODE
+               END-PERFORM
+           END-IF.
+       310-PRINT-EF-NODE.
+           MOVE RF-TERM TO TERM-OUT
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM TERM-LINE AFTER 1
+           MOVE RF-CRN TO CS-CRN
+           READ CS-SECT
+               INVALID KEY
+                   MOVE SPACES TO CRS-CODE-OUT CRS-DESC-OUT
+                   MOVE ZERO TO CRED-HR-OUT
+               NOT INVALID KEY
+                   MOVE CS-CRS-CODE TO CRS-CODE-OUT
+                   MOVE CS-DESC TO CRS-DESC-OUT
+                   MOVE CS-CRED-HR TO CRED-HR-OUT
+                   ADD CS-CRED-HR TO WS-TOT-CRED-HR
+           END-READ
+           MOVE RF-GRADE TO GRADE-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1.
+       500-PRINT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SF-STU-NUM TO S-NO-H2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM HEADING-1 AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           WRITE REPORT-REC FROM BLANK-LINE AFTER 2.
+       900-NOT-EXISTING-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-NOT-FOUND
+           ACCEPT ANS.
