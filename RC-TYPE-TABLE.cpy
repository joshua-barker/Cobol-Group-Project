@@ -0,0 +1,11 @@
+      *****************************************************************
+      * RC-TYPE-TABLE
+      * THE VALID RECEIPT TYPES PROJ-RC CHECKS WS-RC-RCT-TYPE AGAINST
+      * BEFORE WRITING A RECEIPT.  LOADED BY 050-LOAD-TYPE-TABLE AT
+      * PROGRAM START; ADD A NEW RECEIPT TYPE BY ADDING AN ENTRY THERE
+      * AND BUMPING RC-TYPE-TBL-SIZE.
+      *****************************************************************
+       01  RC-TYPE-TBL-SIZE          PIC 9(2)  VALUE 06.
+       01  RC-TYPE-TABLE.
+           05  RC-TYPE-ENTRY OCCURS 6 TIMES INDEXED BY RC-TYPE-IDX.
+               10  RC-TBL-TYPE       PIC X(10).
