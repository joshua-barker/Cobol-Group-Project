@@ -0,0 +1,22 @@
+      *****************************************************************
+      * EF-REC
+      * RECORD LAYOUT FOR THE PROJ-ENR.REL SINGLY-LINKED ENROLLMENT
+      * FILE.  SLOT 1 OF THE FILE IS THE CONTROL RECORD (SEE EOF-REC
+      * IN THE PROGRAMS THAT USE THIS COPYBOOK); EVERY OTHER SLOT IS
+      * ONE STUDENT/CRN NODE CHAINED VIA RF-NXT-CLS-PNTR.
+      * RF-GRADE IS SPACES UNTIL A GRADE IS POSTED AGAINST THE CRN'S
+      * ROSTER (SEE PROJ-POST-GRADE); PROJ-TRANSCRIPT READS IT BACK OFF
+      * A STUDENT'S OWN CHAIN TERM BY TERM.
+      * RF-OPERATOR-ID IS THE LOGIN ID CAPTURED BY MENU AT SIGN-ON AND
+      * PASSED DOWN TO PROJ-ENROLLMENT SO EVERY NODE CARRIES WHO
+      * KEYED IT IN; SLOT 1 (THE EOF-REC CONTROL RECORD) LEAVES IT
+      * BLANK.
+      *****************************************************************
+       01  ENR-REC.
+           05  RF-STUDENT-NUM      PIC 9(9).
+           05  RF-CRN              PIC X(5).
+           05  RF-NXT-CLS-PNTR     PIC 9(5).
+           05  RF-STATUS           PIC X.
+           05  RF-TERM             PIC X(6).
+           05  RF-GRADE            PIC X(2).
+           05  RF-OPERATOR-ID      PIC X(8).
