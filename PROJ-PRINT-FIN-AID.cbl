@@ -1,5 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJ-PRINT-FIN-AID.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20170417.
+      *MODIFICATION HISTORY:
+      *20260809  CORRECTED THE FD/COPY FOR FA-FILE-DESC (IT WAS
+      *          COPYING SF-FILE-DESC'S STUDENT-MASTER LAYOUT AND
+      *          REFERENCING FA-AWARD-AMT/SFA-RC-PNTR, NEITHER OF WHICH
+      *          EXISTS -- LEFTOVER FROM BEFORE THE FILE WAS REDONE AS
+      *          A SINGLY-LINKED LIST, WHICH KEPT THIS PROGRAM FROM
+      *          EVER COMPILING).  THERE IS NO RECEIPT POINTER ON AN
+      *          FA-DATA-REC, SO THE RECEIPT NO COLUMN IS DROPPED.
+      *20260809  300-PRINT-RTN NOW ACCUMULATES WS-TOTAL-AWARD AND A NEW
+      *          400-TOTAL-RTN PRINTS A GRAND-TOTAL LINE BEFORE CLOSE.
+      *20260809  ADDED CHECKPOINT/RESTART.  EVERY WS-CKPT-INTERVAL
+      *          RECORDS, 250-CHECKPOINT-RTN SAVES THE RELATIVE KEY
+      *          JUST PROCESSED *AND* THE RUNNING WS-TOTAL-AWARD OUT TO
+      *          FA-PRINT.CKP -- THE RUNNING TOTAL HAS TO BE SAVED TOO,
+      *          NOT JUST THE KEY, OR A RESUMED RUN'S GRAND TOTAL ON
+      *          400-TOTAL-RTN WOULD ONLY COVER THE RECORDS READ SINCE
+      *          THE RESTART.  150-CHECK-RESTART OFFERS TO PICK BOTH
+      *          BACK UP ON THE NEXT RUN.
+      *20260809  ADDED AN OPERATOR ID COLUMN TO THE DETAIL LINE, PULLED
+      *          FROM FA-OPERATOR-ID, SO EACH AWARD SHOWS WHO KEYED
+      *          IT IN.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            SELECT FA-FILE-DESC
@@ -10,13 +32,22 @@
            SELECT FIN-AID-REPORT
                ASSIGN TO "FA-REPORT.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "FA-PRINT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 29 CHARACTERS.
-       COPY SF-FILE-DESC.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
        FD FIN-AID-REPORT
           DATA RECORD IS REPORT-REC.
        01 REPORT-REC               PIC X(70).
+       FD CHECKPOINT-FILE
+          DATA RECORD IS CKPT-REC.
+       01 CKPT-REC.
+          05 CKPT-KEY              PIC 9(5).
+          05 CKPT-TOTAL-AWARD      PIC 9(6)V99.
        WORKING-STORAGE SECTION.
        01 ANS                      PIC X.
        01 WS-KEY                   PIC 9(5)     VALUE ZERO.
@@ -28,6 +59,12 @@
           05 MONTH-WS              PIC XX.
           05 DAY-WS                PIC XX.
        01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-TOTAL-AWARD           PIC 9(6)V99  VALUE ZERO.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-COUNT            PIC 9(3)     VALUE ZERO.
+       01 WS-CKPT-INTERVAL         PIC 9(3)     VALUE 100.
+       01 WS-RESUME-KEY            PIC 9(5)     VALUE 1.
+       01 WS-RESUME-ANS            PIC X.
        01 HEADING-1.
           05                       PIC X(6)     VALUE SPACES.
           05                       PIC X(30)
@@ -49,8 +86,8 @@
           05                       PIC X(4)     VALUE SPACES.
           05                       PIC X(9)     VALUE "STUD S NO".
           05                       PIC X(4)     VALUE SPACES.
-          05                       PIC X(10)    VALUE "RECEIPT NO".
-          05                       PIC X(18)     VALUE SPACES.
+          05                       PIC X(8)     VALUE "OPERATOR".
+          05                       PIC X(20)    VALUE SPACES.
        01 DETAIL-LINE.
           05                       PIC X(2)     VALUE SPACES.
           05 AWARD-CODE-OUT        PIC 9(4).
@@ -59,24 +96,76 @@
           05                       PIC X(6)     VALUE SPACES.
           05 S-NO-OUT              PIC 9(9).
           05                       PIC X(4)     VALUE SPACES.
-          05 RC-NO-OUT             PIC 9(5).
-          05                       PIC X(23)    VALUE SPACES.
+          05 OPERATOR-ID-OUT       PIC X(8).
+          05                       PIC X(25)    VALUE SPACES.
+       01 TOTAL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(15)    VALUE "GRAND TOTAL:".
+          05                       PIC X(7)     VALUE SPACES.
+          05 TOTAL-AWARD-OUT       PIC 9(6)V99.
+          05                       PIC X(38)    VALUE SPACES.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT FA-FILE-DESC
-                OUTPUT FIN-AID-REPORT
-           PERFORM 200-HEADING-RTN.
+           PERFORM 150-CHECK-RESTART
+           IF WS-RESUME-KEY > 1
+               OPEN EXTEND FIN-AID-REPORT
+           ELSE
+               OPEN OUTPUT FIN-AID-REPORT
+               PERFORM 200-HEADING-RTN
+           END-IF
            MOVE "YES" TO ARE-THERE-MORE-RECORDS
-           MOVE 2 TO WS-KEY
+           MOVE WS-RESUME-KEY TO WS-KEY
+           START FA-FILE-DESC KEY IS GREATER THAN WS-KEY
+               INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+           END-START
            PERFORM UNTIL NO-MORE-RECORDS
-               READ NEXT FA-FILE-DESC
-                   INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
-                   NOT INVALID KEY PERFORM 300-PRINT-RTN
+               READ FA-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 300-PRINT-RTN
                END-READ
            END-PERFORM
+           PERFORM 400-TOTAL-RTN
+           PERFORM 700-CLEAR-CHECKPOINT
            CLOSE FA-FILE-DESC
                  FIN-AID-REPORT
            EXIT PROGRAM.
+       150-CHECK-RESTART.
+           MOVE 1 TO WS-RESUME-KEY
+           MOVE ZERO TO WS-TOTAL-AWARD
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-KEY > 0
+                           DISPLAY 'A PRIOR RUN CHECKPOINTED AT '
+                               'RELATIVE KEY: ' CKPT-KEY
+                           DISPLAY 'RESUME FROM THERE (Y/N)? '
+                           ACCEPT WS-RESUME-ANS
+                           IF WS-RESUME-ANS = 'Y' OR 'y'
+                               MOVE CKPT-KEY TO WS-RESUME-KEY
+                               MOVE CKPT-TOTAL-AWARD TO WS-TOTAL-AWARD
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       250-CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-KEY TO CKPT-KEY
+               MOVE WS-TOTAL-AWARD TO CKPT-TOTAL-AWARD
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
        200-HEADING-RTN.
            ADD 1 TO WS-PAGE
            MOVE WS-PAGE TO PAGE-NO-H1
@@ -94,11 +183,21 @@
            ADD 10 TO WS-LINE-CT.
        300-PRINT-RTN.
            MOVE FA-AWARD-CODE TO AWARD-CODE-OUT
-           MOVE FA-AWARD-AMT TO AWARD-AMT-OUT
+           MOVE FA-AWARD-AMNT TO AWARD-AMT-OUT
            MOVE FA-STU-NUM TO S-NO-OUT
-           MOVE SFA-RC-PNTR TO RC-NO-OUT
+           MOVE FA-OPERATOR-ID TO OPERATOR-ID-OUT
            IF WS-LINE-CT > 55
                PERFORM 200-HEADING-RTN
            END-IF
+           ADD FA-AWARD-AMNT TO WS-TOTAL-AWARD
            WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
-           ADD 1 TO WS-LINE-CT.
+           ADD 1 TO WS-LINE-CT
+           PERFORM 250-CHECKPOINT-RTN.
+       400-TOTAL-RTN.
+           MOVE WS-TOTAL-AWARD TO TOTAL-AWARD-OUT
+           IF WS-LINE-CT > 54
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           WRITE REPORT-REC FROM TOTAL-LINE AFTER 1.
