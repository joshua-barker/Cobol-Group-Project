@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-CONFLICTS.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  SEPARATE FROM PROJ-ENROLLMENT'S AND
+      *          PROJ-ENR-BATCH'S 230-CONFLICT-CHECK, WHICH ONLY CATCH A
+      *          TIME CLASH AGAINST ONE STUDENT'S OWN SCHEDULE AS THEY
+      *          REGISTER.  THIS SCANS THE WHOLE CS-SECT CATALOG FOR THE
+      *          CURRENT-TERM AHEAD OF TIME SO THE REGISTRAR CAN FIX
+      *          THINGS BEFORE REGISTRATION OPENS.  TWO SECTIONS
+      *          MEETING THE SAME CS-MTG-DAYS AT THE SAME CS-MTG-TIME
+      *          ARE FLAGGED AS A TIME CONFLICT; IF THEY ALSO SHARE A
+      *          NON-BLANK CS-ROOM THAT IS UPGRADED TO A ROOM CONFLICT,
+      *          SINCE TWO
+      *          CLASSES CANNOT PHYSICALLY MEET IN THE SAME ROOM AT THE
+      *          SAME TIME.  SECTIONS WITH BLANK CS-MTG-DAYS (NOT YET
+      *          SCHEDULED) OR BLANK CS-ROOM (NOT YET ASSIGNED A ROOM)
+      *          NEVER PARTICIPATE IN A ROOM CONFLICT, THE SAME WAY A
+      *          BLANK CS-MTG-DAYS IS SKIPPED BY 230-CONFLICT-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CS-FILE-DESC
+               ASSIGN TO "PROJ-CLASS-SECT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT CONFLICT-REPORT
+               ASSIGN TO "CS-CONFLICT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CS-FILE-DESC IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       FD CONFLICT-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
+          88 NO-MORE-RECORDS                    VALUE "NO".
+       01 WS-LINE-CT               PIC 99       VALUE ZERO.
+       01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-SECT-CNT              PIC 9(4)     VALUE ZERO.
+       01 WS-PAIR-I                PIC 9(4).
+       01 WS-PAIR-J                PIC 9(4).
+       01 WS-CONFLICT-CNT          PIC 9(4)     VALUE ZERO.
+       01 WS-CONFLICT-TYPE         PIC X(4).
+       01 DATE-WS.
+          05 YEAR-WS               PIC XXXX.
+          05 MONTH-WS              PIC XX.
+          05 DAY-WS                PIC XX.
+       COPY CURRENT-TERM.
+       01 WS-SECT-TABLE.
+          05 WS-SECT-ENTRY OCCURS 500 TIMES.
+             10 WS-T-CRN           PIC 9(5).
+             10 WS-T-CRS-CODE      PIC X(6).
+             10 WS-T-MTG-DAYS      PIC X(5).
+             10 WS-T-MTG-TIME      PIC 9(4).
+             10 WS-T-ROOM          PIC X(4).
+       01 HEADING-1.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(30)
+               VALUE "CLASS SCHEDULE CONFLICT REPORT".
+          05 MONTH-H1              PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 DAY-H1                PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 YEAR-H1               PIC X(4).
+          05                       PIC X(9)
+               VALUE "   PAGE ".
+          05 PAGE-NO-H1            PIC 9(2).
+          05                       PIC X(17)   VALUE SPACES.
+       01 HEADING-2.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(5)     VALUE "CRN".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(8)     VALUE "CRS CODE".
+          05                       PIC X(7)     VALUE SPACES.
+          05                       PIC X(5)     VALUE "CRN".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(8)     VALUE "CRS CODE".
+          05                       PIC X(4)     VALUE SPACES.
+          05                       PIC X(4)     VALUE "DAYS".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(4)     VALUE "TIME".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(4)     VALUE "ROOM".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(4)     VALUE "TYPE".
+       01 DETAIL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05 CRN1-OUT              PIC 9(5).
+          05                       PIC X(4)     VALUE SPACES.
+          05 CRS-CODE1-OUT         PIC X(6).
+          05                       PIC X(4)     VALUE SPACES.
+          05 CRN2-OUT              PIC 9(5).
+          05                       PIC X(4)     VALUE SPACES.
+          05 CRS-CODE2-OUT         PIC X(6).
+          05                       PIC X(3)     VALUE SPACES.
+          05 DAYS-OUT              PIC X(5).
+          05                       PIC X(2)     VALUE SPACES.
+          05 TIME-OUT              PIC 9(4).
+          05                       PIC X(2)     VALUE SPACES.
+          05 ROOM-OUT              PIC X(4).
+          05                       PIC X(2)     VALUE SPACES.
+          05 TYPE-OUT              PIC X(4).
+          05                       PIC X(9)     VALUE SPACES.
+       01 NO-CONFLICTS-LINE        PIC X(37)
+            VALUE "NO SCHEDULE CONFLICTS WERE FOUND".
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT CS-FILE-DESC
+           OPEN OUTPUT CONFLICT-REPORT
+           PERFORM 200-LOAD-SECT-TABLE
+           PERFORM 500-HEADING-RTN
+           IF WS-SECT-CNT > 1 THEN
+               PERFORM VARYING WS-PAIR-I FROM 1 BY 1
+                       UNTIL WS-PAIR-I > WS-SECT-CNT - 1
+                   COMPUTE WS-PAIR-J = WS-PAIR-I + 1
+                   PERFORM VARYING WS-PAIR-J FROM WS-PAIR-J BY 1
+                           UNTIL WS-PAIR-J > WS-SECT-CNT
+                       PERFORM 300-CHECK-ONE-PAIR
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           IF WS-CONFLICT-CNT = 0 THEN
+               WRITE REPORT-REC FROM NO-CONFLICTS-LINE AFTER 1
+           END-IF
+           CLOSE CS-FILE-DESC
+                 CONFLICT-REPORT
+           EXIT PROGRAM.
+       200-LOAD-SECT-TABLE.
+      *    ONLY THE CURRENT-TERM'S SECTIONS CAN CONFLICT WITH ONE
+      *    ANOTHER, AND A SECTION WITH NO MEETING DAYS YET ISN'T
+      *    SCHEDULED AT ALL, SO NEITHER IS A CANDIDATE FOR THE TABLE.
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           MOVE ZERO TO CS-CRN
+           START CS-FILE-DESC KEY IS NOT LESS THAN CS-CRN
+               INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ CS-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       IF CS-TERM = CURRENT-TERM
+                          AND CS-MTG-DAYS NOT = SPACES
+                          AND WS-SECT-CNT < 500 THEN
+                           ADD 1 TO WS-SECT-CNT
+                           MOVE CS-CRN TO WS-T-CRN(WS-SECT-CNT)
+                           MOVE CS-CRS-CODE TO
+                               WS-T-CRS-CODE(WS-SECT-CNT)
+                           MOVE CS-MTG-DAYS TO
+                               WS-T-MTG-DAYS(WS-SECT-CNT)
+                           MOVE CS-MTG-TIME TO
+                               WS-T-MTG-TIME(WS-SECT-CNT)
+                           MOVE CS-ROOM TO WS-T-ROOM(WS-SECT-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+       300-CHECK-ONE-PAIR.
+           IF WS-T-MTG-DAYS(WS-PAIR-I) = WS-T-MTG-DAYS(WS-PAIR-J)
+              AND WS-T-MTG-TIME(WS-PAIR-I) = WS-T-MTG-TIME(WS-PAIR-J)
+              THEN
+               IF WS-T-ROOM(WS-PAIR-I) = WS-T-ROOM(WS-PAIR-J)
+                  AND WS-T-ROOM(WS-PAIR-I) NOT = SPACES THEN
+                   MOVE "ROOM" TO WS-CONFLICT-TYPE
+               ELSE
+                   MOVE "TIME" TO WS-CONFLICT-TYPE
+               END-IF
+               PERFORM 400-PRINT-RTN
+           END-IF.
+       400-PRINT-RTN.
+           ADD 1 TO WS-CONFLICT-CNT
+           MOVE WS-T-CRN(WS-PAIR-I) TO CRN1-OUT
+           MOVE WS-T-CRS-CODE(WS-PAIR-I) TO CRS-CODE1-OUT
+           MOVE WS-T-CRN(WS-PAIR-J) TO CRN2-OUT
+           MOVE WS-T-CRS-CODE(WS-PAIR-J) TO CRS-CODE2-OUT
+           MOVE WS-T-MTG-DAYS(WS-PAIR-I) TO DAYS-OUT
+           MOVE WS-T-MTG-TIME(WS-PAIR-I) TO TIME-OUT
+           MOVE WS-T-ROOM(WS-PAIR-I) TO ROOM-OUT
+           MOVE WS-CONFLICT-TYPE TO TYPE-OUT
+           IF WS-LINE-CT > 55
+               PERFORM 500-HEADING-RTN
+           END-IF
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT.
+       500-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
