@@ -0,0 +1,12 @@
+      *****************************************************************
+      * INSTR-FILE-DESC
+      * RECORD LAYOUT FOR PROJ-INSTRUCTOR.DAT (INDEXED BY INSTR-ID).
+      * SHARED BY EVERY PROGRAM THAT TOUCHES THE INSTRUCTOR MASTER
+      * FILE.  CS-SECT'S CS-INSTR-ID POINTS BACK TO INSTR-ID HERE --
+      * THERE IS NO CHAIN, JUST A LOOKUP, SINCE A SECTION HAS AT MOST
+      * ONE INSTRUCTOR OF RECORD.
+      *****************************************************************
+       01  INSTR-RECORD.
+           05  INSTR-ID            PIC 9(5).
+           05  INSTR-NAME          PIC X(10).
+           05  INSTR-DEPT          PIC X(10).
