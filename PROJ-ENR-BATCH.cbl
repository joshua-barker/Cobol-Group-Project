@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ENR-BATCH.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  DRIVES THE SAME LINKED-LIST APPEND
+      *          LOGIC AS PROJ-ENROLLMENT'S 200-ENROLL-ROUTINE FROM A
+      *          SEQUENTIAL FILE OF SNO/CRN PAIRS INSTEAD OF A TERMINAL,
+      *          SO A BATCH OF PRE-COLLECTED REGISTRATION SLIPS CAN BE
+      *          KEYED IN WITHOUT A HUMAN SITTING AT THE SCREEN FOR EACH
+      *          ONE.
+      *20260809  ADDED RF-TERM TO ENR-REC, STAMPED FROM CURRENT-TERM ON
+      *          EVERY NEW NODE.  230-CONFLICT-CHECK NOW ONLY COMPARES
+      *          AGAINST THE STUDENT'S CURRENT-TERM CHAIN NODES.
+      *20260809  240-APPEND-ROUTINE NOW PULLS A SLOT OFF THE EF FREE
+      *          LIST (EOF-FREE-HEAD) BEFORE EVER GROWING EOF-POINTER,
+      *          MATCHING PROJ-ENROLLMENT'S 205-GET-NEW-EF-SLOT.
+      *20260809  RF-OPERATOR-ID IS STAMPED 'BATCH' ON EVERY NODE
+      *          240-APPEND-ROUTINE WRITES, SINCE THERE IS NO OPERATOR
+      *          SITTING AT A SCREEN FOR THIS PROGRAM TO CAPTURE A
+      *          LOGIN ID FROM -- SAME TREATMENT AS PROJ-FA-BATCH'S
+      *          FA-OPERATOR-ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BATCH-INPUT ASSIGN TO 'PROJ-ENR-BATCH.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SF-STU-NUM.
+       SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+              ORGANIZATION IS RELATIVE
+              ACCESS IS DYNAMIC
+              RELATIVE KEY IS X.
+       SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01  BATCH-INPUT-REC.
+           05  BI-STU-NUM          PIC 9(9).
+           05  BI-CRN              PIC 9(5).
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS PIC X VALUE 'Y'.
+       01  X PIC 9(5).
+       01  EOF-REC.
+           05  EOF-POINTER       PIC 9(5).
+           05  EOF-FREE-HEAD     PIC 9(5).
+           05  FILLER            PIC X(26).
+       01  WS-SF-RECORD.
+           05  WS-SF-STU-NUM      PIC 9(9).
+           05  FILLER             PIC X(49).
+           05  WS-SF-ENR-REC-PNTR PIC 9(5).
+           05  FILLER             PIC X(19).
+       01  WS-TMP-CRN             PIC 9(5).
+       01  WS-TMP-EOF-PNTR        PIC 9(5).
+       01  WS-EF-SLOT-REUSED      PIC X.
+       01  WS-DUP-FOUND           PIC X.
+       01  WS-PREREQ-MET          PIC X.
+       01  WS-TMP-PREREQ          PIC X(6).
+       01  WS-TMP-MTG-DAYS        PIC X(5).
+       01  WS-TMP-MTG-TIME        PIC 9(4).
+       01  WS-CONFLICT-CRN        PIC 9(5).
+       01  WS-ENROLL-STATUS       PIC X.
+       01  WS-STU-FOUND           PIC X.
+       01  WS-CRN-FOUND           PIC X.
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT BATCH-INPUT
+           OPEN INPUT SF-FILE-DESC
+           OPEN I-O EF-FILE-DES
+           OPEN I-O CS-SECT
+           DISPLAY 'PROJ-ENR-BATCH STARTING'
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ BATCH-INPUT
+                 AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                 NOT AT END PERFORM 200-PROCESS-ONE-PAIR
+               END-READ
+           END-PERFORM
+           DISPLAY 'PROJ-ENR-BATCH FINISHED'
+           CLOSE BATCH-INPUT
+                 SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+           EXIT PROGRAM.
+       200-PROCESS-ONE-PAIR.
+      *    LOOKS UP THE STUDENT AND CRN FROM THIS INPUT LINE AND DRIVES
+      *    THE SAME CHECKS AND LINKED-LIST APPEND AS THE INTERACTIVE
+      *    200-ENROLL-ROUTINE IN PROJ-ENROLLMENT, LOGGING THE OUTCOME
+      *    INSTEAD OF DISPLAYING A SCREEN SINCE THERE IS NO OPERATOR.
+           MOVE 'Y' TO WS-STU-FOUND
+           MOVE BI-STU-NUM TO SF-STU-NUM
+           READ SF-FILE-DESC
+             INVALID KEY MOVE 'N' TO WS-STU-FOUND
+           END-READ
+           IF WS-STU-FOUND = 'N' THEN
+               DISPLAY 'SKIPPED - UNKNOWN STUDENT NUMBER: ' BI-STU-NUM
+           ELSE
+               MOVE 'Y' TO WS-CRN-FOUND
+               MOVE BI-CRN TO WS-TMP-CRN
+               MOVE BI-CRN TO CS-CRN
+               READ CS-SECT
+                 INVALID KEY MOVE 'N' TO WS-CRN-FOUND
+               END-READ
+               IF WS-CRN-FOUND = 'N' THEN
+                   DISPLAY 'SKIPPED - UNKNOWN CRN: ' BI-CRN
+                     ' FOR STUDENT ' BI-STU-NUM
+               ELSE
+                   PERFORM 210-DUP-CRN-CHECK
+                   IF WS-DUP-FOUND = 'Y' THEN
+                       DISPLAY 'SKIPPED - ALREADY ENROLLED: STUDENT '
+                           BI-STU-NUM ' CRN ' BI-CRN
+                   ELSE
+                       PERFORM 220-PREREQ-CHECK
+                       IF WS-PREREQ-MET = 'N' THEN
+                           DISPLAY 'SKIPPED - PREREQ NOT MET: STUDENT '
+                               BI-STU-NUM ' CRN ' BI-CRN
+                       ELSE
+                           PERFORM 230-CONFLICT-CHECK
+                           PERFORM 240-APPEND-ROUTINE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       210-DUP-CRN-CHECK.
+      *    SAME SHAPE AS PROJ-ENROLLMENT'S PARAGRAPH OF THE SAME NAME.
+           MOVE 'N' TO WS-DUP-FOUND
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM UNTIL WS-DUP-FOUND = 'Y' OR X = 0
+                   IF RF-CRN = WS-TMP-CRN THEN
+                       MOVE 'Y' TO WS-DUP-FOUND
+                   ELSE
+                       MOVE RF-NXT-CLS-PNTR TO X
+                       IF X NOT = 0
+                           READ EF-FILE-DES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+       220-PREREQ-CHECK.
+      *    CS-SECT IS STILL POSITIONED ON WS-TMP-CRN WHEN THIS IS
+      *    CALLED.  SEE PROJ-ENROLLMENT'S PARAGRAPH OF THE SAME NAME.
+           MOVE CS-PREREQ TO WS-TMP-PREREQ
+           MOVE 'Y' TO WS-PREREQ-MET
+           IF WS-TMP-PREREQ NOT = SPACES THEN
+               MOVE 'N' TO WS-PREREQ-MET
+               IF SF-ENR-REC-PNTR > 0 THEN
+                   MOVE SF-ENR-REC-PNTR TO X
+                   READ EF-FILE-DES
+                   PERFORM UNTIL WS-PREREQ-MET = 'Y' OR X = 0
+                       MOVE RF-CRN TO CS-CRN
+                       READ CS-SECT
+                         INVALID KEY CONTINUE
+                         NOT INVALID KEY
+                           IF CS-CRS-CODE = WS-TMP-PREREQ
+                                   AND RF-STATUS = 'E' THEN
+                               MOVE 'Y' TO WS-PREREQ-MET
+                           END-IF
+                       END-READ
+                       IF WS-PREREQ-MET = 'N' THEN
+                           MOVE RF-NXT-CLS-PNTR TO X
+                           IF X NOT = 0
+                               READ EF-FILE-DES
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT.
+       230-CONFLICT-CHECK.
+      *    NO OPERATOR IS AVAILABLE TO SHOW A WARNING TO, SO THIS ONLY
+      *    LOGS THE CONFLICT AND STILL LETS THE ENROLLMENT THROUGH, THE
+      *    SAME NON-BLOCKING TREATMENT THE INTERACTIVE SCREEN GIVES IT.
+           MOVE CS-MTG-DAYS TO WS-TMP-MTG-DAYS
+           MOVE CS-MTG-TIME TO WS-TMP-MTG-TIME
+           MOVE ZERO TO WS-CONFLICT-CRN
+           IF WS-TMP-MTG-DAYS NOT = SPACES THEN
+               IF SF-ENR-REC-PNTR > 0 THEN
+                   MOVE SF-ENR-REC-PNTR TO X
+                   READ EF-FILE-DES
+                   PERFORM UNTIL WS-CONFLICT-CRN NOT = ZERO OR X = 0
+                       IF RF-TERM = CURRENT-TERM THEN
+                           MOVE RF-CRN TO CS-CRN
+                           READ CS-SECT
+                             INVALID KEY CONTINUE
+                             NOT INVALID KEY
+                               IF CS-MTG-DAYS = WS-TMP-MTG-DAYS
+                                  AND CS-MTG-TIME = WS-TMP-MTG-TIME THEN
+                                   MOVE CS-CRN TO WS-CONFLICT-CRN
+                               END-IF
+                           END-READ
+                       END-IF
+                       IF WS-CONFLICT-CRN = ZERO THEN
+                           MOVE RF-NXT-CLS-PNTR TO X
+                           IF X NOT = 0
+                               READ EF-FILE-DES
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF WS-CONFLICT-CRN NOT = ZERO THEN
+               DISPLAY 'WARNING - MEETING TIME CONFLICT: STUDENT '
+                   BI-STU-NUM ' CRN ' BI-CRN ' CONFLICTS WITH CRN '
+                   WS-CONFLICT-CRN
+           END-IF
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT.
+       205-GET-NEW-EF-SLOT.
+      *    SAME SHAPE AS PROJ-ENROLLMENT'S PARAGRAPH OF THE SAME NAME:
+      *    REUSES A SLOT OFF THE EF FREE LIST WHEN ONE IS AVAILABLE
+      *    INSTEAD OF ALWAYS GROWING EOF-POINTER.  WS-EF-SLOT-REUSED
+      *    TELLS THE CALLER WHETHER TO REWRITE (SLOT ALREADY EXISTS)
+      *    OR WRITE (BRAND NEW SLOT) WHEN IT FILLS IN THE BUSINESS
+      *    FIELDS.  A NODE GOING ONTO THE WAITLIST (WS-ENROLL-STATUS =
+      *    'W') IS NEVER GIVEN A RECYCLED SLOT, FOR THE SAME QUEUE-
+      *    ORDERING REASON DOCUMENTED ON PROJ-ENROLLMENT'S COPY OF
+      *    THIS PARAGRAPH.
+           MOVE SPACES TO ENR-REC
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           IF EOF-FREE-HEAD > 0 AND WS-ENROLL-STATUS NOT = 'W' THEN
+               MOVE EOF-FREE-HEAD TO WS-TMP-EOF-PNTR
+               MOVE WS-TMP-EOF-PNTR TO X
+               READ EF-FILE-DES
+               MOVE RF-NXT-CLS-PNTR TO EOF-FREE-HEAD
+               MOVE 'Y' TO WS-EF-SLOT-REUSED
+           ELSE
+               MOVE EOF-POINTER TO WS-TMP-EOF-PNTR
+               ADD 1 TO EOF-POINTER
+               MOVE 'N' TO WS-EF-SLOT-REUSED
+           END-IF
+           MOVE 1 TO X
+           REWRITE ENR-REC FROM EOF-REC.
+       240-APPEND-ROUTINE.
+      *    SAME SPLICE-ONTO-THE-CHAIN LOGIC AS PROJ-ENROLLMENT'S
+      *    200-ENROLL-ROUTINE, WITH 215-CAPACITY-CHECK'S WAITLIST OFFER
+      *    REPLACED BY AN AUTOMATIC WAITLIST SINCE THERE IS NO OPERATOR
+      *    TO ASK.
+           MOVE 'E' TO WS-ENROLL-STATUS
+           IF CS-ENROLLED-CNT NOT < CS-CAPACITY THEN
+               MOVE 'W' TO WS-ENROLL-STATUS
+           END-IF
+           PERFORM 205-GET-NEW-EF-SLOT
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO X
+                   READ EF-FILE-DES
+               END-PERFORM
+               MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
+               REWRITE ENR-REC
+           ELSE
+               CLOSE SF-FILE-DESC
+               OPEN I-O SF-FILE-DESC
+               MOVE SF-RECORD TO WS-SF-RECORD
+               MOVE WS-TMP-EOF-PNTR TO WS-SF-ENR-REC-PNTR
+               REWRITE SF-RECORD FROM WS-SF-RECORD
+               CLOSE SF-FILE-DESC
+               OPEN INPUT SF-FILE-DESC
+           END-IF
+           MOVE WS-TMP-EOF-PNTR TO X
+           MOVE WS-TMP-CRN TO RF-CRN
+           MOVE BI-STU-NUM TO RF-STUDENT-NUM
+           MOVE ZERO TO RF-NXT-CLS-PNTR
+           MOVE WS-ENROLL-STATUS TO RF-STATUS
+           MOVE CURRENT-TERM TO RF-TERM
+           MOVE 'BATCH' TO RF-OPERATOR-ID
+           IF WS-EF-SLOT-REUSED = 'Y' THEN
+               REWRITE ENR-REC
+           ELSE
+               WRITE ENR-REC
+           END-IF
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+           IF WS-ENROLL-STATUS = 'W' THEN
+               ADD 1 TO CS-WAIT-CNT
+               DISPLAY 'WAITLISTED - SECTION FULL: STUDENT '
+                   BI-STU-NUM ' CRN ' BI-CRN
+           ELSE
+               ADD 1 TO CS-ENROLLED-CNT
+               DISPLAY 'ENROLLED: STUDENT ' BI-STU-NUM
+                   ' CRN ' BI-CRN
+           END-IF
+           REWRITE CS-RECORD.
