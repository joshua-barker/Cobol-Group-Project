@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-NOT-ENR.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  SAME WHOLE-FILE SCAN AS PROJ-FT-STATUS,
+      *          BUT INSTEAD OF SUMMING CS-CRED-HR THIS JUST LOOKS FOR
+      *          ONE RF-TERM = CURRENT-TERM NODE WITH RF-STATUS = 'E' ON
+      *          THE STUDENT'S SF-ENR-REC-PNTR CHAIN.  ANY STUDENT
+      *          WITHOUT ONE GOES ON THE LIST SO ADVISING CAN REACH OUT
+      *          BEFORE THE TERM GETS FURTHER ALONG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC
+               ASSIGN TO "PROJ-STU-FILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES
+               ASSIGN TO "PROJ-ENR.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-EF-KEY.
+           SELECT NOT-ENR-REPORT
+               ASSIGN TO "SF-NOT-ENR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD NOT-ENR-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
+          88 NO-MORE-RECORDS                    VALUE "NO".
+       01 WS-EF-KEY                PIC 9(5)     VALUE ZERO.
+       01 WS-FOUND-CURRENT         PIC X        VALUE 'N'.
+       01 WS-LINE-CT               PIC 99       VALUE ZERO.
+       01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-NOT-ENR-CNT           PIC 9(5)     VALUE ZERO.
+       01 DATE-WS.
+          05 YEAR-WS               PIC XXXX.
+          05 MONTH-WS              PIC XX.
+          05 DAY-WS                PIC XX.
+       COPY CURRENT-TERM.
+       01 HEADING-1.
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(30)
+               VALUE "STUDENTS NOT ENROLLED -- TERM ".
+          05 TERM-H1               PIC X(6).
+          05                       PIC X(2)     VALUE SPACES.
+          05 MONTH-H1              PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 DAY-H1                PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 YEAR-H1               PIC X(4).
+          05                       PIC X(2)
+               VALUE "  ".
+          05                       PIC X(7)     VALUE "PAGE ".
+          05 PAGE-NO-H1            PIC 9(2).
+       01 HEADING-2.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(9)     VALUE "STUD S NO".
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(10)    VALUE "NAME".
+          05                       PIC X(30)    VALUE SPACES.
+       01 DETAIL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05 S-NO-OUT              PIC 9(9).
+          05                       PIC X(6)     VALUE SPACES.
+          05 NAME-OUT              PIC X(10).
+          05                       PIC X(30)    VALUE SPACES.
+       01 FOOTING-LINE.
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(20)
+               VALUE "TOTAL NOT ENROLLED: ".
+          05 FOOT-CNT-OUT          PIC ZZZZ9.
+          05                       PIC X(26)    VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      EF-FILE-DES
+           OPEN OUTPUT NOT-ENR-REPORT
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM 500-HEADING-RTN
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 200-CHECK-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           MOVE WS-NOT-ENR-CNT TO FOOT-CNT-OUT
+           WRITE REPORT-REC FROM FOOTING-LINE AFTER 2
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 NOT-ENR-REPORT
+           EXIT PROGRAM.
+       200-CHECK-ONE-STUDENT.
+           MOVE 'N' TO WS-FOUND-CURRENT
+           PERFORM 300-WALK-EF-CHAIN
+           IF WS-FOUND-CURRENT = 'N' THEN
+               ADD 1 TO WS-NOT-ENR-CNT
+               MOVE SF-STU-NUM TO S-NO-OUT
+               MOVE SF-NAME TO NAME-OUT
+               IF WS-LINE-CT > 55
+                   PERFORM 500-HEADING-RTN
+               END-IF
+               WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF.
+       300-WALK-EF-CHAIN.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 310-CHECK-EF-NODE
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+                   PERFORM 310-CHECK-EF-NODE
+               END-PERFORM
+           END-IF.
+       310-CHECK-EF-NODE.
+           IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E' THEN
+               MOVE 'Y' TO WS-FOUND-CURRENT
+           END-IF.
+       500-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE CURRENT-TERM TO TERM-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
