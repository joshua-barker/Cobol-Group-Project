@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-BY-MAJOR.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  SCANS PROJ-ENR.REL FOR THE CURRENT
+      *          TERM (SAME RF-CRN/RF-TERM WALK AS PROJ-PRINT-ROSTER'S
+      *          400-SCAN-ENROLLMENT), LOOKS UP EACH ENROLLED STUDENT'S
+      *          SF-MAJOR-CODE, AND TALLIES ONE COUNTER PER MJ-CODE-
+      *          TABLE ENTRY SO THE DEAN'S OFFICE CAN SEE ENROLLMENT
+      *          LOAD BROKEN OUT BY DEGREE PROGRAM.
+      *20260809  210-CHECK-ENROLLMENT-NODE NOW ALSO REQUIRES RF-STATUS
+      *          = 'E' SO A WAITLISTED ('W') NODE IS NO LONGER COUNTED
+      *          AS ENROLLED IN THE BY-MAJOR BREAKDOWN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE
+               ASSIGN TO "PROJ-ENR.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS ENR-KEY.
+           SELECT SF-FILE-DESC
+               ASSIGN TO "PROJ-STU-FILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT BY-MAJOR-REPORT
+               ASSIGN TO "SF-BYMAJOR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLLMENT-FILE IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  BY-MAJOR-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  MORE                        PIC X.
+       01  ENR-KEY                     PIC 9(5).
+       01  WS-UNDECL-COUNT             PIC 9(5)   VALUE ZERO.
+       01  WS-MAJOR-COUNTS.
+           05  WS-MJ-COUNT OCCURS 6 TIMES PIC 9(5) VALUE ZERO.
+       01  HEADING-1.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(40)
+               VALUE 'ENROLLMENT BY MAJOR REPORT'.
+           05                          PIC X(14)  VALUE SPACES.
+       01  COLUMN-HEADER-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(4)   VALUE 'CODE'.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(20)  VALUE 'DESCRIPTION'.
+           05                          PIC X(9)   VALUE SPACES.
+           05                          PIC X(8)   VALUE 'STUDENTS'.
+           05                          PIC X(12)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05  CODE-OUT                PIC 9(4).
+           05                          PIC X(3)   VALUE SPACES.
+           05  DESC-OUT                PIC X(20).
+           05                          PIC X(9)   VALUE SPACES.
+           05  COUNT-OUT               PIC ZZZZ9.
+           05                          PIC X(15)  VALUE SPACES.
+       01  UNDECL-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(4)   VALUE '0000'.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(20)  VALUE 'UNDECLARED'.
+           05                          PIC X(9)   VALUE SPACES.
+           05  UNDECL-COUNT-OUT        PIC ZZZZ9.
+           05                          PIC X(15)  VALUE SPACES.
+       COPY MJ-CODE-TABLE.
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT ENROLLMENT-FILE
+                      SF-FILE-DESC
+           OPEN OUTPUT BY-MAJOR-REPORT
+           PERFORM 050-LOAD-MAJOR-TABLE
+           PERFORM 200-SCAN-ENROLLMENT
+           PERFORM 300-PRINT-REPORT
+           CLOSE ENROLLMENT-FILE
+                 SF-FILE-DESC
+                 BY-MAJOR-REPORT
+           EXIT PROGRAM.
+       050-LOAD-MAJOR-TABLE.
+      *    MUST STAY IN SYNC WITH PROJ-ADD-STUDENT'S 050-LOAD-
+      *    MAJOR-TABLE.
+           MOVE 1100 TO MJ-TBL-CODE(1)
+           MOVE 'COMPUTER SCIENCE' TO MJ-TBL-DESC(1)
+           MOVE 1200 TO MJ-TBL-CODE(2)
+           MOVE 'BUSINESS ADMIN' TO MJ-TBL-DESC(2)
+           MOVE 1300 TO MJ-TBL-CODE(3)
+           MOVE 'BIOLOGY' TO MJ-TBL-DESC(3)
+           MOVE 1400 TO MJ-TBL-CODE(4)
+           MOVE 'ENGLISH' TO MJ-TBL-DESC(4)
+           MOVE 1500 TO MJ-TBL-CODE(5)
+           MOVE 'NURSING' TO MJ-TBL-DESC(5)
+           MOVE 1600 TO MJ-TBL-CODE(6)
+           MOVE 'EDUCATION' TO MJ-TBL-DESC(6).
+       200-SCAN-ENROLLMENT.
+           MOVE 0002 TO ENR-KEY
+           MOVE 'Y' TO MORE
+           PERFORM UNTIL MORE = 'N'
+               READ ENROLLMENT-FILE
+                   INVALID KEY MOVE 'N' TO MORE
+                   NOT INVALID KEY
+                       PERFORM 210-CHECK-ENROLLMENT-NODE
+               END-READ
+           END-PERFORM.
+       210-CHECK-ENROLLMENT-NODE.
+           IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E'
+               MOVE RF-STUDENT-NUM TO SF-STU-NUM
+               READ SF-FILE-DESC
+                   NOT INVALID KEY
+                       PERFORM 220-TALLY-STUDENT-MAJOR
+               END-READ
+           END-IF
+           ADD 1 TO ENR-KEY.
+       220-TALLY-STUDENT-MAJOR.
+           IF SF-MAJOR-CODE = ZEROS
+               ADD 1 TO WS-UNDECL-COUNT
+           ELSE
+               PERFORM VARYING MJ-CODE-IDX FROM 1 BY 1
+                       UNTIL MJ-CODE-IDX > MJ-CODE-TBL-SIZE
+                   IF SF-MAJOR-CODE = MJ-TBL-CODE(MJ-CODE-IDX)
+                       ADD 1 TO WS-MJ-COUNT(MJ-CODE-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+       300-PRINT-REPORT.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM HEADING-1 AFTER PAGE
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 2
+           WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+           PERFORM VARYING MJ-CODE-IDX FROM 1 BY 1
+                   UNTIL MJ-CODE-IDX > MJ-CODE-TBL-SIZE
+               MOVE MJ-TBL-CODE(MJ-CODE-IDX) TO CODE-OUT
+               MOVE MJ-TBL-DESC(MJ-CODE-IDX) TO DESC-OUT
+               MOVE WS-MJ-COUNT(MJ-CODE-IDX) TO COUNT-OUT
+               WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           END-PERFORM
+           MOVE WS-UNDECL-COUNT TO UNDECL-COUNT-OUT
+           WRITE REPORT-REC FROM UNDECL-LINE AFTER 1.
