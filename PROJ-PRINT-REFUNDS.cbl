@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-REFUNDS.
+      *MODIFICATION HISTORY:
+      *20260809  NEW PROGRAM.  LISTS EVERY RC-TYPE = 'REFUND' NODE ON
+      *          PROJ-REC.REL, SAME WALK-THE-WHOLE-FILE SHAPE AS
+      *          PROJ-PRINT-RECEIPTS, BUT FILTERED TO REFUNDS ONLY AND
+      *          SHOWING RC-REFUND-AMT INSTEAD OF OWED/PAID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-FILE-DESC
+               ASSIGN TO "PROJ-REC.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-KEY.
+           SELECT REFUND-REPORT
+               ASSIGN TO "RC-REFUND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD REFUND-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01 WS-KEY                   PIC 9(5)     VALUE ZERO.
+       01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
+          88 NO-MORE-RECORDS                    VALUE "NO".
+       01 WS-LINE-CT               PIC 99       VALUE ZERO.
+       01 DATE-WS.
+          05 YEAR-WS               PIC XXXX.
+          05 MONTH-WS              PIC XX.
+          05 DAY-WS                PIC XX.
+       01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-TOTAL-REFUNDS         PIC 9(6)V99  VALUE ZERO.
+       01 HEADING-1.
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(28)
+               VALUE "REFUNDS ISSUED LISTING".
+          05 MONTH-H1              PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 DAY-H1                PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 YEAR-H1               PIC X(4).
+          05                       PIC X(9)
+               VALUE "   PAGE ".
+          05 PAGE-NO-H1            PIC 9(2).
+          05                       PIC X(2)     VALUE SPACES.
+       01 HEADING-2.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(9)     VALUE "STUD S NO".
+          05                       PIC X(4)     VALUE SPACES.
+          05                       PIC X(11)    VALUE "REFUND AMT".
+          05                       PIC X(4)     VALUE SPACES.
+          05                       PIC X(8)     VALUE "POSTED".
+          05                       PIC X(19)    VALUE SPACES.
+       01 DETAIL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05 S-NO-OUT              PIC 9(9).
+          05                       PIC X(4)     VALUE SPACES.
+          05 REFUND-AMT-OUT        PIC ZZZ9.99.
+          05                       PIC X(4)     VALUE SPACES.
+          05 POST-DATE-OUT         PIC 9(6).
+          05                       PIC X(21)    VALUE SPACES.
+       01 TOTAL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(22)
+               VALUE "TOTAL REFUNDS ISSUED:".
+          05                       PIC X(3)     VALUE SPACES.
+          05 TOTAL-REFUNDS-OUT     PIC ZZ,ZZ9.99.
+          05                       PIC X(21)   VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT RC-FILE-DESC
+           OPEN OUTPUT REFUND-REPORT
+           PERFORM 200-HEADING-RTN
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           MOVE 2 TO WS-KEY
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ RC-FILE-DESC
+                   INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT INVALID KEY PERFORM 300-PRINT-RTN
+               END-READ
+           END-PERFORM
+           PERFORM 400-TOTAL-RTN
+           CLOSE RC-FILE-DESC
+                 REFUND-REPORT
+           EXIT PROGRAM.
+       200-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
+       300-PRINT-RTN.
+           IF RC-TYPE = 'REFUND' THEN
+               IF WS-LINE-CT > 55
+                   PERFORM 200-HEADING-RTN
+               END-IF
+               MOVE RC-STU-NUM TO S-NO-OUT
+               MOVE RC-REFUND-AMT TO REFUND-AMT-OUT
+               MOVE RC-POST-DATE TO POST-DATE-OUT
+               ADD RC-REFUND-AMT TO WS-TOTAL-REFUNDS
+               WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF
+           ADD 1 TO WS-KEY.
+       400-TOTAL-RTN.
+           MOVE WS-TOTAL-REFUNDS TO TOTAL-REFUNDS-OUT
+           IF WS-LINE-CT > 54
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           WRITE REPORT-REC FROM TOTAL-LINE AFTER 1.
