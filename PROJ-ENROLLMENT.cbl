@@ -1,167 +1,622 @@
-       IDENTIFICATION DIVISION.
-      *PROGRAM-ID. PROJ-ENROLLMENT.CBL.
-      *CALEB STEVENS.
-      *20170417.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
-              ORGANIZATION IS INDEXED
-              ACCESS IS DYNAMIC
-              RECORD KEY IS SF-STU-NUM.
-       SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
-              ORGANIZATION IS RELATIVE
-              ACCESS IS DYNAMIC
-              RELATIVE KEY IS X.
-       SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
-              ORGANIZATION IS INDEXED
-              ACCESS IS DYNAMIC
-              RECORD KEY IS CS-CRN.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
-           COPY SF-FILE-DESC.
-       FD  EF-FILE-DES.
-       01  EF-RECORD PIC X(19).
-       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 23 CHARACTERS.
-       COPY CS-SECT.
-       WORKING-STORAGE SECTION.
-       01  ARE-THERE-MORE-RECORDS PIC X VALUE 'Y'.
-       01  X PIC 9(5).
-       01  EOF-REC.
-           05  EOF-POINTER       PIC 9(5).
-           05  FILLER            PIC X(14).
-       01  ENR-REC.
-           05 RF-STUDENT-NUM      PIC 9(9).
-           05 RF-CRN              PIC X(5).
-           05 RF-NXT-CLS-PNTR     PIC 9(5).
-       01  WS-SF-RECORD.
-           05  WS-SF-STU-NUM      PIC 9(9).
-           05  FILLER             PIC X(49).
-           05  WS-SF-ENR-REC-PNTR PIC 9(5).
-       01  WS-TMP-SNO             PIC 9(9).
-       01  WS-TMP-CRN             PIC 9(5).
-       01  WS-TMP-CRS-CODE        PIC X(6).
-       01  WS-TMP-CS-DESC         PIC X(10).
-       01  WS-TMP-CS-CRED-HR      PIC 99.
-       01  WS-TMP-EOF-PNTR        PIC 9(5).
-       01  WS-SNO                 PIC 9(9).
-       01  CLS-CONFIRM            PIC X.
-       01  MORE-CLS               PIC X.
-       01  ANS                    PIC X.
-       COPY COLORS.
-       SCREEN SECTION.
-       01  BLANK-SCREEN.
-           05  BLANK SCREEN.
-       01  SCREEN-ENROLLMENT-INFO.
-           05  BLANK SCREEN.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  LINE 2  COLUMN 15 VALUE 'STUDENT INFO:'.
-           05  LINE 3  COLUMN 15 VALUE 'STUDENT NUMBER: '.
-           05  LINE 3  COLUMN 31 PIC 9(9) FROM SF-STU-NUM.
-           05  LINE 5  COLUMN 15 VALUE 'STUDENT NAME: '.
-           05  LINE 5  COLUMN 29 PIC X(10) FROM SF-NAME.
-           05  LINE 6  COLUMN 15 VALUE '-------------------------'.
-           05  LINE 8  COLUMN 15 VALUE 'ENTER CRN NUMBER: '.
-           05  LINE 8  COLUMN 34 PIC X(5) TO WS-TMP-CRN.
-       01  CLASS-INFO.
-           05  BLANK SCREEN.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  LINE 2  COLUMN 15 VALUE 'COURSE INFO:'.
-           05  LINE 3  COLUMN 15 VALUE 'COURSE CRN: '.
-           05  LINE 3  COLUMN 28 PIC 9(5) FROM CS-CRN.
-           05  LINE 5  COLUMN 15 VALUE 'COURSE CODE: '.
-           05  LINE 5  COLUMN 29 PIC X(6) FROM CS-CRS-CODE.
-           05  LINE 7  COLUMN 15 VALUE 'COURSE DESCRIPTION: '.
-           05  LINE 7  COLUMN 36 PIC X(10) FROM CS-DESC.
-           05  LINE 9  COLUMN 15 VALUE 'CREDIT HOURS: '.
-           05  LINE 9  COLUMN 30 PIC 99 FROM CS-CRED-HR.
-           05  LINE 12 COLUMN 15 VALUE 'ACCEPT THIS CLASS (Y OR N): '.
-           05  LINE 12 COLUMN 44 PIC X TO CLS-CONFIRM.
-       01  ANOTHER-CLASS.
-           05 BLANK SCREEN.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  LINE 2  COLUMN 15 VALUE 'ENTER MORE (Y) OR EXIT (X): '.
-           05  LINE 2  COLUMN 44 PIC X TO MORE-CLS.
-       PROCEDURE DIVISION USING WS-SNO.
-       100-MAIN-MODULE.
-      *    CLOSE CS-SECT
-      *    CLOSE SF-FILE-DESC
-      *    CLOSE EF-FILE-DES
-           OPEN I-O EF-FILE-DES
-           OPEN INPUT SF-FILE-DESC
-           OPEN INPUT CS-SECT
-           MOVE SPACES TO MORE-CLS
-           PERFORM UNTIL MORE-CLS = 'X'
-               MOVE SPACES TO SF-RECORD
-               MOVE WS-SNO TO SF-STU-NUM
-               READ SF-FILE-DESC
-                 INVALID KEY PERFORM 300-EXISTING-ROUTINE
-                 NOT INVALID KEY PERFORM 200-ENROLL-ROUTINE
-               END-READ
-           END-PERFORM
-           CLOSE SF-FILE-DESC
-           CLOSE EF-FILE-DES
-           CLOSE CS-SECT
-           EXIT PROGRAM.
-       200-ENROLL-ROUTINE.
-           DISPLAY SCREEN-ENROLLMENT-INFO
-           ACCEPT SCREEN-ENROLLMENT-INFO
-           MOVE WS-TMP-CRN TO CS-CRN
-           READ CS-SECT
-             INVALID KEY DISPLAY 'CRN DOES NOT EXIST'
-             NOT INVALID KEY CONTINUE
-           DISPLAY CLASS-INFO
-           ACCEPT CLASS-INFO
-           IF CLS-CONFIRM = 'Y' THEN
-               MOVE SPACES TO EF-RECORD
-               MOVE 1 TO X
-               READ EF-FILE-DES
-               MOVE EF-RECORD TO EOF-REC
-               MOVE EOF-POINTER TO WS-TMP-EOF-PNTR
-               ADD 1 TO EOF-POINTER
-               REWRITE EF-RECORD FROM EOF-REC
-               IF SF-ENR-REC-PNTR > 0 THEN
-                 MOVE SF-ENR-REC-PNTR TO X
-                 READ EF-FILE-DES
-                 MOVE EF-RECORD TO ENR-REC
-      * THIS BIT DISPLAYS THE LIST OF CLASSES FOR A STUDENT
-      *      DISPLAY 'STUDENT CLASSES: '
-                 PERFORM UNTIL RF-NXT-CLS-PNTR = 0
-                   MOVE RF-NXT-CLS-PNTR TO X
-                   READ EF-FILE-DES
-                   MOVE EF-RECORD TO ENR-REC
-      *            MOVE RF-CRN TO CS-CRN
-      *            READ CL
-      *            DISPLAY 'CRN NUMBER:   ', RF-CRN
-      *            DISPLAY 'COURSE NUMBER: ', RF-COURSE-NUMBER
-      *            DISPLAY ' '
-                 END-PERFORM
-                 MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
-                 REWRITE EF-RECORD FROM ENR-REC
-               ELSE
-                 CLOSE SF-FILE-DESC
-                 OPEN I-O SF-FILE-DESC
-                 MOVE SF-RECORD TO WS-SF-RECORD
-                 MOVE WS-TMP-EOF-PNTR TO WS-SF-ENR-REC-PNTR
-                 REWRITE SF-RECORD FROM WS-SF-RECORD
-                 CLOSE SF-FILE-DESC
-                 OPEN INPUT SF-FILE-DESC
-               END-IF
-               MOVE WS-TMP-EOF-PNTR TO X
-               MOVE WS-TMP-CRN TO RF-CRN
-               MOVE WS-SNO TO RF-STUDENT-NUM
-               MOVE ZERO TO RF-NXT-CLS-PNTR
-               WRITE EF-RECORD FROM ENR-REC
-           END-IF
-      *    DISPLAY 'LINE NUMBER:   ', RF-LINE-NUMBER
-      *    DISPLAY 'COURSE NUMBER: ', RF-COURSE-NUMBER
-      *    DISPLAY ' '
-           DISPLAY ANOTHER-CLASS
-           ACCEPT ANOTHER-CLASS.
-       300-EXISTING-ROUTINE.
-           DISPLAY BLANK-SCREEN
-           DISPLAY 'STUDENT EXISTS'
-           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
-           MOVE 'X' TO MORE-CLS
-           ACCEPT ANS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ENROLLMENT.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20170417.
+      *MODIFICATION HISTORY:
+      *20260809  ADDED A DROP-CLASS OPTION THAT UNLINKS A CRN NODE FROM
+      *          THE STUDENT'S RF-NXT-CLS-PNTR CHAIN INSTEAD OF ONLY
+      *          EVER BEING ABLE TO APPEND ONE.
+      *          SWITCHED THE EF-FILE-DES RECORD OVER TO THE SHARED
+      *          EF-REC COPYBOOK (PROJ-PRINT-STU-CLASS READS THE SAME
+      *          FILE AND NEEDS TO AGREE ON THE LAYOUT).
+      *20260809  200-ENROLL-ROUTINE NOW REJECTS A CRN ALREADY ON THE
+      *          STUDENT'S CHAIN INSTEAD OF APPENDING A DUPLICATE NODE.
+      *20260809  ENFORCED CS-CAPACITY AT ENROLLMENT TIME AND OFFERED A
+      *          WAITLIST SLOT (RF-STATUS) WHEN A SECTION IS FULL.
+      *20260809  200-ENROLL-ROUTINE NOW CHECKS CS-PREREQ AGAINST THE
+      *          STUDENT'S OWN RF-CRN CHAIN BEFORE CLS-CONFIRM IS EVER
+      *          OFFERED.
+      *20260809  200-ENROLL-ROUTINE NOW FLAGS A MEETING-TIME CONFLICT
+      *          AGAINST THE STUDENT'S OWN RF-CRN CHAIN ON CLASS-INFO.
+      *20260809  ADDED RF-TERM TO ENR-REC, STAMPED FROM CURRENT-TERM ON
+      *          EVERY NEW NODE.  230-CONFLICT-CHECK NOW ONLY COMPARES
+      *          AGAINST THE STUDENT'S CURRENT-TERM CHAIN NODES.
+      *20260809  260-UNLINK-ROUTINE NOW PUSHES A DROPPED NODE'S SLOT
+      *          ONTO A FREE LIST (EOF-FREE-HEAD) INSTEAD OF LETTING IT
+      *          SIT UNUSED FOREVER; 200-ENROLL-ROUTINE PULLS FROM THAT
+      *          LIST BEFORE EVER GROWING EOF-POINTER.
+      *20260809  250-DROP-ROUTINE NOW RECONCILES CS-ENROLLED-CNT/
+      *          CS-WAIT-CNT AGAINST THE DROPPED NODE (SEE
+      *          265-UPDATE-CAPACITY-RTN) AND, WHEN AN ENROLLED SEAT
+      *          (NOT A WAITLIST SLOT) IS FREED AND SOMEONE IS
+      *          WAITLISTED FOR THE CRN, AUTOMATICALLY PROMOTES THE
+      *          LONGEST-WAITING NODE ON THAT CRN TO ENROLLED AND
+      *          DROPS A LINE ON EF-PROMOTE.RPT SO THE REGISTRAR KNOWS
+      *          TO CONTACT THAT STUDENT.
+      *20260809  250-DROP-ROUTINE NOW ONLY MATCHES A CHAIN NODE WHOSE
+      *          RF-TERM IS CURRENT-TERM, SO THIS SCREEN CAN'T DROP A
+      *          CLASS FROM A PRIOR TERM'S HISTORY BY CRN COLLISION --
+      *          PAST-TERM SEGMENTS OF THE CHAIN ARE READ-ONLY HERE,
+      *          LEFT FOR PROJ-TRANSCRIPT TO READ.
+      *20260809  ADDED LOCK MODE IS EXCLUSIVE TO EF-FILE-DES'S SELECT
+      *          SO A CONCURRENT SESSION CAN'T OPEN PROJ-ENR.REL WHILE
+      *          205-GET-NEW-EF-SLOT IS IN THE MIDDLE OF UPDATING THE
+      *          SLOT-1 CONTROL RECORD'S EOF-POINTER/EOF-FREE-HEAD.
+      *20260809  ADDED RF-OPERATOR-ID TO ENR-REC (NOW 36 BYTES).
+      *          WS-OPERATOR-ID COMES IN FROM MENU ON THE USING LIST
+      *          AND IS STAMPED ONTO EVERY NODE 200-ENROLL-ROUTINE
+      *          WRITES SO A BAD ENROLLMENT CAN BE TRACED BACK TO WHO
+      *          KEYED IT IN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SF-STU-NUM.
+       SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+              ORGANIZATION IS RELATIVE
+              ACCESS IS DYNAMIC
+              LOCK MODE IS EXCLUSIVE
+              RELATIVE KEY IS X.
+       SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CS-CRN.
+       SELECT WAITLIST-NOTICE ASSIGN TO 'EF-PROMOTE.RPT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-NOTICE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       FD  WAITLIST-NOTICE
+           DATA RECORD IS NOTICE-REC.
+       01  NOTICE-REC                PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  WS-NOTICE-STATUS        PIC XX.
+       01  WS-DROPPED-STATUS       PIC X.
+       01  WS-PROMOTE-FOUND        PIC X.
+       01  NOTICE-LINE.
+           05                   PIC X(2)   VALUE SPACES.
+           05                   PIC X(19)  VALUE 'WAITLIST PROMOTION'.
+           05                   PIC X(5)   VALUE ' CRN '.
+           05  NOTICE-CRN-OUT   PIC 9(5).
+           05                   PIC X(9)   VALUE ' STUDENT '.
+           05  NOTICE-SNO-OUT   PIC 9(9).
+           05                   PIC X       VALUE SPACES.
+           05  NOTICE-NAME-OUT  PIC X(10).
+           05                   PIC X(5)   VALUE SPACES.
+       01  ARE-THERE-MORE-RECORDS PIC X VALUE 'Y'.
+       01  X PIC 9(5).
+       01  WS-PREV-PNTR           PIC 9(5).
+       01  EOF-REC.
+           05  EOF-POINTER       PIC 9(5).
+           05  EOF-FREE-HEAD     PIC 9(5).
+           05  FILLER            PIC X(26).
+       01  WS-SF-RECORD.
+           05  WS-SF-STU-NUM      PIC 9(9).
+           05  FILLER             PIC X(49).
+           05  WS-SF-ENR-REC-PNTR PIC 9(5).
+           05  FILLER             PIC X(19).
+       01  WS-TMP-SNO             PIC 9(9).
+       01  WS-TMP-CRN             PIC 9(5).
+       01  WS-TMP-CRS-CODE        PIC X(6).
+       01  WS-TMP-CS-DESC         PIC X(10).
+       01  WS-TMP-CS-CRED-HR      PIC 99.
+       01  WS-TMP-EOF-PNTR        PIC 9(5).
+       01  WS-FREED-PNTR          PIC 9(5).
+       01  WS-EF-SLOT-REUSED      PIC X.
+       01  WS-DUP-FOUND           PIC X.
+       01  WS-PREREQ-MET          PIC X.
+       01  WS-TMP-PREREQ          PIC X(6).
+       01  WS-TMP-MTG-DAYS        PIC X(5).
+       01  WS-TMP-MTG-TIME        PIC 9(4).
+       01  WS-CONFLICT-CRN        PIC 9(5).
+       01  WS-CONFLICT-CRN-OUT    PIC ZZZZ9.
+       01  WS-CONFLICT-MSG        PIC X(40).
+       01  WS-FOUND               PIC X.
+       01  WS-ACTION              PIC X.
+       01  WS-ENROLL-STATUS       PIC X.
+       01  WS-PROCEED             PIC X.
+       01  WAITLIST-ANS           PIC X.
+       01  CLS-CONFIRM            PIC X.
+       01  MORE-CLS               PIC X.
+       01  ANS                    PIC X.
+       COPY COLORS.
+       COPY CURRENT-TERM.
+       LINKAGE SECTION.
+       01  WS-SNO                 PIC 9(9).
+       01  WS-OPERATOR-ID         PIC X(8).
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           05  BLANK SCREEN.
+       01  SCREEN-ACTION.
+           05  BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'STUDENT INFO:'.
+           05  LINE 3  COLUMN 15 VALUE 'STUDENT NUMBER: '.
+           05  LINE 3  COLUMN 31 PIC 9(9) FROM SF-STU-NUM.
+           05  LINE 5  COLUMN 15 VALUE 'STUDENT NAME: '.
+           05  LINE 5  COLUMN 29 PIC X(10) FROM SF-NAME.
+           05  LINE 6  COLUMN 15 VALUE '-------------------------'.
+           05  LINE 8  COLUMN 15 VALUE
+               'ADD A CLASS (A) OR DROP A CLASS (D): '.
+           05  LINE 8  COLUMN 53 PIC X TO WS-ACTION.
+       01  SCREEN-ENROLLMENT-INFO.
+           05  BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'STUDENT INFO:'.
+           05  LINE 3  COLUMN 15 VALUE 'STUDENT NUMBER: '.
+           05  LINE 3  COLUMN 31 PIC 9(9) FROM SF-STU-NUM.
+           05  LINE 5  COLUMN 15 VALUE 'STUDENT NAME: '.
+           05  LINE 5  COLUMN 29 PIC X(10) FROM SF-NAME.
+           05  LINE 6  COLUMN 15 VALUE '-------------------------'.
+           05  LINE 8  COLUMN 15 VALUE 'ENTER CRN NUMBER: '.
+           05  LINE 8  COLUMN 34 PIC X(5) TO WS-TMP-CRN.
+       01  DROP-INFO.
+           05  BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'STUDENT INFO:'.
+           05  LINE 3  COLUMN 15 VALUE 'STUDENT NUMBER: '.
+           05  LINE 3  COLUMN 31 PIC 9(9) FROM SF-STU-NUM.
+           05  LINE 5  COLUMN 15 VALUE 'STUDENT NAME: '.
+           05  LINE 5  COLUMN 29 PIC X(10) FROM SF-NAME.
+           05  LINE 6  COLUMN 15 VALUE '-------------------------'.
+           05  LINE 8  COLUMN 15 VALUE 'ENTER CRN TO DROP: '.
+           05  LINE 8  COLUMN 35 PIC X(5) TO WS-TMP-CRN.
+       01  CLASS-INFO.
+           05  BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'COURSE INFO:'.
+           05  LINE 3  COLUMN 15 VALUE 'COURSE CRN: '.
+           05  LINE 3  COLUMN 28 PIC 9(5) FROM CS-CRN.
+           05  LINE 5  COLUMN 15 VALUE 'COURSE CODE: '.
+           05  LINE 5  COLUMN 29 PIC X(6) FROM CS-CRS-CODE.
+           05  LINE 7  COLUMN 15 VALUE 'COURSE DESCRIPTION: '.
+           05  LINE 7  COLUMN 36 PIC X(10) FROM CS-DESC.
+           05  LINE 9  COLUMN 15 VALUE 'CREDIT HOURS: '.
+           05  LINE 9  COLUMN 30 PIC 99 FROM CS-CRED-HR.
+           05  LINE 10 COLUMN 15 PIC X(40) FROM WS-CONFLICT-MSG.
+           05  LINE 12 COLUMN 15 VALUE 'ACCEPT THIS CLASS (Y OR N): '.
+           05  LINE 12 COLUMN 44 PIC X TO CLS-CONFIRM.
+       01  WAITLIST-OFFER.
+           05  BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'THAT SECTION IS FULL.'.
+           05  LINE 4  COLUMN 15 VALUE
+               'JOIN THE WAITLIST INSTEAD (Y OR N): '.
+           05  LINE 4  COLUMN 52 PIC X TO WAITLIST-ANS.
+       01  ANOTHER-CLASS.
+           05 BLANK SCREEN.
+           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
+           05  LINE 2  COLUMN 15 VALUE 'ENTER MORE (Y) OR EXIT (X): '.
+           05  LINE 2  COLUMN 44 PIC X TO MORE-CLS.
+       PROCEDURE DIVISION USING WS-SNO, WS-OPERATOR-ID.
+       100-MAIN-MODULE.
+      *    CLOSE CS-SECT
+      *    CLOSE SF-FILE-DESC
+      *    CLOSE EF-FILE-DES
+           OPEN I-O EF-FILE-DES
+           OPEN INPUT SF-FILE-DESC
+           OPEN I-O CS-SECT
+           PERFORM 105-OPEN-NOTICE-RTN
+           MOVE SPACES TO MORE-CLS
+           PERFORM UNTIL MORE-CLS = 'X'
+               MOVE SPACES TO SF-RECORD
+               MOVE WS-SNO TO SF-STU-NUM
+               READ SF-FILE-DESC
+                 INVALID KEY PERFORM 300-EXISTING-ROUTINE
+                 NOT INVALID KEY PERFORM 150-ACTION-ROUTINE
+               END-READ
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           CLOSE EF-FILE-DES
+           CLOSE CS-SECT
+           CLOSE WAITLIST-NOTICE
+           EXIT PROGRAM.
+       105-OPEN-NOTICE-RTN.
+      *    EF-PROMOTE.RPT ACCUMULATES WAITLIST-PROMOTION NOTICES ACROSS
+      *    EVERY RUN OF THIS PROGRAM, NOT JUST THIS SESSION, SO THE
+      *    REGISTRAR HAS ONE RUNNING LIST TO WORK FROM -- OPEN EXTEND
+      *    FAILS WITH STATUS 35 THE VERY FIRST TIME THE FILE DOESN'T
+      *    EXIST YET, SO THAT CASE FALLS BACK TO OPEN OUTPUT.
+           OPEN EXTEND WAITLIST-NOTICE
+           IF WS-NOTICE-STATUS = '35'
+               OPEN OUTPUT WAITLIST-NOTICE
+           END-IF.
+       150-ACTION-ROUTINE.
+           DISPLAY SCREEN-ACTION
+           ACCEPT SCREEN-ACTION
+           IF WS-ACTION = 'D' OR 'd'
+               PERFORM 250-DROP-ROUTINE
+           ELSE
+               PERFORM 200-ENROLL-ROUTINE
+           END-IF.
+       200-ENROLL-ROUTINE.
+           DISPLAY SCREEN-ENROLLMENT-INFO
+           ACCEPT SCREEN-ENROLLMENT-INFO
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+             INVALID KEY DISPLAY 'CRN DOES NOT EXIST'
+             NOT INVALID KEY
+           PERFORM 210-DUP-CRN-CHECK
+           IF WS-DUP-FOUND = 'Y' THEN
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'STUDENT IS ALREADY ENROLLED IN THAT CRN'
+               DISPLAY 'HIT ENTER TO CONTINUE'
+               ACCEPT ANS
+           ELSE
+               PERFORM 220-PREREQ-CHECK
+               PERFORM 230-CONFLICT-CHECK
+               MOVE WS-TMP-CRN TO CS-CRN
+               READ CS-SECT
+               IF WS-PREREQ-MET = 'N' THEN
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY 'STUDENT HAS NOT MET THE PREREQUISITE FOR'
+                   DISPLAY 'THAT CRN'
+                   DISPLAY 'HIT ENTER TO CONTINUE'
+                   ACCEPT ANS
+               ELSE
+               DISPLAY CLASS-INFO
+               ACCEPT CLASS-INFO
+               IF CLS-CONFIRM = 'Y' THEN
+                   PERFORM 215-CAPACITY-CHECK
+                   IF WS-PROCEED = 'Y' THEN
+                       PERFORM 205-GET-NEW-EF-SLOT
+                       IF SF-ENR-REC-PNTR > 0 THEN
+                         MOVE SF-ENR-REC-PNTR TO X
+                         READ EF-FILE-DES
+      * THIS BIT DISPLAYS THE LIST OF CLASSES FOR A STUDENT
+      *      DISPLAY 'STUDENT CLASSES: '
+                         PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                           MOVE RF-NXT-CLS-PNTR TO X
+                           READ EF-FILE-DES
+      *            DISPLAY 'CRN NUMBER:   ', RF-CRN
+      *            DISPLAY ' '
+                         END-PERFORM
+                         MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
+                         REWRITE ENR-REC
+                       ELSE
+                         CLOSE SF-FILE-DESC
+                         OPEN I-O SF-FILE-DESC
+                         MOVE SF-RECORD TO WS-SF-RECORD
+                         MOVE WS-TMP-EOF-PNTR TO WS-SF-ENR-REC-PNTR
+                         REWRITE SF-RECORD FROM WS-SF-RECORD
+                         CLOSE SF-FILE-DESC
+                         OPEN INPUT SF-FILE-DESC
+                       END-IF
+                       MOVE WS-TMP-EOF-PNTR TO X
+                       MOVE WS-TMP-CRN TO RF-CRN
+                       MOVE WS-SNO TO RF-STUDENT-NUM
+                       MOVE ZERO TO RF-NXT-CLS-PNTR
+                       MOVE WS-ENROLL-STATUS TO RF-STATUS
+                       MOVE CURRENT-TERM TO RF-TERM
+                       MOVE WS-OPERATOR-ID TO RF-OPERATOR-ID
+                       IF WS-EF-SLOT-REUSED = 'Y' THEN
+                           REWRITE ENR-REC
+                       ELSE
+                           WRITE ENR-REC
+                       END-IF
+                       MOVE WS-TMP-CRN TO CS-CRN
+                       READ CS-SECT
+                       IF WS-ENROLL-STATUS = 'W' THEN
+                           ADD 1 TO CS-WAIT-CNT
+                       ELSE
+                           ADD 1 TO CS-ENROLLED-CNT
+                       END-IF
+                       REWRITE CS-RECORD
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
+           END-READ
+           DISPLAY ANOTHER-CLASS
+           ACCEPT ANOTHER-CLASS.
+       205-GET-NEW-EF-SLOT.
+      *    REUSES A SLOT 270-FREE-EF-SLOT PUT ON THE FREE LIST WHEN
+      *    ONE IS AVAILABLE (EOF-FREE-HEAD NOT ZERO) INSTEAD OF ALWAYS
+      *    GROWING EOF-POINTER.  A REUSED SLOT ALREADY PHYSICALLY
+      *    EXISTS ON PROJ-ENR.REL, SO WS-EF-SLOT-REUSED TELLS THE
+      *    CALLER TO REWRITE IT RATHER THAN WRITE IT.
+      *    A NODE GOING ONTO THE WAITLIST (WS-ENROLL-STATUS = 'W') IS
+      *    NEVER GIVEN A RECYCLED SLOT -- IT ALWAYS GROWS EOF-POINTER
+      *    INSTEAD.  280-PROMOTE-WAITLIST-RTN RELIES ON A WAITLISTED
+      *    CRN'S SLOT NUMBERS RISING IN THE SAME ORDER STUDENTS
+      *    WAITLISTED IN; A RECYCLED SLOT CARRIES SOME EARLIER NODE'S
+      *    OLD (LOWER) SLOT NUMBER, WHICH WOULD LET A LATER ARRIVAL
+      *    JUMP THE QUEUE AHEAD OF A STUDENT ALREADY WAITING.
+           MOVE SPACES TO ENR-REC
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           IF EOF-FREE-HEAD > 0 AND WS-ENROLL-STATUS NOT = 'W' THEN
+               MOVE EOF-FREE-HEAD TO WS-TMP-EOF-PNTR
+               MOVE WS-TMP-EOF-PNTR TO X
+               READ EF-FILE-DES
+               MOVE RF-NXT-CLS-PNTR TO EOF-FREE-HEAD
+               MOVE 'Y' TO WS-EF-SLOT-REUSED
+           ELSE
+               MOVE EOF-POINTER TO WS-TMP-EOF-PNTR
+               ADD 1 TO EOF-POINTER
+               MOVE 'N' TO WS-EF-SLOT-REUSED
+           END-IF
+           MOVE 1 TO X
+           REWRITE ENR-REC FROM EOF-REC.
+       215-CAPACITY-CHECK.
+      *    CS-SECT WAS JUST READ FOR WS-TMP-CRN BY 200-ENROLL-ROUTINE.
+      *    A FULL SECTION OFFERS A WAITLIST SLOT INSTEAD OF A FLAT
+      *    REFUSAL; WS-PROCEED = 'N' MEANS THE STUDENT DECLINED.
+           MOVE 'Y' TO WS-PROCEED
+           IF CS-ENROLLED-CNT < CS-CAPACITY THEN
+               MOVE 'E' TO WS-ENROLL-STATUS
+           ELSE
+               DISPLAY WAITLIST-OFFER
+               ACCEPT WAITLIST-OFFER
+               IF WAITLIST-ANS = 'Y' OR 'y' THEN
+                   MOVE 'W' TO WS-ENROLL-STATUS
+               ELSE
+                   MOVE 'N' TO WS-PROCEED
+               END-IF
+           END-IF.
+       220-PREREQ-CHECK.
+      *    CS-SECT IS STILL POSITIONED ON WS-TMP-CRN WHEN THIS IS
+      *    CALLED.  A SPACES CS-PREREQ MEANS THE SECTION HAS NONE.
+      *    OTHERWISE THE STUDENT'S OWN RF-CRN CHAIN IS WALKED, READING
+      *    CS-SECT FOR EACH NODE'S CRN, LOOKING FOR A CS-CRS-CODE THAT
+      *    MATCHES THE PREREQUISITE.  CS-SECT ENDS UP POSITIONED ON
+      *    WHATEVER CRN THE CHAIN WALK LAST READ, SO THE CALLER RE-READS
+      *    IT BY WS-TMP-CRN ONCE THIS RETURNS.
+           MOVE CS-PREREQ TO WS-TMP-PREREQ
+           MOVE 'Y' TO WS-PREREQ-MET
+           IF WS-TMP-PREREQ NOT = SPACES THEN
+               MOVE 'N' TO WS-PREREQ-MET
+               IF SF-ENR-REC-PNTR > 0 THEN
+                   MOVE SF-ENR-REC-PNTR TO X
+                   READ EF-FILE-DES
+                   PERFORM UNTIL WS-PREREQ-MET = 'Y' OR X = 0
+                       MOVE RF-CRN TO CS-CRN
+                       READ CS-SECT
+                         INVALID KEY CONTINUE
+                         NOT INVALID KEY
+                           IF CS-CRS-CODE = WS-TMP-PREREQ
+                                   AND RF-STATUS = 'E' THEN
+                               MOVE 'Y' TO WS-PREREQ-MET
+                           END-IF
+                       END-READ
+                       IF WS-PREREQ-MET = 'N' THEN
+                           MOVE RF-NXT-CLS-PNTR TO X
+                           IF X NOT = 0
+                               READ EF-FILE-DES
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+       230-CONFLICT-CHECK.
+      *    220-PREREQ-CHECK LEAVES CS-SECT POSITIONED ON WHATEVER CRN
+      *    ITS OWN CHAIN WALK LAST READ, SO CS-SECT IS RE-READ BY
+      *    WS-TMP-CRN HERE BEFORE SAVING ITS MEETING DAYS/TIME.  THEN
+      *    THE STUDENT'S OWN RF-CRN CHAIN IS WALKED LOOKING FOR A CRN
+      *    THAT MEETS THE SAME DAYS AT THE SAME HOUR; THE CALLER
+      *    RE-READS CS-SECT BY WS-TMP-CRN AGAIN ONCE THIS RETURNS.
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+           MOVE CS-MTG-DAYS TO WS-TMP-MTG-DAYS
+           MOVE CS-MTG-TIME TO WS-TMP-MTG-TIME
+           MOVE SPACES TO WS-CONFLICT-MSG
+           MOVE ZERO TO WS-CONFLICT-CRN
+           IF WS-TMP-MTG-DAYS NOT = SPACES THEN
+               IF SF-ENR-REC-PNTR > 0 THEN
+                   MOVE SF-ENR-REC-PNTR TO X
+                   READ EF-FILE-DES
+                   PERFORM UNTIL WS-CONFLICT-CRN NOT = ZERO OR X = 0
+                       IF RF-TERM = CURRENT-TERM THEN
+                           MOVE RF-CRN TO CS-CRN
+                           READ CS-SECT
+                             INVALID KEY CONTINUE
+                             NOT INVALID KEY
+                               IF CS-MTG-DAYS = WS-TMP-MTG-DAYS
+                                  AND CS-MTG-TIME = WS-TMP-MTG-TIME THEN
+                                   MOVE CS-CRN TO WS-CONFLICT-CRN
+                               END-IF
+                           END-READ
+                       END-IF
+                       IF WS-CONFLICT-CRN = ZERO THEN
+                           MOVE RF-NXT-CLS-PNTR TO X
+                           IF X NOT = 0
+                               READ EF-FILE-DES
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF WS-CONFLICT-CRN NOT = ZERO THEN
+               MOVE WS-CONFLICT-CRN TO WS-CONFLICT-CRN-OUT
+               STRING 'MEETING TIME CONFLICTS WITH CRN '
+                   DELIMITED BY SIZE
+                   WS-CONFLICT-CRN-OUT DELIMITED BY SIZE
+                   INTO WS-CONFLICT-MSG
+               END-STRING
+           END-IF.
+       210-DUP-CRN-CHECK.
+      *    WALKS THE STUDENT'S EXISTING CHAIN LOOKING FOR WS-TMP-CRN
+      *    ALREADY ON FILE SO 200-ENROLL-ROUTINE DOESN'T APPEND A
+      *    SECOND NODE FOR THE SAME CLASS.
+           MOVE 'N' TO WS-DUP-FOUND
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM UNTIL WS-DUP-FOUND = 'Y' OR X = 0
+                   IF RF-CRN = WS-TMP-CRN THEN
+                       MOVE 'Y' TO WS-DUP-FOUND
+                   ELSE
+                       MOVE RF-NXT-CLS-PNTR TO X
+                       IF X NOT = 0
+                           READ EF-FILE-DES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+       250-DROP-ROUTINE.
+           DISPLAY DROP-INFO
+           ACCEPT DROP-INFO
+           MOVE 'N' TO WS-FOUND
+           MOVE ZERO TO WS-PREV-PNTR
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM UNTIL WS-FOUND = 'Y' OR X = 0
+                   IF RF-CRN = WS-TMP-CRN
+                           AND RF-TERM = CURRENT-TERM THEN
+                       MOVE 'Y' TO WS-FOUND
+                       MOVE RF-STATUS TO WS-DROPPED-STATUS
+                   ELSE
+                       MOVE X TO WS-PREV-PNTR
+                       MOVE RF-NXT-CLS-PNTR TO X
+                       IF X NOT = 0
+                           READ EF-FILE-DES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-FOUND = 'Y' THEN
+               PERFORM 260-UNLINK-ROUTINE
+               PERFORM 265-UPDATE-CAPACITY-RTN
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'CLASS DROPPED'
+           ELSE
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'STUDENT IS NOT ENROLLED IN THAT CRN'
+           END-IF
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS
+           DISPLAY ANOTHER-CLASS
+           ACCEPT ANOTHER-CLASS.
+       260-UNLINK-ROUTINE.
+      *    X STILL POINTS AT THE NODE TO REMOVE; RF-NXT-CLS-PNTR ON IT
+      *    IS THE NODE THAT SHOULD TAKE ITS PLACE IN THE CHAIN.
+      *    WS-FREED-PNTR REMEMBERS THE REMOVED SLOT NUMBER SO
+      *    270-FREE-EF-SLOT CAN PUSH IT ONTO THE FREE LIST ONCE THE
+      *    CHAIN ITSELF HAS BEEN REPAIRED.
+           MOVE X TO WS-FREED-PNTR
+           MOVE RF-NXT-CLS-PNTR TO WS-TMP-EOF-PNTR
+           IF WS-PREV-PNTR = 0 THEN
+               CLOSE SF-FILE-DESC
+               OPEN I-O SF-FILE-DESC
+               MOVE SF-RECORD TO WS-SF-RECORD
+               MOVE WS-TMP-EOF-PNTR TO WS-SF-ENR-REC-PNTR
+               REWRITE SF-RECORD FROM WS-SF-RECORD
+               CLOSE SF-FILE-DESC
+               OPEN INPUT SF-FILE-DESC
+           ELSE
+               MOVE WS-PREV-PNTR TO X
+               READ EF-FILE-DES
+               MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
+               REWRITE ENR-REC
+           END-IF
+           PERFORM 270-FREE-EF-SLOT.
+       270-FREE-EF-SLOT.
+      *    PUSHES WS-FREED-PNTR ONTO THE HEAD OF THE EF FREE LIST SO
+      *    205-GET-NEW-EF-SLOT CAN HAND IT BACK OUT ON THE NEXT
+      *    ENROLLMENT INSTEAD OF GROWING EOF-POINTER.  THE BUSINESS
+      *    FIELDS ARE CLEARED HERE (SAME AS PROJ-ARCHIVE-STUDENTS'
+      *    300-ARCHIVE-EF-CHAIN DOES WHEN IT FREES A SLOT) SO A SLOT
+      *    SITTING ON THE FREE LIST CAN NEVER BE MISREAD AS A LIVE
+      *    NODE BY A ROUTINE THAT SCANS PROJ-ENR.REL PHYSICALLY.
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           MOVE WS-FREED-PNTR TO X
+           READ EF-FILE-DES
+           MOVE ZEROS TO RF-STUDENT-NUM
+           MOVE SPACES TO RF-CRN
+           MOVE SPACES TO RF-STATUS
+           MOVE SPACES TO RF-TERM
+           MOVE SPACES TO RF-GRADE
+           MOVE SPACES TO RF-OPERATOR-ID
+           MOVE EOF-FREE-HEAD TO RF-NXT-CLS-PNTR
+           REWRITE ENR-REC
+           MOVE WS-FREED-PNTR TO EOF-FREE-HEAD
+           MOVE 1 TO X
+           REWRITE ENR-REC FROM EOF-REC.
+       265-UPDATE-CAPACITY-RTN.
+      *    WS-DROPPED-STATUS WAS CAPTURED BY 250-DROP-ROUTINE BEFORE
+      *    THE NODE WAS UNLINKED -- 'E' MEANS A CONFIRMED SEAT WAS
+      *    FREED, 'W' MEANS ONLY A WAITLIST SLOT WAS.  ONLY A FREED
+      *    SEAT CAN TRIGGER A PROMOTION.
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+           IF WS-DROPPED-STATUS = 'E' THEN
+               SUBTRACT 1 FROM CS-ENROLLED-CNT
+           ELSE
+               SUBTRACT 1 FROM CS-WAIT-CNT
+           END-IF
+           REWRITE CS-RECORD
+           IF WS-DROPPED-STATUS = 'E' AND CS-WAIT-CNT > 0 THEN
+               PERFORM 280-PROMOTE-WAITLIST-RTN
+           END-IF.
+       280-PROMOTE-WAITLIST-RTN.
+      *    WALKS PROJ-ENR.REL IN SLOT ORDER LOOKING FOR THE FIRST
+      *    'W' NODE ON THIS CRN FOR THE CURRENT TERM -- THE LOWEST-
+      *    NUMBERED MATCH IS THE LONGEST-WAITING STUDENT BECAUSE
+      *    205-GET-NEW-EF-SLOT NEVER HANDS A WAITLISTED NODE A
+      *    RECYCLED SLOT NUMBER, SO AMONG 'W' NODES SLOT ORDER AND
+      *    WAITLIST ARRIVAL ORDER ARE THE SAME THING.  THIS ALSO
+      *    RELIES ON 270-FREE-EF-SLOT HAVING CLEARED RF-CRN/RF-STATUS/
+      *    RF-TERM ON EVERY SLOT CURRENTLY SITTING ON THE FREE LIST, SO
+      *    A SWEEP LIKE THIS ONE CAN NEVER MATCH A FREED-BUT-NOT-YET-
+      *    REUSED SLOT AGAINST ITS STALE LAST-LIVE VALUES.
+           MOVE 'N' TO WS-PROMOTE-FOUND
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           MOVE 2 TO X
+           IF X > EOF-POINTER
+               MOVE 0 TO X
+           ELSE
+               READ EF-FILE-DES
+                 INVALID KEY MOVE 0 TO X
+               END-READ
+           END-IF
+           PERFORM UNTIL WS-PROMOTE-FOUND = 'Y' OR X = 0
+               IF RF-CRN = WS-TMP-CRN AND RF-STATUS = 'W'
+                       AND RF-TERM = CURRENT-TERM THEN
+                   MOVE 'Y' TO WS-PROMOTE-FOUND
+               ELSE
+                   ADD 1 TO X
+                   IF X > EOF-POINTER
+                       MOVE 0 TO X
+                   ELSE
+                       READ EF-FILE-DES
+                         INVALID KEY MOVE 0 TO X
+                       END-READ
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-PROMOTE-FOUND = 'Y' THEN
+               MOVE 'E' TO RF-STATUS
+               REWRITE ENR-REC
+               MOVE WS-TMP-CRN TO CS-CRN
+               READ CS-SECT
+               SUBTRACT 1 FROM CS-WAIT-CNT
+               ADD 1 TO CS-ENROLLED-CNT
+               REWRITE CS-RECORD
+               MOVE RF-STUDENT-NUM TO NOTICE-SNO-OUT
+               MOVE RF-CRN TO NOTICE-CRN-OUT
+               MOVE RF-STUDENT-NUM TO SF-STU-NUM
+               READ SF-FILE-DESC
+                 INVALID KEY MOVE SPACES TO NOTICE-NAME-OUT
+                 NOT INVALID KEY MOVE SF-NAME TO NOTICE-NAME-OUT
+               END-READ
+               WRITE NOTICE-REC FROM NOTICE-LINE
+           END-IF.
+       300-EXISTING-ROUTINE.
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'STUDENT EXISTS'
+           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
+           MOVE 'X' TO MORE-CLS
+           ACCEPT ANS.
