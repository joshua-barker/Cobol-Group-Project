@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-STATEMENT.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  TAKES A WS-SNO LIKE PROJ-RC AND
+      *          PROJ-FIN-AID DO, WALKS THAT ONE STUDENT'S RC-FILE-DESC
+      *          AND FA-FILE-DESC CHAINS OFF SF-RCT-REC-PNTR AND
+      *          SF-FIN-AID-PNTR, AND PRINTS ONE COMBINED STATEMENT OF
+      *          CHARGES, AID AWARDED, AND PAYMENTS RECEIVED WITH A NET-
+      *          BALANCE LINE, INSTEAD OF LEAVING THE THREE CHAINS TO
+      *          THREE SEPARATE PROGRAMS THAT NEVER JOIN THEM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS SF-STU-NUM.
+            SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-RC-KEY.
+            SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-FA-KEY.
+            SELECT STATEMENT-REPORT ASSIGN TO 'SF-STATEMENT.RPT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
+       FD STATEMENT-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01  WS-RC-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-FA-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-TOT-OWED               PIC 9(7)V99 VALUE ZERO.
+       01  WS-TOT-PAID               PIC 9(7)V99 VALUE ZERO.
+       01  WS-TOT-AID                PIC 9(7)V99 VALUE ZERO.
+       01  WS-NET-BALANCE            PIC S9(7)V99 VALUE ZERO.
+       01  DATE-WS.
+           05 YEAR-WS                PIC XXXX.
+           05 MONTH-WS               PIC XX.
+           05 DAY-WS                 PIC XX.
+       01  ANS                       PIC X.
+       01  HEADING-1.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(30)
+                VALUE "STUDENT FINANCIAL STATEMENT".
+           05 MONTH-H1               PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 DAY-H1                 PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 YEAR-H1                PIC X(4).
+           05                        PIC X(10)    VALUE SPACES.
+       01  HEADING-2.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(16) VALUE "STUDENT NUMBER: ".
+           05 S-NO-H2                PIC 9(9).
+           05                        PIC X(26)    VALUE SPACES.
+       01  BLANK-LINE                PIC X(57)    VALUE SPACES.
+       01  DETAIL-LINE.
+           05                        PIC X(6)     VALUE SPACES.
+           05 LABEL-OUT              PIC X(20).
+           05 AMOUNT-OUT             PIC ---,---,--9.99.
+           05                        PIC X(18)    VALUE SPACES.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-DONE.
+          05 LINE 3 COLUMN 1
+               VALUE 'STATEMENT PRINTED FOR STUDENT: '.
+          05 LINE 3 COLUMN 33 PIC 9(9) FROM WS-SNO.
+          05 LINE 5 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01 SCRN-NOT-FOUND.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NOT IN SYSTEM'.
+          05 LINE 5 COLUMN 1 VALUE 'HIT ENTER TO GO BACK TO MAIN SCR'.
+       PROCEDURE DIVISION USING WS-SNO.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      RC-FILE-DESC
+                      FA-FILE-DESC
+           OPEN OUTPUT STATEMENT-REPORT
+           MOVE WS-SNO TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY PERFORM 900-NOT-EXISTING-ROUTINE
+               NOT INVALID KEY PERFORM 200-PRINT-STATEMENT
+           END-READ
+           CLOSE SF-FILE-DESC
+                 RC-FILE-DESC
+                 FA-FILE-DESC
+                 STATEMENT-REPORT
+           EXIT PROGRAM.
+       200-PRINT-STATEMENT.
+           MOVE ZERO TO WS-TOT-OWED WS-TOT-PAID WS-TOT-AID
+                        WS-NET-BALANCE
+           PERFORM 300-WALK-RC-CHAIN
+           PERFORM 400-WALK-FA-CHAIN
+           PERFORM 500-PRINT-BODY
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-DONE
+           ACCEPT ANS.
+       300-WALK-RC-CHAIN.
+      *    WALKS THE STUDENT'S WHOLE RECEIPT CHAIN, TOTALLING ONLY THE
+      *    REAL (NON-VOID) CHARGES AND PAYMENTS -- A VOID ENTRY EXISTS
+      *    TO CORRECT THE RECORD, NOT TO ADD A SECOND CHARGE OR PAYMENT
+      *    -- AND PICKS UP THE TAIL NODE'S RC-BALANCE, WHICH ALREADY
+      *    ACCOUNTS FOR ANY VOID, AS THE STATEMENT'S NET BALANCE.
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   PERFORM 310-ADD-RC-NODE
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               PERFORM 310-ADD-RC-NODE
+               MOVE RC-BALANCE TO WS-NET-BALANCE
+           END-IF.
+       310-ADD-RC-NODE.
+           IF RC-VOID NOT = 'Y' THEN
+               ADD RC-AMT-OWED TO WS-TOT-OWED
+               ADD RC-AMT-PAID TO WS-TOT-PAID
+           END-IF.
+       400-WALK-FA-CHAIN.
+           IF SF-FIN-AID-PNTR > 0 THEN
+               MOVE SF-FIN-AID-PNTR TO WS-FA-KEY
+               READ FA-FILE-DESC
+               PERFORM UNTIL FA-NEXT-PNTR = 0
+                   ADD FA-AWARD-AMNT TO WS-TOT-AID
+                   MOVE FA-NEXT-PNTR TO WS-FA-KEY
+                   READ FA-FILE-DESC
+               END-PERFORM
+               ADD FA-AWARD-AMNT TO WS-TOT-AID
+           END-IF.
+       500-PRINT-BODY.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SF-STU-NUM TO S-NO-H2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM HEADING-1 AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           WRITE REPORT-REC FROM BLANK-LINE AFTER 2
+           MOVE 'TOTAL CHARGES:' TO LABEL-OUT
+           MOVE WS-TOT-OWED TO AMOUNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           MOVE 'TOTAL AID AWARDED:' TO LABEL-OUT
+           MOVE WS-TOT-AID TO AMOUNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           MOVE 'TOTAL PAYMENTS:' TO LABEL-OUT
+           MOVE WS-TOT-PAID TO AMOUNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           WRITE REPORT-REC FROM BLANK-LINE AFTER 1
+           MOVE 'NET BALANCE:' TO LABEL-OUT
+           MOVE WS-NET-BALANCE TO AMOUNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1.
+       900-NOT-EXISTING-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-NOT-FOUND
+           ACCEPT ANS.
