@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-UPD-STUDENT.
+      *MODIFICATION HISTORY:
+      *20260809  NEW PROGRAM.  NOTHING IN THE SYSTEM COULD CORRECT
+      *          SF-NAME/SF-ADDRESS/SF-PHONE ONCE A STUDENT WAS ON
+      *          FILE -- PROJ-ADD-STUDENT ONLY WRITES A NEW RECORD.
+      *          THIS READS A STUDENT BY SF-STU-NUM, SHOWS THE CURRENT
+      *          DEMOGRAPHIC FIELDS AS THE STARTING SCREEN VALUES, AND
+      *          REWRITES SF-RECORD WITH WHATEVER THE OPERATOR LEAVES
+      *          ON THE SCREEN.
+      *20260809  ADDED SF-ACTIVE-FLAG TO THE CORRECTION SCREEN SO A
+      *          STUDENT CAN BE MARKED 'I' (INACTIVE) FOR
+      *          PROJ-ARCHIVE-STUDENTS TO PICK UP, OR FLIPPED BACK TO
+      *          'A' IF THAT WAS DONE IN ERROR.
+      *20260809  ADDED SF-MAJOR-CODE TO THE CORRECTION SCREEN, CHECKED
+      *          BY 215-VALIDATE-MAJOR AGAINST MJ-CODE-TABLE (LOADED BY
+      *          050-LOAD-MAJOR-TABLE) SO A STUDENT'S DECLARED MAJOR
+      *          CAN BE CHANGED WITHOUT LETTING A BAD CODE THROUGH.
+      *20260809  ADDED SF-PIN TO THE CORRECTION SCREEN SO A STUDENT WHO
+      *          FORGETS THEIR PROJ-SELF-SERVICE PIN CAN HAVE STAFF
+      *          RESET IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                FILE STATUS IS WS-SF-STATUS
+                RECORD KEY IS SF-STU-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  WS-SF-STATUS              PIC XX.
+       01  WS-NEW-NAME               PIC X(10).
+       01  WS-NEW-ADDRESS            PIC X(10).
+       01  WS-NEW-PHONE              PIC 9(10).
+       01  WS-NEW-ACTIVE             PIC X.
+       01  WS-NEW-MAJOR              PIC 9(4).
+       01  WS-MAJOR-FOUND            PIC X     VALUE 'N'.
+       01  WS-NEW-PIN                PIC 9(4).
+       01  MORE-DATA                 PIC X(3).
+       01  ANS                       PIC X.
+       COPY MJ-CODE-TABLE.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-CURRENT.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NUMBER: '.
+          05 LINE 3 COLUMN 18 PIC 9(9) FROM WS-SNO.
+          05 LINE 5 COLUMN 1 VALUE 'CURRENT NAME: '.
+          05 LINE 5 COLUMN 15 PIC X(10) FROM SF-NAME.
+          05 LINE 6 COLUMN 1 VALUE 'CURRENT ADDRESS: '.
+          05 LINE 6 COLUMN 18 PIC X(10) FROM SF-ADDRESS.
+          05 LINE 7 COLUMN 1 VALUE 'CURRENT PHONE: '.
+          05 LINE 7 COLUMN 16 PIC 9(10) FROM SF-PHONE.
+          05 LINE 8 COLUMN 1 VALUE 'CURRENT STATUS (A/I): '.
+          05 LINE 8 COLUMN 23 PIC X FROM SF-ACTIVE-FLAG.
+          05 LINE 9 COLUMN 1 VALUE 'CURRENT MAJOR CODE: '.
+          05 LINE 9 COLUMN 21 PIC 9(4) FROM SF-MAJOR-CODE.
+          05 LINE 10 COLUMN 1 VALUE 'CURRENT PIN: '.
+          05 LINE 10 COLUMN 14 PIC 9(4) FROM SF-PIN.
+       01 SCRN-CORRECT.
+          05 LINE 11 COLUMN 1 VALUE 'ENTER NAME: '.
+          05 LINE 11 COLUMN 13 PIC X(10) TO WS-NEW-NAME.
+          05 LINE 12 COLUMN 1 VALUE 'ENTER ADDRESS: '.
+          05 LINE 12 COLUMN 16 PIC X(10) TO WS-NEW-ADDRESS.
+          05 LINE 13 COLUMN 1 VALUE 'ENTER PHONE: '.
+          05 LINE 13 COLUMN 14 PIC 9(10) TO WS-NEW-PHONE.
+          05 LINE 14 COLUMN 1 VALUE 'ENTER STATUS (A/I): '.
+          05 LINE 14 COLUMN 21 PIC X TO WS-NEW-ACTIVE.
+          05 LINE 15 COLUMN 1 VALUE
+                  'ENTER MAJOR CODE (0000 IF UNDECLARED): '.
+          05 LINE 15 COLUMN 41 PIC 9(4) TO WS-NEW-MAJOR.
+          05 LINE 16 COLUMN 1 VALUE 'ENTER PIN: '.
+          05 LINE 16 COLUMN 12 PIC 9(4) TO WS-NEW-PIN.
+       01 SCRN-BAD-MAJOR.
+          05 LINE 18 COLUMN 1 VALUE 'MAJOR CODE NOT RECOGNIZED'.
+          05 LINE 19 COLUMN 1 VALUE 'RECORD NOT UPDATED'.
+          05 LINE 21 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01 SCRN-NOT-FOUND.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NOT IN SYSTEM'.
+       01 SCRN-NEXT-SNO.
+          05 LINE 3 COLUMN 1 VALUE 'ENTER NEXT STUDENT NUMBER: '.
+          05 LINE 3 COLUMN 28 PIC 9(9) TO WS-SNO.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO UPDATE ANOTHER RECORD? (YES/NO): '.
+          05 LINE 1 COLUMN 50 PIC X(3) TO MORE-DATA.
+       PROCEDURE DIVISION USING WS-SNO.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           PERFORM 050-LOAD-MAJOR-TABLE
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+               PERFORM 200-UPDATE-ROUTINE
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           EXIT PROGRAM.
+       050-LOAD-MAJOR-TABLE.
+      *    MUST STAY IN SYNC WITH PROJ-ADD-STUDENT'S 050-LOAD-
+      *    MAJOR-TABLE.
+           MOVE 1100 TO MJ-TBL-CODE(1)
+           MOVE 'COMPUTER SCIENCE' TO MJ-TBL-DESC(1)
+           MOVE 1200 TO MJ-TBL-CODE(2)
+           MOVE 'BUSINESS ADMIN' TO MJ-TBL-DESC(2)
+           MOVE 1300 TO MJ-TBL-CODE(3)
+           MOVE 'BIOLOGY' TO MJ-TBL-DESC(3)
+           MOVE 1400 TO MJ-TBL-CODE(4)
+           MOVE 'ENGLISH' TO MJ-TBL-DESC(4)
+           MOVE 1500 TO MJ-TBL-CODE(5)
+           MOVE 'NURSING' TO MJ-TBL-DESC(5)
+           MOVE 1600 TO MJ-TBL-CODE(6)
+           MOVE 'EDUCATION' TO MJ-TBL-DESC(6).
+       200-UPDATE-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           MOVE WS-SNO TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY PERFORM 300-NOT-FOUND-ROUTINE
+               NOT INVALID KEY PERFORM 400-CORRECT-ROUTINE
+           END-READ
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA
+           IF MORE-DATA = 'YES'
+               DISPLAY SCRN-CLEAR
+               DISPLAY SCRN-NEXT-SNO
+               ACCEPT SCRN-NEXT-SNO
+           END-IF.
+       300-NOT-FOUND-ROUTINE.
+           DISPLAY SCRN-NOT-FOUND
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS.
+       400-CORRECT-ROUTINE.
+           MOVE SF-NAME TO WS-NEW-NAME
+           MOVE SF-ADDRESS TO WS-NEW-ADDRESS
+           MOVE SF-PHONE TO WS-NEW-PHONE
+           MOVE SF-ACTIVE-FLAG TO WS-NEW-ACTIVE
+           MOVE SF-MAJOR-CODE TO WS-NEW-MAJOR
+           MOVE SF-PIN TO WS-NEW-PIN
+           DISPLAY SCRN-CURRENT
+           DISPLAY SCRN-CORRECT
+           ACCEPT SCRN-CORRECT
+           PERFORM 215-VALIDATE-MAJOR
+           IF WS-MAJOR-FOUND = 'N'
+               DISPLAY SCRN-CLEAR
+               DISPLAY SCRN-BAD-MAJOR
+               ACCEPT ANS
+           ELSE
+               MOVE WS-NEW-NAME TO SF-NAME
+               MOVE WS-NEW-ADDRESS TO SF-ADDRESS
+               MOVE WS-NEW-PHONE TO SF-PHONE
+               MOVE WS-NEW-ACTIVE TO SF-ACTIVE-FLAG
+               MOVE WS-NEW-MAJOR TO SF-MAJOR-CODE
+               MOVE WS-NEW-PIN TO SF-PIN
+               REWRITE SF-RECORD
+               PERFORM 900-CHECK-SF-STATUS
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'STUDENT RECORD UPDATED'
+           END-IF.
+       215-VALIDATE-MAJOR.
+      *    ZERO MEANS UNDECLARED AND IS ALWAYS ALLOWED; OTHERWISE
+      *    WS-NEW-MAJOR MUST MATCH AN ENTRY IN MJ-CODE-TABLE.
+           IF WS-NEW-MAJOR = ZEROS
+               MOVE 'Y' TO WS-MAJOR-FOUND
+           ELSE
+               MOVE 'N' TO WS-MAJOR-FOUND
+               PERFORM VARYING MJ-CODE-IDX FROM 1 BY 1
+                       UNTIL MJ-CODE-IDX > MJ-CODE-TBL-SIZE
+                   IF WS-NEW-MAJOR = MJ-TBL-CODE(MJ-CODE-IDX)
+                       MOVE 'Y' TO WS-MAJOR-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+       900-CHECK-SF-STATUS.
+      *    SAME IDEA AS PROJ-RC'S 910-CHECK-SF-STATUS -- A REWRITE
+      *    FAILURE ON THE STUDENT MASTER FILE IS NOT RECOVERABLE
+      *    MID-TRANSACTION, SO THIS ABORTS CLEANLY RATHER THAN LEAVING
+      *    THE RECORD HALF-UPDATED.
+           IF WS-SF-STATUS NOT = '00'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'PROJ-STU-FILE.DAT I/O ERROR, STATUS: '
+                       WS-SF-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE SF-FILE-DESC
+               STOP RUN
+           END-IF.
