@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COLORS
+      * NAMED SCREEN COLOR CODES USED IN BACKGROUND-COLOR/FOREGROUND-
+      * COLOR CLAUSES THROUGHOUT THE SCREEN SECTIONS IN THIS SYSTEM.
+      *****************************************************************
+       01  BLACK                   PIC 9     VALUE 0.
+       01  BLUE                    PIC 9     VALUE 1.
+       01  GREEN                   PIC 9     VALUE 2.
+       01  CYAN                    PIC 9     VALUE 3.
+       01  RED                     PIC 9     VALUE 4.
+       01  MAGENTA                 PIC 9     VALUE 5.
+       01  YELLOW                  PIC 9     VALUE 6.
+       01  WHITE                   PIC 9     VALUE 7.
