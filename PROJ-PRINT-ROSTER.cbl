@@ -1,105 +1,183 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLASS-ROSTER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ENROLLMENT-FILE ASSIGN 'PROJ-ENR.REL'
-               ORGANIZATION IS RELATIVE
-               ACCESS MODE IS RANDOM
-               RELATIVE KEY IS ENR-KEY.
-           SELECT STUDENT-FILE ASSIGN TO 'PROJ-STU-FILE.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY SF-STU-NUM.
-           SELECT CLASS-FILE ASSIGN TO 'PROJ-CLASS-SECT.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY CS-CRN.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ENROLLMENT-FILE.
-           01 CONTROL-REC.
-               05 CONTROL-EOF                  PIC 9(5).
-               05 FILLER                       PIC X(13).
-           01 ENROLL-REC.
-               05 EN-STUDENT                   PIC 9(9).
-               05 EN-CRN                       PIC X(5).
-               05 EN-NEXT-PTR                  PIC 9(5).
-       FD STUDENT-FILE IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
-       COPY SF-FILE-DESC.
-       FD CLASS-FILE IS EXTERNAL RECORD CONTAINS 23 CHARACTERS.
-       COPY CS-SECT.
-       WORKING-STORAGE SECTION.
-       01 STORED-VALUES.
-           05 MORE-RECORDS                     PIC X VALUE 'Y'.
-           05 MORE                             PIC X VALUE 'Y'.
-           05 ENR-KEY                          PIC 9(5).
-           05 WS-NAME                          PIC X(10).
-           05 WS-CRN                           PIC 9(5).
-           05 WS-CLASS-HEADER                  PIC X(36).
-           05 WS-COURSE                        PIC X(6).
-           05 WS-FILLER                        PIC X.
-           05 WS-DESCR                         PIC X(10).
-           05 WS-CLASS-TITLE                   PIC X(13)
-               VALUE ' CLASS ROSTER'.
-           05 QUIT                             PIC X.
-       SCREEN SECTION.
-       01 CLEAR-SCREEN.
-          05 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       100-MAIN-MODULE.
-       OPEN INPUT STUDENT-FILE
-                  ENROLLMENT-FILE
-                  CLASS-FILE
-       DISPLAY CLEAR-SCREEN
-       DISPLAY '  CLASS ROSTER'
-       DISPLAY '-----------------'
-       PERFORM UNTIL MORE-RECORDS = 'N'
-           MOVE 0000 TO ENR-KEY
-           DISPLAY ' '
-           DISPLAY 'ENTER CRN # OR 0000 TO QUIT: '
-           ACCEPT WS-CRN
-           IF WS-CRN = 0000
-               EXIT PROGRAM
-           END-IF
-           MOVE WS-CRN TO CS-CRN
-           READ CLASS-FILE
-               INVALID MOVE 'N' TO MORE-RECORDS
-               NOT INVALID
-                   MOVE CS-DESC TO WS-DESCR
-                   MOVE CS-CRS-CODE TO WS-COURSE
-                   MOVE SPACES TO WS-CLASS-HEADER
-                   STRING WS-COURSE DELIMITED BY SIZE
-                       ' '   DELIMITED BY SIZE
-                       WS-FILLER DELIMITED BY SIZE
-                       ' '   DELIMITED BY SIZE
-                       WS-DESCR DELIMITED BY SIZE
-                       ' '   DELIMITED BY SIZE
-                       WS-CLASS-TITLE DELIMITED BY SIZE
-                       INTO WS-CLASS-HEADER
-                   END-STRING
-           END-READ
-           DISPLAY '------------------------------------'
-           DISPLAY WS-CLASS-HEADER
-           DISPLAY '------------------------------------'
-           MOVE 0002 TO ENR-KEY
-           MOVE 'Y' TO MORE
-           PERFORM UNTIL MORE = 'N'
-               READ ENROLLMENT-FILE
-                   INVALID KEY MOVE 'N' TO MORE
-                   NOT INVALID KEY
-                       PERFORM 200-TRANSFER
-               END-READ.
-       200-TRANSFER.
-           IF WS-CRN = EN-CRN
-               MOVE EN-STUDENT TO SF-STU-NUM
-               READ STUDENT-FILE
-                   NOT INVALID KEY
-                       MOVE SPACES TO WS-NAME
-                       STRING SF-NAME DELIMITED BY SPACE
-                           INTO WS-NAME
-                       END-STRING
-                       DISPLAY WS-NAME
-               END-READ
-           END-IF
-           ADD 1 TO ENR-KEY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-ROSTER.
+      *MODIFICATION HISTORY:
+      *20260809  CONVERTED FROM THE OLD INTERACTIVE CLASS-ROSTER (WHICH
+      *          PROMPTED FOR ONE CRN AT A TIME AND DISPLAYED NAMES TO
+      *          THE TERMINAL) INTO AN UNATTENDED BATCH REPORT.  WALKS
+      *          EVERY CS-CRN IN CLASS-FILE AND, FOR EACH ONE, RUNS THE
+      *          SAME ENROLLMENT-FILE SCAN/FILTER THE OLD 200-TRANSFER
+      *          USED (RF-CRN MATCH, RF-TERM = CURRENT-TERM) TO PRINT
+      *          THAT SECTION'S ROSTER TO SF-ROSTER.RPT, PAGE-BREAKING
+      *          LIKE PROJ-PRINT-STUDENTS/PROJ-PRINT-CLASSES DO.
+      *20260809  410-CHECK-ENROLLMENT-NODE NOW ALSO REQUIRES RF-STATUS
+      *          = 'E' -- THE OLD FILTER PREDATES THE WAITLIST STATUS
+      *          AND WAS PRINTING WAITLISTED ('W') STUDENTS ON THE
+      *          ROSTER AS IF THEY HELD A CONFIRMED SEAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS ENR-KEY.
+           SELECT STUDENT-FILE ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT CLASS-FILE ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT ROSTER-REPORT ASSIGN TO 'SF-ROSTER.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLLMENT-FILE IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  STUDENT-FILE IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  CLASS-FILE IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       FD  ROSTER-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(70).
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-CLASSES             PIC X      VALUE 'N'.
+       01  ENR-KEY                     PIC 9(5).
+       01  MORE                        PIC X.
+       01  WS-CLASS-STU-COUNT          PIC 9(3).
+       01  WS-LINE-CT                  PIC 99     VALUE ZERO.
+       01  WS-PAGE                     PIC 99     VALUE ZERO.
+       01  DATE-WS.
+           05  YEAR-WS                 PIC XXXX.
+           05  MONTH-WS                PIC XX.
+           05  DAY-WS                  PIC XX.
+       01  HEADING-1.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(28)
+               VALUE 'CLASS ROSTER REPORT'.
+           05  MONTH-H1                PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  DAY-H1                  PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  YEAR-H1                 PIC X(4).
+           05                          PIC X(9)
+               VALUE '   PAGE '.
+           05  PAGE-NO-H1              PIC 9(2).
+           05                          PIC X(15)  VALUE SPACES.
+       01  CLASS-HEADER-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(4)   VALUE 'CRN '.
+           05  CRN-OUT                 PIC 9(5).
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(7)   VALUE 'COURSE '.
+           05  COURSE-OUT              PIC X(6).
+           05                          PIC X(2)   VALUE SPACES.
+           05  DESCR-OUT               PIC X(10).
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(5)   VALUE 'CR HR'.
+           05                          PIC X      VALUE SPACES.
+           05  CREDHR-OUT              PIC 99.
+           05                          PIC X(21)  VALUE SPACES.
+       01  COLUMN-HEADER-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(9)   VALUE 'STUD NUM'.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(10)  VALUE 'STUD NAME'.
+           05                          PIC X(43)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05  STU-NUM-OUT             PIC 9(9).
+           05                          PIC X(4)   VALUE SPACES.
+           05  NAME-OUT                PIC X(10).
+           05                          PIC X(43)  VALUE SPACES.
+       01  NO-STUDENTS-LINE.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(21)
+               VALUE 'NO STUDENTS ENROLLED'.
+           05                          PIC X(43)  VALUE SPACES.
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT STUDENT-FILE
+                      ENROLLMENT-FILE
+                      CLASS-FILE
+           OPEN OUTPUT ROSTER-REPORT
+           PERFORM 200-HEADING-RTN
+           MOVE ZEROS TO CS-CRN
+           START CLASS-FILE KEY IS NOT LESS THAN CS-CRN
+               INVALID KEY MOVE 'Y' TO NO-MORE-CLASSES
+           END-START
+           PERFORM UNTIL NO-MORE-CLASSES = 'Y'
+               READ CLASS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-CLASSES
+                   NOT AT END PERFORM 300-PRINT-ONE-CLASS
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE
+                 ENROLLMENT-FILE
+                 CLASS-FILE
+                 ROSTER-REPORT
+           EXIT PROGRAM.
+       200-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 2
+           MOVE 0 TO WS-LINE-CT
+           ADD 8 TO WS-LINE-CT.
+       300-PRINT-ONE-CLASS.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE CS-CRN TO CRN-OUT
+           MOVE CS-CRS-CODE TO COURSE-OUT
+           MOVE CS-DESC TO DESCR-OUT
+           MOVE CS-CRED-HR TO CREDHR-OUT
+           WRITE REPORT-REC FROM CLASS-HEADER-LINE AFTER 2
+           WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+           ADD 3 TO WS-LINE-CT
+           MOVE ZERO TO WS-CLASS-STU-COUNT
+           PERFORM 400-SCAN-ENROLLMENT
+           IF WS-CLASS-STU-COUNT = 0
+               WRITE REPORT-REC FROM NO-STUDENTS-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF.
+       400-SCAN-ENROLLMENT.
+           MOVE 0002 TO ENR-KEY
+           MOVE 'Y' TO MORE
+           PERFORM UNTIL MORE = 'N'
+               READ ENROLLMENT-FILE
+                   INVALID KEY MOVE 'N' TO MORE
+                   NOT INVALID KEY
+                       PERFORM 410-CHECK-ENROLLMENT-NODE
+               END-READ
+           END-PERFORM.
+       410-CHECK-ENROLLMENT-NODE.
+           IF RF-CRN = CS-CRN AND RF-TERM = CURRENT-TERM
+                   AND RF-STATUS = 'E'
+               MOVE RF-STUDENT-NUM TO SF-STU-NUM
+               READ STUDENT-FILE
+                   NOT INVALID KEY
+                       PERFORM 420-WRITE-STUDENT-LINE
+               END-READ
+           END-IF
+           ADD 1 TO ENR-KEY.
+       420-WRITE-STUDENT-LINE.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+               WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF
+           MOVE SF-STU-NUM TO STU-NUM-OUT
+           MOVE SF-NAME TO NAME-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT
+           ADD 1 TO WS-CLASS-STU-COUNT.
