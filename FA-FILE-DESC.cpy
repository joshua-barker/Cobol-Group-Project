@@ -0,0 +1,18 @@
+      *****************************************************************
+      * FA-FILE-DESC
+      * RECORD LAYOUT FOR THE PROJ-FIN-AID.REL SINGLY-LINKED FINANCIAL
+      * AID FILE.  SLOT 1 OF THE FILE IS THE CONTROL RECORD (SEE
+      * FA-EOF-REC IN THE PROGRAMS THAT USE THIS COPYBOOK); EVERY OTHER
+      * SLOT IS ONE AWARD NODE CHAINED VIA FA-NEXT-PNTR.
+      * FA-POST-DATE IS THE YYMMDD DATE THE AWARD WAS KEYED IN.
+      * FA-OPERATOR-ID IS THE LOGIN ID CAPTURED BY MENU AT SIGN-ON AND
+      * PASSED DOWN TO PROJ-FIN-AID SO EVERY AWARD NODE CARRIES WHO
+      * KEYED IT IN.
+      *****************************************************************
+       01  FA-DATA-REC.
+           05  FA-AWARD-CODE       PIC 9(4).
+           05  FA-AWARD-AMNT       PIC 9(4)V99.
+           05  FA-STU-NUM          PIC 9(9).
+           05  FA-NEXT-PNTR        PIC 9(5).
+           05  FA-POST-DATE        PIC 9(6).
+           05  FA-OPERATOR-ID      PIC X(8).
