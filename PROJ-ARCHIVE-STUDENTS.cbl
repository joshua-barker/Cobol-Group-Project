@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ARCHIVE-STUDENTS.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  NIGHTLY/YEAR-END BATCH JOB -- WALKS
+      *          THE WHOLE STUDENT MASTER FILE, AND FOR EVERY STUDENT
+      *          MARKED SF-ACTIVE-FLAG = 'I' (SEE PROJ-UPD-STUDENT),
+      *          COPIES THE SF-RECORD AND EVERY NODE OFF ITS THREE
+      *          CHAINS TO SF-ARCHIVE.DAT, THEN FREES EACH CHAIN NODE
+      *          ONTO ITS FILE'S OWN FREE LIST (SAME FREE-HEAD
+      *          BOOKKEEPING AS PROJ-ENROLLMENT'S 270-FREE-EF-SLOT,
+      *          PROJ-RC'S 150-GET-NEW-RC-SLOT, AND FEDAID'S
+      *          200-INPUT-ROUTINE) AND DELETES THE SF-RECORD SO THE
+      *          INDEXED FILE RECLAIMS THE SLOT TOO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC
+               ASSIGN TO "PROJ-STU-FILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               FILE STATUS IS WS-SF-STATUS
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES
+               ASSIGN TO "PROJ-ENR.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               FILE STATUS IS WS-EF-STATUS
+               RELATIVE KEY IS WS-EF-KEY.
+           SELECT FA-FILE-DESC
+               ASSIGN TO "PROJ-FIN-AID.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               FILE STATUS IS WS-FA-STATUS
+               RELATIVE KEY IS WS-FA-KEY.
+           SELECT RC-FILE-DESC
+               ASSIGN TO "PROJ-REC.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               FILE STATUS IS WS-RC-STATUS
+               RELATIVE KEY IS WS-RC-KEY.
+           SELECT ARCHIVE-FILE
+               ASSIGN TO "SF-ARCHIVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-REPORT
+               ASSIGN TO "SF-ARCHIVE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD ARCHIVE-FILE
+          DATA RECORD IS ARCH-REC.
+       01  ARCH-REC.
+           05  ARCH-TYPE               PIC X.
+           05  ARCH-DATA               PIC X(80).
+       FD ARCHIVE-REPORT
+          DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(57).
+       WORKING-STORAGE SECTION.
+       01  WS-SF-STATUS                PIC XX.
+       01  WS-EF-STATUS                PIC XX.
+       01  WS-FA-STATUS                PIC XX.
+       01  WS-RC-STATUS                PIC XX.
+       01  ARE-THERE-MORE-RECORDS      PIC X(3)  VALUE "YES".
+           88  NO-MORE-RECORDS                   VALUE "NO".
+       01  WS-EF-KEY                   PIC 9(5)  VALUE ZERO.
+       01  WS-FA-KEY                   PIC 9(5)  VALUE ZERO.
+       01  WS-RC-KEY                   PIC 9(5)  VALUE ZERO.
+       01  WS-NEXT-PNTR                PIC 9(5)  VALUE ZERO.
+       01  EF-EOF-REC.
+           05  EF-EOF-POINTER          PIC 9(5).
+           05  EF-FREE-HEAD            PIC 9(5).
+           05  FILLER                  PIC X(26).
+       01  FA-EOF-REC.
+           05  FA-EOF-POINTER          PIC 9(5).
+           05  FA-FREE-HEAD            PIC 9(5).
+           05  FILLER                  PIC X(28).
+       01  RC-EOF-REC.
+           05  RC-EOF-POINTER          PIC 9(5).
+           05  RC-FREE-HEAD            PIC 9(5).
+           05  FILLER                  PIC X(54).
+       01  WS-LINE-CT                  PIC 99    VALUE ZERO.
+       01  WS-PAGE                     PIC 99    VALUE ZERO.
+       01  WS-ARCHIVED-CNT             PIC 9(5)  VALUE ZERO.
+       01  DATE-WS.
+           05 YEAR-WS                  PIC XXXX.
+           05 MONTH-WS                 PIC XX.
+           05 DAY-WS                   PIC XX.
+       01  HEADING-1.
+           05                          PIC X(6)     VALUE SPACES.
+           05                          PIC X(30)
+                VALUE "INACTIVE STUDENTS ARCHIVED".
+           05 MONTH-H1                 PIC X(2).
+           05                          PIC X        VALUE "/".
+           05 DAY-H1                   PIC X(2).
+           05                          PIC X        VALUE "/".
+           05 YEAR-H1                  PIC X(4).
+           05                          PIC X(9)
+                VALUE "   PAGE ".
+           05 PAGE-NO-H1               PIC 9(2).
+           05                          PIC X(4)     VALUE SPACES.
+       01  HEADING-2.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(9)     VALUE "STUD S NO".
+           05                          PIC X(6)     VALUE SPACES.
+           05                          PIC X(10)    VALUE "NAME".
+           05                          PIC X(30)    VALUE SPACES.
+       01  DETAIL-LINE.
+           05                          PIC X(2)     VALUE SPACES.
+           05 S-NO-OUT                 PIC 9(9).
+           05                          PIC X(6)     VALUE SPACES.
+           05 NAME-OUT                 PIC X(10).
+           05                          PIC X(30)    VALUE SPACES.
+       01  FOOTING-LINE.
+           05                          PIC X(6)     VALUE SPACES.
+           05                          PIC X(20)
+                VALUE "TOTAL ARCHIVED: ".
+           05 FOOT-CNT-OUT             PIC ZZZZ9.
+           05                          PIC X(26)    VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           OPEN I-O EF-FILE-DES
+           OPEN I-O FA-FILE-DESC
+           OPEN I-O RC-FILE-DESC
+           OPEN OUTPUT ARCHIVE-FILE
+           OPEN OUTPUT ARCHIVE-REPORT
+           PERFORM 150-HEADING-RTN
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       IF SF-ACTIVE-FLAG = 'I'
+                           PERFORM 200-ARCHIVE-ONE-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ARCHIVED-CNT = ZERO
+               MOVE SPACES TO REPORT-REC
+               MOVE "      NO INACTIVE STUDENTS WERE FOUND TO ARCHIVE"
+                   TO REPORT-REC
+               WRITE REPORT-REC AFTER 1
+           END-IF
+           MOVE WS-ARCHIVED-CNT TO FOOT-CNT-OUT
+           WRITE REPORT-REC FROM FOOTING-LINE AFTER 2
+           DISPLAY 'PROJ-ARCHIVE-STUDENTS FINISHED -- ' WS-ARCHIVED-CNT
+               ' STUDENT(S) ARCHIVED'
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 FA-FILE-DESC
+                 RC-FILE-DESC
+                 ARCHIVE-FILE
+                 ARCHIVE-REPORT
+           EXIT PROGRAM.
+       150-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
+       200-ARCHIVE-ONE-STUDENT.
+           MOVE 'S' TO ARCH-TYPE
+           MOVE SPACES TO ARCH-DATA
+           MOVE SF-RECORD TO ARCH-DATA
+           WRITE ARCH-REC
+           PERFORM 300-ARCHIVE-EF-CHAIN
+           PERFORM 400-ARCHIVE-FA-CHAIN
+           PERFORM 500-ARCHIVE-RC-CHAIN
+           ADD 1 TO WS-ARCHIVED-CNT
+           MOVE SF-STU-NUM TO S-NO-OUT
+           MOVE SF-NAME TO NAME-OUT
+           IF WS-LINE-CT > 55
+               PERFORM 150-HEADING-RTN
+           END-IF
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT
+           DELETE SF-FILE-DESC
+           PERFORM 900-CHECK-SF-STATUS.
+       300-ARCHIVE-EF-CHAIN.
+      *    POPS EVERY NODE OFF THE STUDENT'S ENROLLMENT CHAIN, WRITES
+      *    IT TO THE ARCHIVE, AND FREES THE SLOT ONTO THE EF FREE LIST
+      *    -- SAME FREE-LIST SHAPE AS PROJ-ENROLLMENT'S
+      *    270-FREE-EF-SLOT, JUST WITHOUT A MID-CHAIN PREVIOUS POINTER
+      *    TO REPAIR SINCE THE WHOLE CHAIN IS COMING OFF AT ONCE.
+           PERFORM UNTIL SF-ENR-REC-PNTR = 0
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 910-CHECK-EF-STATUS
+               MOVE 'E' TO ARCH-TYPE
+               MOVE SPACES TO ARCH-DATA
+               MOVE ENR-REC TO ARCH-DATA
+               WRITE ARCH-REC
+               MOVE RF-NXT-CLS-PNTR TO WS-NEXT-PNTR
+               MOVE 1 TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 910-CHECK-EF-STATUS
+               MOVE ENR-REC TO EF-EOF-REC
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 910-CHECK-EF-STATUS
+               MOVE ZEROS TO RF-STUDENT-NUM
+               MOVE SPACES TO RF-CRN
+               MOVE SPACES TO RF-STATUS
+               MOVE SPACES TO RF-TERM
+               MOVE SPACES TO RF-GRADE
+               MOVE SPACES TO RF-OPERATOR-ID
+               MOVE EF-FREE-HEAD TO RF-NXT-CLS-PNTR
+               REWRITE ENR-REC
+               PERFORM 910-CHECK-EF-STATUS
+               MOVE SF-ENR-REC-PNTR TO EF-FREE-HEAD
+               MOVE 1 TO WS-EF-KEY
+               REWRITE ENR-REC FROM EF-EOF-REC
+               PERFORM 910-CHECK-EF-STATUS
+               MOVE WS-NEXT-PNTR TO SF-ENR-REC-PNTR
+           END-PERFORM.
+       400-ARCHIVE-FA-CHAIN.
+      *    SAME SHAPE AS 300-ARCHIVE-EF-CHAIN, ONE CHAIN NODE AT A
+      *    TIME ONTO THE FA FREE LIST (SEE FEDAID'S 200-INPUT-ROUTINE
+      *    FOR HOW A SLOT COMES BACK OFF IT).
+           PERFORM UNTIL SF-FIN-AID-PNTR = 0
+               MOVE SF-FIN-AID-PNTR TO WS-FA-KEY
+               READ FA-FILE-DESC
+               PERFORM 920-CHECK-FA-STATUS
+               MOVE 'F' TO ARCH-TYPE
+               MOVE SPACES TO ARCH-DATA
+               MOVE FA-DATA-REC TO ARCH-DATA
+               WRITE ARCH-REC
+               MOVE FA-NEXT-PNTR TO WS-NEXT-PNTR
+               MOVE 1 TO WS-FA-KEY
+               READ FA-FILE-DESC
+               PERFORM 920-CHECK-FA-STATUS
+               MOVE FA-DATA-REC TO FA-EOF-REC
+               MOVE SF-FIN-AID-PNTR TO WS-FA-KEY
+               READ FA-FILE-DESC
+               PERFORM 920-CHECK-FA-STATUS
+               MOVE ZEROS TO FA-AWARD-CODE
+               MOVE ZEROS TO FA-AWARD-AMNT
+               MOVE ZEROS TO FA-STU-NUM
+               MOVE ZEROS TO FA-POST-DATE
+               MOVE SPACES TO FA-OPERATOR-ID
+               MOVE FA-FREE-HEAD TO FA-NEXT-PNTR
+               REWRITE FA-DATA-REC
+               PERFORM 920-CHECK-FA-STATUS
+               MOVE SF-FIN-AID-PNTR TO FA-FREE-HEAD
+               MOVE 1 TO WS-FA-KEY
+               REWRITE FA-DATA-REC FROM FA-EOF-REC
+               PERFORM 920-CHECK-FA-STATUS
+               MOVE WS-NEXT-PNTR TO SF-FIN-AID-PNTR
+           END-PERFORM.
+       500-ARCHIVE-RC-CHAIN.
+      *    SAME SHAPE AGAIN, ONTO THE RC FREE LIST (SEE PROJ-RC'S
+      *    150-GET-NEW-RC-SLOT FOR HOW A SLOT COMES BACK OFF IT).
+           PERFORM UNTIL SF-RCT-REC-PNTR = 0
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM 930-CHECK-RC-STATUS
+               MOVE 'R' TO ARCH-TYPE
+               MOVE SPACES TO ARCH-DATA
+               MOVE RC-REC TO ARCH-DATA
+               WRITE ARCH-REC
+               MOVE RC-NEXT-PNTR TO WS-NEXT-PNTR
+               MOVE 1 TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM 930-CHECK-RC-STATUS
+               MOVE RC-REC TO RC-EOF-REC
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM 930-CHECK-RC-STATUS
+               MOVE SPACES TO RC-TYPE
+               MOVE ZEROS TO RC-STU-NUM
+               MOVE ZEROS TO RC-AMT-OWED
+               MOVE ZEROS TO RC-AMT-PAID
+               MOVE SPACES TO RC-VOID
+               MOVE ZEROS TO RC-POST-DATE
+               MOVE ZERO TO RC-BALANCE
+               MOVE ZERO TO RC-REFUND-AMT
+               MOVE SPACES TO RC-OPERATOR-ID
+               MOVE RC-FREE-HEAD TO RC-NEXT-PNTR
+               REWRITE RC-REC
+               PERFORM 930-CHECK-RC-STATUS
+               MOVE SF-RCT-REC-PNTR TO RC-FREE-HEAD
+               MOVE 1 TO WS-RC-KEY
+               REWRITE RC-REC FROM RC-EOF-REC
+               PERFORM 930-CHECK-RC-STATUS
+               MOVE WS-NEXT-PNTR TO SF-RCT-REC-PNTR
+           END-PERFORM.
+       900-CHECK-SF-STATUS.
+           IF WS-SF-STATUS NOT = '00'
+               DISPLAY 'PROJ-STU-FILE.DAT I/O ERROR, STATUS: '
+                       WS-SF-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE SF-FILE-DESC EF-FILE-DES FA-FILE-DESC RC-FILE-DESC
+                     ARCHIVE-FILE ARCHIVE-REPORT
+               STOP RUN
+           END-IF.
+       910-CHECK-EF-STATUS.
+           IF WS-EF-STATUS NOT = '00'
+               DISPLAY 'PROJ-ENR.REL I/O ERROR, STATUS: ' WS-EF-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE SF-FILE-DESC EF-FILE-DES FA-FILE-DESC RC-FILE-DESC
+                     ARCHIVE-FILE ARCHIVE-REPORT
+               STOP RUN
+           END-IF.
+       920-CHECK-FA-STATUS.
+           IF WS-FA-STATUS NOT = '00'
+               DISPLAY 'PROJ-FIN-AID.REL I/O ERROR, STATUS: '
+                       WS-FA-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE SF-FILE-DESC EF-FILE-DES FA-FILE-DESC RC-FILE-DESC
+                     ARCHIVE-FILE ARCHIVE-REPORT
+               STOP RUN
+           END-IF.
+       930-CHECK-RC-STATUS.
+           IF WS-RC-STATUS NOT = '00'
+               DISPLAY 'PROJ-REC.REL I/O ERROR, STATUS: ' WS-RC-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE SF-FILE-DESC EF-FILE-DES FA-FILE-DESC RC-FILE-DESC
+                     ARCHIVE-FILE ARCHIVE-REPORT
+               STOP RUN
+           END-IF.
