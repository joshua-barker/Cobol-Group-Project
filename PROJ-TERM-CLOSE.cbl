@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-TERM-CLOSE.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  CLOSES OUT CURRENT-TERM BY PRINTING AN
+      *          ENROLLED/WAITLISTED SUMMARY FOR EVERY CS-TERM =
+      *          CURRENT-TERM SECTION, LISTING ANY STUDENT STILL ON A
+      *          WAITLIST WHEN THE TERM ENDS SO THE REGISTRAR KNOWS WHO
+      *          NEVER GOT A SEAT.  THIS PROGRAM NEVER DELETES OR
+      *          REWRITES AN ENROLLMENT NODE -- PRIOR-TERM CHAINS STAY
+      *          EXACTLY AS THEY ARE SO PROJ-TRANSCRIPT CAN STILL READ
+      *          THEM.  ADVANCING CURRENT-TERM.CPY TO THE NEXT SEMESTER
+      *          IS STILL A MANUAL STEP, THE SAME WAY THAT CONSTANT HAS
+      *          ALWAYS BEEN MAINTAINED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-FILE ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT ENROLLMENT-FILE ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS ENR-KEY.
+           SELECT STUDENT-FILE ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT CLOSE-REPORT ASSIGN TO 'CS-TERM-CLOSE.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLASS-FILE IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       FD  ENROLLMENT-FILE IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  STUDENT-FILE IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  CLOSE-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-CLASSES             PIC X      VALUE 'N'.
+       01  ENR-KEY                     PIC 9(5).
+       01  MORE                        PIC X.
+       01  WS-SECT-CNT                 PIC 9(3)   VALUE ZERO.
+       01  WS-TOT-ENROLLED             PIC 9(5)   VALUE ZERO.
+       01  WS-TOT-WAIT                 PIC 9(5)   VALUE ZERO.
+       01  DATE-WS.
+           05  YEAR-WS                 PIC XXXX.
+           05  MONTH-WS                PIC XX.
+           05  DAY-WS                  PIC XX.
+       01  HEADING-1.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(22)
+               VALUE 'TERM CLOSE REPORT - '.
+           05  TERM-H1                 PIC X(6).
+           05                          PIC X(2)   VALUE SPACES.
+           05  MONTH-H1                PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  DAY-H1                  PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  YEAR-H1                 PIC X(4).
+           05                          PIC X(16)  VALUE SPACES.
+       01  SECTION-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(4)   VALUE 'CRN '.
+           05  CRN-OUT                 PIC 9(5).
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(7)   VALUE 'COURSE '.
+           05  COURSE-OUT              PIC X(6).
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(9)   VALUE 'ENROLLED '.
+           05  ENR-OUT                 PIC ZZ9.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(9)   VALUE 'WAITLIST '.
+           05  WAIT-OUT                PIC ZZ9.
+           05                          PIC X(5)   VALUE SPACES.
+       01  WAITLISTED-LINE.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(22)
+               VALUE 'STILL WAITLISTED - '.
+           05  WL-STU-NUM-OUT          PIC 9(9).
+           05                          PIC X(2)   VALUE SPACES.
+           05  WL-NAME-OUT             PIC X(10).
+           05                          PIC X(11)  VALUE SPACES.
+       01  NO-WAITLIST-LINE.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(24)
+               VALUE 'NO ONE LEFT WAITLISTED'.
+           05                          PIC X(30)  VALUE SPACES.
+       01  TOTAL-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(12)  VALUE 'GRAND TOTAL '.
+           05                          PIC X(9)   VALUE 'ENROLLED '.
+           05  TOT-ENR-OUT             PIC ZZZZ9.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(9)   VALUE 'WAITLIST '.
+           05  TOT-WAIT-OUT            PIC ZZZZ9.
+           05                          PIC X(9)   VALUE SPACES.
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT CLASS-FILE
+                      ENROLLMENT-FILE
+                      STUDENT-FILE
+           OPEN OUTPUT CLOSE-REPORT
+           PERFORM 200-HEADING-RTN
+           MOVE ZEROS TO CS-CRN
+           START CLASS-FILE KEY IS NOT LESS THAN CS-CRN
+               INVALID KEY MOVE 'Y' TO NO-MORE-CLASSES
+           END-START
+           PERFORM UNTIL NO-MORE-CLASSES = 'Y'
+               READ CLASS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-CLASSES
+                   NOT AT END
+                       IF CS-TERM = CURRENT-TERM
+                           PERFORM 300-CLOSE-ONE-SECTION
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 500-TOTAL-RTN
+           CLOSE CLASS-FILE
+                 ENROLLMENT-FILE
+                 STUDENT-FILE
+                 CLOSE-REPORT
+           EXIT PROGRAM.
+       200-HEADING-RTN.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE CURRENT-TERM TO TERM-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 2.
+       300-CLOSE-ONE-SECTION.
+           ADD 1 TO WS-SECT-CNT
+           ADD CS-ENROLLED-CNT TO WS-TOT-ENROLLED
+           ADD CS-WAIT-CNT TO WS-TOT-WAIT
+           MOVE CS-CRN TO CRN-OUT
+           MOVE CS-CRS-CODE TO COURSE-OUT
+           MOVE CS-ENROLLED-CNT TO ENR-OUT
+           MOVE CS-WAIT-CNT TO WAIT-OUT
+           WRITE REPORT-REC FROM SECTION-LINE AFTER 2
+           IF CS-WAIT-CNT = ZERO
+               WRITE REPORT-REC FROM NO-WAITLIST-LINE AFTER 1
+           ELSE
+               PERFORM 400-SCAN-WAITLIST
+           END-IF.
+       400-SCAN-WAITLIST.
+      *    WALKS EACH STUDENT'S SF-ENR-REC-PNTR CHAIN LOOKING FOR THIS
+      *    CRN, THE SAME WAY EVERY OTHER PER-STUDENT ROUTINE IN THE
+      *    SYSTEM DOES, INSTEAD OF SWEEPING ENROLLMENT-FILE
+      *    PHYSICALLY -- A FREED EF SLOT KEEPS ITS LAST-LIVE RF-CRN/
+      *    RF-TERM/RF-STATUS UNTIL REUSED, SO A RAW SWEEP CAN REPORT A
+      *    STUDENT WHO ALREADY DROPPED THE WAITLISTED SEAT.
+           MOVE 'Y' TO MORE
+           MOVE ZEROS TO SF-STU-NUM
+           START STUDENT-FILE KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'N' TO MORE
+           END-START
+           PERFORM UNTIL MORE = 'N'
+               READ STUDENT-FILE NEXT RECORD
+                   AT END MOVE 'N' TO MORE
+                   NOT AT END
+                       PERFORM 410-CHECK-WAITLIST-NODE
+               END-READ
+           END-PERFORM.
+       410-CHECK-WAITLIST-NODE.
+           IF SF-ENR-REC-PNTR > 0
+               MOVE SF-ENR-REC-PNTR TO ENR-KEY
+               READ ENROLLMENT-FILE
+               PERFORM UNTIL ENR-KEY = 0
+                   IF RF-CRN = CS-CRN AND RF-TERM = CURRENT-TERM
+                           AND RF-STATUS = 'W'
+                       PERFORM 420-WRITE-WAITLIST-LINE
+                   END-IF
+                   MOVE RF-NXT-CLS-PNTR TO ENR-KEY
+                   IF ENR-KEY NOT = 0
+                       READ ENROLLMENT-FILE
+                   END-IF
+               END-PERFORM
+           END-IF.
+       420-WRITE-WAITLIST-LINE.
+           MOVE SF-STU-NUM TO WL-STU-NUM-OUT
+           MOVE SF-NAME TO WL-NAME-OUT
+           WRITE REPORT-REC FROM WAITLISTED-LINE AFTER 1.
+       500-TOTAL-RTN.
+           MOVE WS-TOT-ENROLLED TO TOT-ENR-OUT
+           MOVE WS-TOT-WAIT TO TOT-WAIT-OUT
+           WRITE REPORT-REC FROM TOTAL-LINE AFTER 3.
