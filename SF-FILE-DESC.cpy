@@ -0,0 +1,39 @@
+      *****************************************************************
+      * SF-FILE-DESC
+      * RECORD LAYOUT FOR PROJ-STU-FILE.DAT (INDEXED BY SF-STU-NUM).
+      * SHARED BY EVERY PROGRAM THAT TOUCHES THE STUDENT MASTER FILE.
+      * SF-CUM-GPA/SF-CRED-HR-ATT/SF-CRED-HR-EARN ARE MAINTAINED BY
+      * PROJ-GPA-UPDATE, NOT COMPUTED ON THE FLY -- SEE THAT PROGRAM
+      * FOR HOW THEY ARE RECOMPUTED FROM A STUDENT'S RF-CRN CHAIN.
+      * SF-FT-PT-FLAG ('F'/'P') IS MAINTAINED THE SAME WAY BY
+      * PROJ-FT-STATUS, WHICH SUMS CS-CRED-HR ACROSS THE STUDENT'S
+      * CURRENT-TERM RF-CRN CHAIN ONLY.
+      * SF-ACTIVE-FLAG IS 'A' (ACTIVE) OR 'I' (INACTIVE).  PROJ-ADD-
+      * STUDENT DEFAULTS IT TO 'A'; PROJ-UPD-STUDENT IS WHERE IT GETS
+      * CHANGED.  PROJ-ARCHIVE-STUDENTS IS THE ONLY PROGRAM THAT ACTS
+      * ON AN 'I' -- IT COPIES THE RECORD (AND ITS CHAINS) OFF TO
+      * SF-ARCHIVE.DAT AND RECLAIMS THE SLOTS.
+      * SF-MAJOR-CODE IS THE STUDENT'S DECLARED DEGREE PROGRAM, CHECKED
+      * AGAINST MJ-CODE-TABLE.CPY BY PROJ-ADD-STUDENT/PROJ-UPD-STUDENT.
+      * ZERO MEANS UNDECLARED.
+      * SF-PIN GATES PROJ-SELF-SERVICE, WHERE A STUDENT LOOKS UP THEIR
+      * OWN SCHEDULE AND BALANCE WITHOUT A STAFF OPERATOR.  PROJ-ADD-
+      * STUDENT DEFAULTS IT TO THE LAST 4 DIGITS OF SF-SSN; PROJ-UPD-
+      * STUDENT IS WHERE A STUDENT CAN HAVE STAFF CHANGE IT.
+      *****************************************************************
+       01  SF-RECORD.
+           05  SF-STU-NUM          PIC 9(9).
+           05  SF-NAME             PIC X(10).
+           05  SF-ADDRESS          PIC X(10).
+           05  SF-PHONE            PIC 9(10).
+           05  SF-SSN              PIC 9(9).
+           05  SF-FIN-AID-PNTR     PIC 9(5).
+           05  SF-RCT-REC-PNTR     PIC 9(5).
+           05  SF-ENR-REC-PNTR     PIC 9(5).
+           05  SF-CUM-GPA          PIC 9V99.
+           05  SF-CRED-HR-ATT      PIC 9(3).
+           05  SF-CRED-HR-EARN     PIC 9(3).
+           05  SF-FT-PT-FLAG       PIC X.
+           05  SF-ACTIVE-FLAG      PIC X.
+           05  SF-MAJOR-CODE       PIC 9(4).
+           05  SF-PIN              PIC 9(4).
