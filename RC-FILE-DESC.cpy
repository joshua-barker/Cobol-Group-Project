@@ -0,0 +1,31 @@
+      *****************************************************************
+      * RC-FILE-DESC
+      * RECORD LAYOUT FOR THE PROJ-REC.REL SINGLY-LINKED RECEIPT FILE.
+      * SLOT 1 OF THE FILE IS THE CONTROL RECORD (SEE RC-EOF-REC IN THE
+      * PROGRAMS THAT USE THIS COPYBOOK); EVERY OTHER SLOT IS ONE
+      * RECEIPT NODE CHAINED VIA RC-NEXT-PNTR.
+      * RC-VOID IS 'Y' ON AN OFFSETTING ENTRY WRITTEN TO REVERSE AN
+      * EARLIER RECEIPT; THE ORIGINAL RECEIPT ITSELF IS NEVER MUTATED.
+      * RC-POST-DATE IS THE YYMMDD DATE THE RECEIPT WAS KEYED IN.
+      * RC-BALANCE IS THE STUDENT'S RUNNING BALANCE AS OF THIS NODE,
+      * CARRIED FORWARD FROM THE PRIOR NODE ON THE CHAIN PLUS THIS
+      * NODE'S OWN OWED/PAID (REVERSED ON A VOID ENTRY).
+      * RC-REFUND-AMT IS ONLY POPULATED WHEN RC-TYPE IS 'REFUND' --
+      * MONEY PAID BACK OUT TO THE STUDENT.  IT IS SIGNED BECAUSE A
+      * REFUND INCREASES RC-BALANCE (THE OPPOSITE EFFECT OF A PAYMENT),
+      * UNLIKE RC-AMT-OWED/RC-AMT-PAID WHICH ARE ALWAYS POSITIVE
+      * AMOUNTS WHOSE SIGN IS IMPLIED BY WHICH FIELD THEY'RE IN.
+      * RC-OPERATOR-ID IS THE LOGIN ID CAPTURED BY MENU AT SIGN-ON AND
+      * PASSED DOWN TO PROJ-RC SO EVERY NODE CARRIES WHO KEYED IT IN.
+      *****************************************************************
+       01  RC-REC.
+           05  RC-TYPE             PIC X(10).
+           05  RC-STU-NUM          PIC 9(9).
+           05  RC-AMT-OWED         PIC 9(4)V99.
+           05  RC-AMT-PAID         PIC 9(4)V99.
+           05  RC-NEXT-PNTR        PIC 9(5).
+           05  RC-VOID             PIC X.
+           05  RC-POST-DATE        PIC 9(6).
+           05  RC-BALANCE          PIC S9(5)V99.
+           05  RC-REFUND-AMT       PIC S9(4)V99.
+           05  RC-OPERATOR-ID      PIC X(8).
