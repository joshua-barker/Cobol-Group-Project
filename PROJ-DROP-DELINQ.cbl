@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-DROP-DELINQ.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  NIGHTLY BATCH JOB -- WALKS EVERY
+      *          STUDENT'S RC-NEXT-PNTR CHAIN IN PROJ-REC.REL, AND FOR
+      *          ANYONE WHOSE BALANCE HAS BEEN CONTINUOUSLY OVER
+      *          DL-BALANCE-THRESHOLD FOR MORE THAN DL-DAYS-THRESHOLD
+      *          DAYS, WALKS THEIR SF-ENR-REC-PNTR CHAIN IN PROJ-ENR.REL
+      *          AND UNENROLLS THEM FROM EVERY CLASS, PRINTING A LIST OF
+      *          EVERYONE DROPPED SO THE REGISTRAR CAN REVIEW IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-RC-KEY.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS X.
+           SELECT DROP-REPORT ASSIGN TO 'RC-DROPPED.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+           COPY RC-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  DROP-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                PIC X(57).
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS    PIC X(3)  VALUE "YES".
+           88  NO-MORE-RECORDS                 VALUE "NO".
+       01  X                         PIC 9(5).
+       01  WS-RC-KEY                 PIC 9(5).
+       01  WS-PREV-BAL               PIC S9(5)V99.
+       01  WS-CROSS-DATE             PIC 9(6).
+       01  WS-TODAY                  PIC 9(6).
+       01  WS-TODAY-CCYYMMDD         PIC 9(8).
+       01  WS-CROSS-CCYYMMDD         PIC 9(8).
+       01  WS-TODAY-JULIAN           PIC 9(7).
+       01  WS-CROSS-JULIAN           PIC 9(7).
+       01  WS-DAYS-DELINQUENT        PIC S9(5).
+       01  WS-TMP-EOF-PNTR           PIC 9(5).
+       01  WS-FREED-PNTR             PIC 9(5).
+       01  WS-PREV-PNTR              PIC 9(5).
+       01  EOF-REC.
+           05  EOF-POINTER           PIC 9(5).
+           05  EOF-FREE-HEAD         PIC 9(5).
+           05  FILLER                PIC X(26).
+       01  WS-CLASSES-DROPPED        PIC 9(3).
+       01  WS-STUDENTS-DROPPED       PIC 9(5)  VALUE ZERO.
+       01  DATE-WS.
+           05 YEAR-WS                PIC XXXX.
+           05 MONTH-WS               PIC XX.
+           05 DAY-WS                 PIC XX.
+       01  WS-LINE-CT                PIC 99    VALUE ZERO.
+       01  WS-PAGE                   PIC 99    VALUE ZERO.
+       COPY DL-THRESHOLD.
+       COPY CURRENT-TERM.
+       01  HEADING-1.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(28)
+                VALUE "DROP FOR NON-PAYMENT LISTING".
+           05 MONTH-H1               PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 DAY-H1                 PIC X(2).
+           05                        PIC X        VALUE "/".
+           05 YEAR-H1                PIC X(4).
+           05                        PIC X(9)
+                VALUE "   PAGE ".
+           05 PAGE-NO-H1             PIC 9(2).
+           05                        PIC X(2)     VALUE SPACES.
+       01  HEADING-2.
+           05                        PIC X(2)     VALUE SPACES.
+           05                        PIC X(9)     VALUE "STUD S NO".
+           05                        PIC X(4)     VALUE SPACES.
+           05                        PIC X(12)    VALUE "BALANCE OWED".
+           05                        PIC X(4)     VALUE SPACES.
+           05                        PIC X(11)    VALUE "DAYS PAST".
+           05                        PIC X(4)     VALUE SPACES.
+           05                        PIC X(11)    VALUE "CLASSES".
+       01  DETAIL-LINE.
+           05                        PIC X(2)     VALUE SPACES.
+           05 S-NO-OUT               PIC 9(9).
+           05                        PIC X(4)     VALUE SPACES.
+           05 BALANCE-OUT            PIC 9(5)V99.
+           05                        PIC X(6)     VALUE SPACES.
+           05 DAYS-OUT               PIC 9(5).
+           05                        PIC X(8)     VALUE SPACES.
+           05 CLASSES-OUT            PIC 9(3).
+           05                        PIC X(7)     VALUE SPACES.
+       01  NONE-LINE.
+           05                        PIC X(6)     VALUE SPACES.
+           05                        PIC X(40)
+                VALUE "NO STUDENTS MET THE DROP CRITERIA".
+           05                        PIC X(11)    VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           OPEN INPUT RC-FILE-DESC
+           OPEN I-O EF-FILE-DES
+           OPEN OUTPUT DROP-REPORT
+           DISPLAY 'PROJ-DROP-DELINQ STARTING'
+           ACCEPT WS-TODAY FROM DATE
+           COMPUTE WS-TODAY-CCYYMMDD = 20000000 + WS-TODAY
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD)
+           PERFORM 150-HEADING-RTN
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 200-CHECK-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           IF WS-STUDENTS-DROPPED = ZERO
+               WRITE REPORT-REC FROM NONE-LINE AFTER 1
+           END-IF
+           DISPLAY 'PROJ-DROP-DELINQ FINISHED -- ' WS-STUDENTS-DROPPED
+               ' STUDENT(S) DROPPED'
+           CLOSE SF-FILE-DESC
+                 RC-FILE-DESC
+                 EF-FILE-DES
+                 DROP-REPORT
+           EXIT PROGRAM.
+       150-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           MOVE 0 TO WS-LINE-CT
+           ADD 10 TO WS-LINE-CT.
+       200-CHECK-ONE-STUDENT.
+      *    WALKS THE STUDENT'S RECEIPT CHAIN HEAD TO TAIL, WATCHING FOR
+      *    THE MOST RECENT POINT WHERE RC-BALANCE ROSE ABOVE
+      *    DL-BALANCE-THRESHOLD AND STAYED THERE.  IF THE CHAIN ENDS
+      *    STILL OVER THRESHOLD AND THAT CROSSING IS OLDER THAN
+      *    DL-DAYS-THRESHOLD DAYS, THE STUDENT IS DROPPED.
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE ZERO TO WS-PREV-BAL
+               MOVE ZERO TO WS-CROSS-DATE
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   PERFORM 210-TRACK-CROSSING
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               PERFORM 210-TRACK-CROSSING
+               IF RC-BALANCE > DL-BALANCE-THRESHOLD
+                       AND WS-CROSS-DATE > 0 THEN
+                   COMPUTE WS-CROSS-CCYYMMDD = 20000000 + WS-CROSS-DATE
+                   COMPUTE WS-CROSS-JULIAN =
+                       FUNCTION INTEGER-OF-DATE(WS-CROSS-CCYYMMDD)
+                   COMPUTE WS-DAYS-DELINQUENT =
+                       WS-TODAY-JULIAN - WS-CROSS-JULIAN
+                   IF WS-DAYS-DELINQUENT > DL-DAYS-THRESHOLD THEN
+                       PERFORM 300-DROP-STUDENT
+                   END-IF
+               END-IF
+           END-IF.
+       210-TRACK-CROSSING.
+           IF RC-BALANCE > DL-BALANCE-THRESHOLD THEN
+               IF WS-PREV-BAL NOT > DL-BALANCE-THRESHOLD THEN
+                   MOVE RC-POST-DATE TO WS-CROSS-DATE
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-CROSS-DATE
+           END-IF
+           MOVE RC-BALANCE TO WS-PREV-BAL.
+       300-DROP-STUDENT.
+      *    WALKS THE STUDENT'S ENROLLMENT CHAIN, TRACKING WS-PREV-PNTR
+      *    THE SAME WAY PROJ-ENROLLMENT'S 250-DROP-ROUTINE AND
+      *    PROJ-CANCEL-SECTION'S 210-CHECK-ONE-STUDENT DO, AND ONLY
+      *    UNLINKS/FREES NODES FOR THE CURRENT TERM THAT ARE STILL
+      *    ACTIVELY ENROLLED (RF-STATUS = 'E').  PAST-TERM HISTORY AND
+      *    WAITLIST NODES ARE LEFT ON THE CHAIN UNTOUCHED.  SEAT COUNTS
+      *    ON CS-SECT ARE LEFT ALONE HERE, SAME AS THE INTERACTIVE
+      *    DROP -- NOTHING YET RECONCILES CS-ENROLLED-CNT/CS-WAIT-CNT
+      *    AGAINST THESE MASS DROPS.
+           MOVE ZERO TO WS-CLASSES-DROPPED
+           MOVE ZERO TO WS-PREV-PNTR
+           MOVE SF-ENR-REC-PNTR TO X
+           PERFORM UNTIL X = 0
+               READ EF-FILE-DES
+               MOVE RF-NXT-CLS-PNTR TO WS-TMP-EOF-PNTR
+               IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E' THEN
+                   MOVE X TO WS-FREED-PNTR
+                   PERFORM 310-UNLINK-CLASS-NODE
+                   ADD 1 TO WS-CLASSES-DROPPED
+               ELSE
+                   MOVE X TO WS-PREV-PNTR
+               END-IF
+               MOVE WS-TMP-EOF-PNTR TO X
+           END-PERFORM
+           ADD 1 TO WS-STUDENTS-DROPPED
+           IF WS-LINE-CT > 55
+               PERFORM 150-HEADING-RTN
+           END-IF
+           MOVE SF-STU-NUM TO S-NO-OUT
+           MOVE RC-BALANCE TO BALANCE-OUT
+           MOVE WS-DAYS-DELINQUENT TO DAYS-OUT
+           MOVE WS-CLASSES-DROPPED TO CLASSES-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT.
+       310-UNLINK-CLASS-NODE.
+      *    X STILL POINTS AT THE NODE JUST READ IN 300-DROP-STUDENT;
+      *    WS-TMP-EOF-PNTR HOLDS ITS RF-NXT-CLS-PNTR.  SF-FILE-DESC IS
+      *    ALREADY OPEN I-O FOR THE WHOLE SEQUENTIAL SCAN, SO THE HEAD
+      *    CASE REWRITES SF-RECORD DIRECTLY -- SAME AS PROJ-CANCEL-
+      *    SECTION'S 220-UNLINK-NODE.
+           IF WS-PREV-PNTR = 0 THEN
+               MOVE WS-TMP-EOF-PNTR TO SF-ENR-REC-PNTR
+               REWRITE SF-RECORD
+           ELSE
+               MOVE WS-PREV-PNTR TO X
+               READ EF-FILE-DES
+               MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
+               REWRITE ENR-REC
+           END-IF
+           PERFORM 320-FREE-EF-SLOT.
+       320-FREE-EF-SLOT.
+      *    CLEARS THE NODE'S BUSINESS FIELDS BEFORE LINKING IT ONTO
+      *    THE EF FREE LIST (SAME AS PROJ-ARCHIVE-STUDENTS' EF FREE
+      *    ROUTINE) SO A SLOT SITTING ON THE FREE LIST CAN NEVER BE
+      *    MISREAD AS A LIVE NODE BY CODE THAT SCANS PROJ-ENR.REL
+      *    PHYSICALLY.
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           MOVE WS-FREED-PNTR TO X
+           READ EF-FILE-DES
+           MOVE ZEROS TO RF-STUDENT-NUM
+           MOVE SPACES TO RF-CRN
+           MOVE SPACES TO RF-STATUS
+           MOVE SPACES TO RF-TERM
+           MOVE SPACES TO RF-GRADE
+           MOVE SPACES TO RF-OPERATOR-ID
+           MOVE EOF-FREE-HEAD TO RF-NXT-CLS-PNTR
+           REWRITE ENR-REC
+           MOVE WS-FREED-PNTR TO EOF-FREE-HEAD
+           MOVE 1 TO X
+           REWRITE ENR-REC FROM EOF-REC.
