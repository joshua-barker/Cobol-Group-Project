@@ -0,0 +1,16 @@
+      *****************************************************************
+      * FA-CODE-TABLE
+      * THE VALID FINANCIAL AID AWARD CODES FEDAID CHECKS WS-FA-AWARD-
+      * CODE AGAINST BEFORE WRITING AN AWARD.  LOADED BY 050-LOAD-CODE-
+      * TABLE AT PROGRAM START; ADD A NEW AID PROGRAM BY ADDING AN
+      * ENTRY THERE AND BUMPING FA-CODE-TBL-SIZE.
+      * FA-TBL-FT-REQ ('Y'/'N') IS CHECKED AGAINST SF-FT-PT-FLAG BY
+      * FEDAID'S 215-VALIDATE-CODE BEFORE AN AWARD REQUIRING FULL-TIME
+      * STATUS IS ALLOWED TO GO THROUGH FOR A PART-TIME STUDENT.
+      *****************************************************************
+       01  FA-CODE-TBL-SIZE          PIC 9(2)  VALUE 05.
+       01  FA-CODE-TABLE.
+           05  FA-CODE-ENTRY OCCURS 5 TIMES INDEXED BY FA-CODE-IDX.
+               10  FA-TBL-CODE       PIC 9(4).
+               10  FA-TBL-DESC       PIC X(20).
+               10  FA-TBL-FT-REQ     PIC X.
