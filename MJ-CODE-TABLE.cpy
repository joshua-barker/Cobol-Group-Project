@@ -0,0 +1,13 @@
+      *****************************************************************
+      * MJ-CODE-TABLE
+      * THE VALID DEGREE-PROGRAM (MAJOR) CODES PROJ-ADD-STUDENT AND
+      * PROJ-UPD-STUDENT CHECK SF-MAJOR-CODE AGAINST BEFORE WRITING OR
+      * REWRITING A STUDENT RECORD.  LOADED BY 050-LOAD-MAJOR-TABLE AT
+      * PROGRAM START; ADD A NEW PROGRAM BY ADDING AN ENTRY THERE AND
+      * BUMPING MJ-CODE-TBL-SIZE.
+      *****************************************************************
+       01  MJ-CODE-TBL-SIZE          PIC 9(2)  VALUE 06.
+       01  MJ-CODE-TABLE.
+           05  MJ-CODE-ENTRY OCCURS 6 TIMES INDEXED BY MJ-CODE-IDX.
+               10  MJ-TBL-CODE       PIC 9(4).
+               10  MJ-TBL-DESC       PIC X(20).
