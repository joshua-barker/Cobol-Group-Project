@@ -0,0 +1,8 @@
+      *****************************************************************
+      * DL-THRESHOLD
+      * THE BALANCE AND AGE CUTOFFS PROJ-DROP-DELINQ USES TO DECIDE
+      * WHICH STUDENTS GET AUTOMATICALLY UNENROLLED FOR NON-PAYMENT.
+      * UPDATED BY HAND BY THE BUSINESS OFFICE WHEN POLICY CHANGES.
+      *****************************************************************
+       01  DL-BALANCE-THRESHOLD    PIC 9(5)V99 VALUE 500.00.
+       01  DL-DAYS-THRESHOLD       PIC 9(3)    VALUE 060.
