@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ADD-STUDENT.
+      *MODIFICATION HISTORY:
+      *20260809  400-WRITE-ROUTINE NOW ZEROES OUT SF-CUM-GPA,
+      *          SF-CRED-HR-ATT, AND SF-CRED-HR-EARN ON A NEW STUDENT
+      *          RECORD SO PROJ-GPA-UPDATE HAS A CLEAN STARTING POINT.
+      *20260809  400-WRITE-ROUTINE NOW DEFAULTS SF-FT-PT-FLAG TO 'P'
+      *          ON A NEW STUDENT RECORD UNTIL PROJ-FT-STATUS RUNS.
+      *20260809  400-WRITE-ROUTINE NOW DEFAULTS SF-ACTIVE-FLAG TO 'A'
+      *          ON A NEW STUDENT RECORD.
+      *20260809  ADDED SF-MAJOR-CODE TO THE NEW-STUDENT SCREEN, CHECKED
+      *          BY 215-VALIDATE-MAJOR AGAINST MJ-CODE-TABLE (LOADED BY
+      *          050-LOAD-MAJOR-TABLE) SO A BAD DEGREE-PROGRAM CODE
+      *          CANNOT GET ONTO THE STUDENT MASTER FILE.  ZERO MEANS
+      *          UNDECLARED AND SKIPS THE CHECK.
+      *20260809  400-WRITE-ROUTINE NOW DEFAULTS SF-PIN TO THE LAST 4
+      *          DIGITS OF SF-SSN SO A NEW STUDENT HAS SOMETHING ON
+      *          FILE TO LOG INTO PROJ-SELF-SERVICE WITH; PROJ-UPD-
+      *          STUDENT IS WHERE IT CAN BE CHANGED AFTERWARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SF-STU-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  WS-NEW-NAME               PIC X(10).
+       01  WS-NEW-ADDRESS            PIC X(10).
+       01  WS-NEW-PHONE              PIC 9(10).
+       01  WS-NEW-SSN                PIC 9(9).
+       01  WS-SSN-SPLIT REDEFINES WS-NEW-SSN.
+           05  FILLER                PIC 9(5).
+           05  WS-SSN-LAST-4         PIC 9(4).
+       01  WS-DUP-FOUND              PIC X     VALUE 'N'.
+       01  WS-SCAN-MORE              PIC X(3)  VALUE 'YES'.
+       01  WS-NEW-MAJOR              PIC 9(4).
+       01  WS-MAJOR-FOUND            PIC X     VALUE 'N'.
+       01  MORE-DATA                 PIC X(3).
+       01  ANS                       PIC X.
+       COPY MJ-CODE-TABLE.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-SID.
+          05 LINE 3 COLUMN 1 VALUE 'NEW STUDENT NUMBER: '.
+          05 LINE 3 COLUMN 21 PIC 9(9) FROM WS-SNO.
+       01 SCRN-NAME.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER STUDENT NAME: '.
+          05 LINE 5 COLUMN 21 PIC X(10) TO WS-NEW-NAME.
+       01 SCRN-ADDRESS.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER STUDENT ADDRESS: '.
+          05 LINE 7 COLUMN 24 PIC X(10) TO WS-NEW-ADDRESS.
+       01 SCRN-PHONE.
+          05 LINE 9 COLUMN 1 VALUE 'ENTER STUDENT PHONE: '.
+          05 LINE 9 COLUMN 22 PIC 9(10) TO WS-NEW-PHONE.
+       01 SCRN-SSN.
+          05 LINE 11 COLUMN 1 VALUE 'ENTER STUDENT SSN: '.
+          05 LINE 11 COLUMN 20 PIC 9(9) TO WS-NEW-SSN.
+       01 SCRN-MAJOR.
+          05 LINE 13 COLUMN 1 VALUE
+                  'ENTER MAJOR CODE (0000 IF UNDECLARED): '.
+          05 LINE 13 COLUMN 41 PIC 9(4) TO WS-NEW-MAJOR.
+       01 SCRN-BAD-MAJOR.
+          05 LINE 15 COLUMN 1 VALUE 'MAJOR CODE NOT RECOGNIZED'.
+          05 LINE 16 COLUMN 1 VALUE 'THIS STUDENT WAS NOT ADDED'.
+          05 LINE 18 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01 SCRN-NEXT-SNO.
+          05 LINE 3 COLUMN 1 VALUE 'ENTER NEXT NEW STUDENT NUMBER: '.
+          05 LINE 3 COLUMN 32 PIC 9(9) TO WS-SNO.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
+          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
+       PROCEDURE DIVISION USING WS-SNO.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           PERFORM 050-LOAD-MAJOR-TABLE
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+               PERFORM 200-INPUT-ROUTINE
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           EXIT PROGRAM.
+       050-LOAD-MAJOR-TABLE.
+      *    MUST STAY IN SYNC WITH PROJ-UPD-STUDENT'S 050-LOAD-
+      *    MAJOR-TABLE.
+           MOVE 1100 TO MJ-TBL-CODE(1)
+           MOVE 'COMPUTER SCIENCE' TO MJ-TBL-DESC(1)
+           MOVE 1200 TO MJ-TBL-CODE(2)
+           MOVE 'BUSINESS ADMIN' TO MJ-TBL-DESC(2)
+           MOVE 1300 TO MJ-TBL-CODE(3)
+           MOVE 'BIOLOGY' TO MJ-TBL-DESC(3)
+           MOVE 1400 TO MJ-TBL-CODE(4)
+           MOVE 'ENGLISH' TO MJ-TBL-DESC(4)
+           MOVE 1500 TO MJ-TBL-CODE(5)
+           MOVE 'NURSING' TO MJ-TBL-DESC(5)
+           MOVE 1600 TO MJ-TBL-CODE(6)
+           MOVE 'EDUCATION' TO MJ-TBL-DESC(6).
+       200-INPUT-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SID
+           DISPLAY SCRN-NAME
+           ACCEPT SCRN-NAME
+           DISPLAY SCRN-ADDRESS
+           ACCEPT SCRN-ADDRESS
+           DISPLAY SCRN-PHONE
+           ACCEPT SCRN-PHONE
+           DISPLAY SCRN-SSN
+           ACCEPT SCRN-SSN
+           DISPLAY SCRN-MAJOR
+           ACCEPT SCRN-MAJOR
+           PERFORM 300-DUP-SSN-CHECK
+           PERFORM 215-VALIDATE-MAJOR
+           IF WS-DUP-FOUND = 'Y'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'A STUDENT WITH THAT SSN IS ALREADY ON FILE'
+               DISPLAY 'HIT ENTER TO CONTINUE'
+               ACCEPT ANS
+           ELSE IF WS-MAJOR-FOUND = 'N'
+               DISPLAY SCRN-CLEAR
+               DISPLAY SCRN-BAD-MAJOR
+               ACCEPT ANS
+           ELSE
+               PERFORM 400-WRITE-ROUTINE
+           END-IF
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA
+           IF MORE-DATA = 'YES'
+               DISPLAY SCRN-CLEAR
+               DISPLAY SCRN-NEXT-SNO
+               ACCEPT SCRN-NEXT-SNO
+           END-IF.
+       215-VALIDATE-MAJOR.
+      *    ZERO MEANS UNDECLARED AND IS ALWAYS ALLOWED; OTHERWISE
+      *    WS-NEW-MAJOR MUST MATCH AN ENTRY IN MJ-CODE-TABLE.
+           IF WS-NEW-MAJOR = ZEROS
+               MOVE 'Y' TO WS-MAJOR-FOUND
+           ELSE
+               MOVE 'N' TO WS-MAJOR-FOUND
+               PERFORM VARYING MJ-CODE-IDX FROM 1 BY 1
+                       UNTIL MJ-CODE-IDX > MJ-CODE-TBL-SIZE
+                   IF WS-NEW-MAJOR = MJ-TBL-CODE(MJ-CODE-IDX)
+                       MOVE 'Y' TO WS-MAJOR-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+       300-DUP-SSN-CHECK.
+      *    SF-SSN IS NOT A KEY OF THE FILE, SO THE ONLY WAY TO CATCH A
+      *    DUPLICATE SSN IS TO WALK THE WHOLE FILE AND COMPARE.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 'YES' TO WS-SCAN-MORE
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+             INVALID KEY MOVE 'NO ' TO WS-SCAN-MORE
+           END-START
+           PERFORM UNTIL WS-SCAN-MORE = 'NO ' OR WS-DUP-FOUND = 'Y'
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'NO ' TO WS-SCAN-MORE
+                   NOT AT END
+                       IF SF-SSN = WS-NEW-SSN
+                           MOVE 'Y' TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+       400-WRITE-ROUTINE.
+           MOVE WS-SNO TO SF-STU-NUM
+           MOVE WS-NEW-NAME TO SF-NAME
+           MOVE WS-NEW-ADDRESS TO SF-ADDRESS
+           MOVE WS-NEW-PHONE TO SF-PHONE
+           MOVE WS-NEW-SSN TO SF-SSN
+           MOVE ZEROS TO SF-FIN-AID-PNTR
+           MOVE ZEROS TO SF-RCT-REC-PNTR
+           MOVE ZEROS TO SF-ENR-REC-PNTR
+           MOVE ZEROS TO SF-CUM-GPA
+           MOVE ZEROS TO SF-CRED-HR-ATT
+           MOVE ZEROS TO SF-CRED-HR-EARN
+           MOVE 'P' TO SF-FT-PT-FLAG
+           MOVE 'A' TO SF-ACTIVE-FLAG
+           MOVE WS-NEW-MAJOR TO SF-MAJOR-CODE
+           MOVE WS-SSN-LAST-4 TO SF-PIN
+           WRITE SF-RECORD
+             INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'STUDENT NUMBER ALREADY IN USE'
+               DISPLAY 'HIT ENTER TO CONTINUE'
+               ACCEPT ANS
+             NOT INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'STUDENT ADDED TO FILE'
+           END-WRITE.
