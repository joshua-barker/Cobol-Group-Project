@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-SELF-SERVICE.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  EVERY PATH TO A STUDENT'S OWN SCHEDULE
+      *          AND BALANCE (MENU.cbl'S SNO-SCREEN, PROJ-STU-INQUIRY,
+      *          PROJ-RC'S SCRN-SID) IS STAFF-OPERATOR-FACING -- THE
+      *          STUDENT HAS TO ASK SOMEONE AT A WINDOW TO KEY IT IN.
+      *          THIS PROMPTS FOR THE STUDENT'S OWN SF-STU-NUM AND
+      *          SF-PIN DIRECTLY, SO THIS PROGRAM TAKES NO LINKAGE
+      *          SECTION THE WAY THE STAFF SCREENS DO.  ON A PIN MATCH
+      *          IT SHOWS ONLY THAT STUDENT'S OWN ENROLLED SCHEDULE
+      *          (WALKING SF-ENR-REC-PNTR THE SAME WAY PROJ-STU-
+      *          INQUIRY'S 300-WALK-ENR-CHAIN DOES) AND CURRENT BALANCE
+      *          (500-WALK-RC-CHAIN, SAME TAIL-NODE LOOKUP AS PROJ-
+      *          STATEMENT/PROJ-STU-INQUIRY).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-EF-KEY.
+           SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-RC-KEY.
+           SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  WS-TMP-SNO                PIC 9(9).
+       01  WS-TMP-PIN                PIC 9(4).
+       01  WS-EF-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-RC-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-SNO-FOUND              PIC X     VALUE 'N'.
+       01  WS-PIN-OK                 PIC X     VALUE 'N'.
+       01  WS-NET-BALANCE            PIC S9(7)V99 VALUE ZERO.
+       01  WS-MATCH-COUNT            PIC 9(3)  VALUE ZERO.
+       01  ANS                       PIC X.
+       SCREEN SECTION.
+       01  SCRN-CLEAR.
+           05  BLANK SCREEN.
+       01  SCRN-LOGIN.
+           05  LINE 3 COLUMN 1 VALUE 'STUDENT SELF-SERVICE LOGIN'.
+           05  LINE 5 COLUMN 1 VALUE 'ENTER STUDENT NUMBER: '.
+           05  LINE 5 COLUMN 23 PIC 9(9) TO WS-TMP-SNO.
+           05  LINE 6 COLUMN 1 VALUE 'ENTER PIN: '.
+           05  LINE 6 COLUMN 12 PIC 9(4) TO WS-TMP-PIN.
+       01  SCRN-BAD-LOGIN.
+           05  LINE 5 COLUMN 1 VALUE
+                   'STUDENT NUMBER AND PIN DO NOT MATCH'.
+           05  LINE 7 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01  SCRN-SCHEDULE-HEAD.
+           05  LINE 3 COLUMN 1 VALUE 'STUDENT: '.
+           05  LINE 3 COLUMN 10 PIC X(10) FROM SF-NAME.
+           05  LINE 5 COLUMN 1 VALUE 'CRN  '.
+           05  LINE 5 COLUMN 6 VALUE 'COURSE'.
+           05  LINE 5 COLUMN 13 VALUE 'DESCRIPTION'.
+       01  SCRN-SCHEDULE-LINE.
+           05  LINE PLUS 1 COLUMN 1 PIC 9(5) FROM RF-CRN.
+           05  COLUMN 6 PIC X(6) FROM CS-CRS-CODE.
+           05  COLUMN 13 PIC X(10) FROM CS-DESC.
+       01  SCRN-NO-CLASSES.
+           05  LINE PLUS 2 COLUMN 1 VALUE 'NOT ENROLLED IN ANY CLASSES'.
+       01  SCRN-BALANCE.
+           05  LINE 22 COLUMN 1 VALUE 'CURRENT BALANCE: '.
+           05  LINE 22 COLUMN 18 PIC -ZZZZ,ZZ9.99
+                   FROM WS-NET-BALANCE.
+           05  LINE 24 COLUMN 1 VALUE 'HIT ENTER TO LOG OUT'.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      EF-FILE-DES
+                      RC-FILE-DESC
+                      CS-SECT
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-LOGIN
+           ACCEPT SCRN-LOGIN
+           PERFORM 200-CHECK-LOGIN
+           IF WS-PIN-OK = 'Y' THEN
+               PERFORM 300-SHOW-SCHEDULE
+               PERFORM 500-WALK-RC-CHAIN
+               DISPLAY SCRN-BALANCE
+               ACCEPT ANS
+           ELSE
+               DISPLAY SCRN-CLEAR
+               DISPLAY SCRN-BAD-LOGIN
+               ACCEPT ANS
+           END-IF
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 RC-FILE-DESC
+                 CS-SECT
+           EXIT PROGRAM.
+       200-CHECK-LOGIN.
+           MOVE WS-TMP-SNO TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY MOVE 'N' TO WS-SNO-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-SNO-FOUND
+           END-READ
+           IF WS-SNO-FOUND = 'Y' AND SF-PIN = WS-TMP-PIN THEN
+               MOVE 'Y' TO WS-PIN-OK
+           ELSE
+               MOVE 'N' TO WS-PIN-OK
+           END-IF.
+       300-SHOW-SCHEDULE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SCHEDULE-HEAD
+           MOVE ZERO TO WS-MATCH-COUNT
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   PERFORM 310-SHOW-ONE-CLASS
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+               END-PERFORM
+               PERFORM 310-SHOW-ONE-CLASS
+           END-IF
+           IF WS-MATCH-COUNT = 0
+               DISPLAY SCRN-NO-CLASSES
+           END-IF.
+       310-SHOW-ONE-CLASS.
+           IF RF-STATUS = 'E' THEN
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE RF-CRN TO CS-CRN
+               READ CS-SECT
+                   INVALID KEY MOVE SPACES TO CS-CRS-CODE CS-DESC
+                   NOT INVALID KEY CONTINUE
+               END-READ
+               DISPLAY SCRN-SCHEDULE-LINE
+           END-IF.
+       500-WALK-RC-CHAIN.
+      *    SAME IDEA AS PROJ-STU-INQUIRY'S 500-WALK-RC-CHAIN -- THE
+      *    TAIL NODE'S RC-BALANCE IS ALREADY THE STUDENT'S CURRENT
+      *    BALANCE.
+           MOVE ZERO TO WS-NET-BALANCE
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-NET-BALANCE
+           END-IF.
