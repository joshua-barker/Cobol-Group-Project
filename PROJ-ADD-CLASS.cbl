@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ADD-CLASS.
+      *MODIFICATION HISTORY:
+      *20260809  ADDED CS-INSTR-ID SO A SECTION CAN BE ASSIGNED AN
+      *          INSTRUCTOR OF RECORD AS IT'S ADDED.  ZERO (THE
+      *          DEFAULT IF LEFT BLANK) MEANS UNASSIGNED -- PROJ-
+      *          PRINT-INSTR LISTS THOSE UNDER THEIR OWN HEADING.
+      *20260809  ADDED CS-ROOM SO A SECTION CAN BE ASSIGNED A MEETING
+      *          ROOM AS IT'S ADDED.  BLANK (THE DEFAULT IF LEFT
+      *          BLANK) MEANS UNASSIGNED -- PROJ-PRINT-CONFLICTS
+      *          IGNORES UNASSIGNED ROOMS WHEN LOOKING FOR DOUBLE
+      *          BOOKINGS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  WS-TMP-CRN                PIC 9(5).
+       01  WS-TMP-CRS-CODE           PIC X(6).
+       01  WS-TMP-DESC               PIC X(10).
+       01  WS-TMP-CRED-HR            PIC 99.
+       01  WS-TMP-CAPACITY           PIC 9(3).
+       01  WS-TMP-PREREQ             PIC X(6).
+       01  WS-TMP-MTG-DAYS           PIC X(5).
+       01  WS-TMP-MTG-TIME           PIC 9(4).
+       01  WS-TMP-INSTR-ID            PIC 9(5).
+       01  WS-TMP-ROOM               PIC X(4).
+       01  MORE-DATA                 PIC X(3).
+       01  ANS                       PIC X.
+       COPY CURRENT-TERM.
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-CRN.
+          05 LINE 3 COLUMN 1 VALUE 'ENTER CRN: '.
+          05 LINE 3 COLUMN 12 PIC 9(5) TO WS-TMP-CRN.
+       01 SCRN-CRS-CODE.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER COURSE CODE: '.
+          05 LINE 5 COLUMN 20 PIC X(6) TO WS-TMP-CRS-CODE.
+       01 SCRN-DESC.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER COURSE DESCRIPTION: '.
+          05 LINE 7 COLUMN 27 PIC X(10) TO WS-TMP-DESC.
+       01 SCRN-CRED-HR.
+          05 LINE 9 COLUMN 1 VALUE 'ENTER CREDIT HOURS: '.
+          05 LINE 9 COLUMN 21 PIC 99 TO WS-TMP-CRED-HR.
+       01 SCRN-CAPACITY.
+          05 LINE 11 COLUMN 1 VALUE 'ENTER SEAT CAPACITY: '.
+          05 LINE 11 COLUMN 22 PIC 9(3) TO WS-TMP-CAPACITY.
+       01 SCRN-PREREQ.
+          05 LINE 13 COLUMN 1 VALUE
+                  'ENTER PREREQUISITE COURSE CODE (BLANK=NONE): '.
+          05 LINE 13 COLUMN 48 PIC X(6) TO WS-TMP-PREREQ.
+       01 SCRN-MTG-DAYS.
+          05 LINE 15 COLUMN 1 VALUE 'ENTER MEETING DAYS (E.G. MWF): '.
+          05 LINE 15 COLUMN 32 PIC X(5) TO WS-TMP-MTG-DAYS.
+       01 SCRN-MTG-TIME.
+          05 LINE 17 COLUMN 1 VALUE
+                  'ENTER MEETING TIME, 24-HR (E.G. 0900): '.
+          05 LINE 17 COLUMN 41 PIC 9(4) TO WS-TMP-MTG-TIME.
+       01 SCRN-INSTR-ID.
+          05 LINE 19 COLUMN 1 VALUE
+                  'ENTER INSTRUCTOR ID (BLANK=UNASSIGNED): '.
+          05 LINE 19 COLUMN 42 PIC 9(5) TO WS-TMP-INSTR-ID.
+       01 SCRN-ROOM.
+          05 LINE 21 COLUMN 1 VALUE
+                  'ENTER MEETING ROOM (BLANK=UNASSIGNED): '.
+          05 LINE 21 COLUMN 41 PIC X(4) TO WS-TMP-ROOM.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
+          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O CS-SECT
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+               PERFORM 200-INPUT-ROUTINE
+           END-PERFORM
+           CLOSE CS-SECT
+           EXIT PROGRAM.
+       200-INPUT-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-CRN
+           ACCEPT SCRN-CRN
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+             INVALID KEY PERFORM 300-WRITE-ROUTINE
+             NOT INVALID KEY PERFORM 400-DUP-CRN-ROUTINE
+           END-READ
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       300-WRITE-ROUTINE.
+           DISPLAY SCRN-CRS-CODE
+           ACCEPT SCRN-CRS-CODE
+           DISPLAY SCRN-DESC
+           ACCEPT SCRN-DESC
+           DISPLAY SCRN-CRED-HR
+           ACCEPT SCRN-CRED-HR
+           DISPLAY SCRN-CAPACITY
+           ACCEPT SCRN-CAPACITY
+           MOVE SPACES TO WS-TMP-PREREQ
+           DISPLAY SCRN-PREREQ
+           ACCEPT SCRN-PREREQ
+           MOVE SPACES TO WS-TMP-MTG-DAYS
+           MOVE ZERO TO WS-TMP-MTG-TIME
+           DISPLAY SCRN-MTG-DAYS
+           ACCEPT SCRN-MTG-DAYS
+           DISPLAY SCRN-MTG-TIME
+           ACCEPT SCRN-MTG-TIME
+           MOVE ZERO TO WS-TMP-INSTR-ID
+           DISPLAY SCRN-INSTR-ID
+           ACCEPT SCRN-INSTR-ID
+           MOVE SPACES TO WS-TMP-ROOM
+           DISPLAY SCRN-ROOM
+           ACCEPT SCRN-ROOM
+           MOVE WS-TMP-CRN TO CS-CRN
+           MOVE WS-TMP-CRS-CODE TO CS-CRS-CODE
+           MOVE WS-TMP-DESC TO CS-DESC
+           MOVE WS-TMP-CRED-HR TO CS-CRED-HR
+           MOVE WS-TMP-CAPACITY TO CS-CAPACITY
+           MOVE ZERO TO CS-ENROLLED-CNT
+           MOVE ZERO TO CS-WAIT-CNT
+           MOVE WS-TMP-PREREQ TO CS-PREREQ
+           MOVE WS-TMP-MTG-DAYS TO CS-MTG-DAYS
+           MOVE WS-TMP-MTG-TIME TO CS-MTG-TIME
+           MOVE CURRENT-TERM TO CS-TERM
+           MOVE WS-TMP-INSTR-ID TO CS-INSTR-ID
+           MOVE WS-TMP-ROOM TO CS-ROOM
+           WRITE CS-RECORD
+             INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'ERROR WRITING CLASS SECTION'
+               DISPLAY 'HIT ENTER TO CONTINUE'
+               ACCEPT ANS
+             NOT INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'CLASS SECTION ADDED TO FILE'
+           END-WRITE.
+       400-DUP-CRN-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY 'THAT CRN IS ALREADY IN USE'
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS.
