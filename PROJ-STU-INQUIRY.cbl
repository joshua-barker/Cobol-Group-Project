@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-STU-INQUIRY.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  EVERY OTHER SCREEN IN THE SYSTEM ONLY
+      *          SHOWS ENOUGH OF SF-FILE-DESC TO CONFIRM YOU HAVE THE
+      *          RIGHT STUDENT BEFORE KEYING A TRANSACTION.  THIS TAKES
+      *          A WS-SNO LIKE PROJ-STATEMENT/PROJ-TRANSCRIPT DO AND
+      *          WALKS ALL THREE CHAINS (SF-ENR-REC-PNTR, SF-FIN-AID-
+      *          PNTR, SF-RCT-REC-PNTR) TO PUT NAME/ADDRESS/PHONE, AN
+      *          ENROLLMENT SUMMARY, A TOTAL AID AWARDED, AND THE
+      *          CURRENT BALANCE ON ONE SCREEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS SF-STU-NUM.
+            SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-EF-KEY.
+            SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-FA-KEY.
+            SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-RC-KEY.
+            SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01  WS-EF-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-FA-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-RC-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-ENR-COUNT              PIC 9(3)  VALUE ZERO.
+       01  WS-WAIT-COUNT             PIC 9(3)  VALUE ZERO.
+       01  WS-TOT-CRED-HR            PIC 9(3)  VALUE ZERO.
+       01  WS-TOT-AID                PIC 9(7)V99 VALUE ZERO.
+       01  WS-NET-BALANCE            PIC S9(7)V99 VALUE ZERO.
+       01  ANS                       PIC X.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-INQUIRY.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NUMBER: '.
+          05 LINE 3 COLUMN 18 PIC 9(9) FROM SF-STU-NUM.
+          05 LINE 4 COLUMN 1 VALUE 'NAME: '.
+          05 LINE 4 COLUMN 7 PIC X(10) FROM SF-NAME.
+          05 LINE 5 COLUMN 1 VALUE 'ADDRESS: '.
+          05 LINE 5 COLUMN 10 PIC X(10) FROM SF-ADDRESS.
+          05 LINE 6 COLUMN 1 VALUE 'PHONE: '.
+          05 LINE 6 COLUMN 8 PIC 9(10) FROM SF-PHONE.
+          05 LINE 8 COLUMN 1 VALUE 'CLASSES ENROLLED: '.
+          05 LINE 8 COLUMN 20 PIC ZZ9 FROM WS-ENR-COUNT.
+          05 LINE 8 COLUMN 30 VALUE 'CLASSES WAITLISTED: '.
+          05 LINE 8 COLUMN 51 PIC ZZ9 FROM WS-WAIT-COUNT.
+          05 LINE 9 COLUMN 1 VALUE 'CREDIT HOURS ENROLLED: '.
+          05 LINE 9 COLUMN 24 PIC ZZ9 FROM WS-TOT-CRED-HR.
+          05 LINE 11 COLUMN 1 VALUE 'TOTAL AID AWARDED: '.
+          05 LINE 11 COLUMN 20 PIC ZZZZ,ZZ9.99 FROM WS-TOT-AID.
+          05 LINE 12 COLUMN 1 VALUE 'CURRENT BALANCE: '.
+          05 LINE 12 COLUMN 18 PIC -ZZZZ,ZZ9.99 FROM WS-NET-BALANCE.
+       01 SCRN-NOT-FOUND.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT NOT IN SYSTEM'.
+          05 LINE 5 COLUMN 1 VALUE 'HIT ENTER TO GO BACK TO MAIN SCR'.
+       PROCEDURE DIVISION USING WS-SNO.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      EF-FILE-DES
+                      FA-FILE-DESC
+                      RC-FILE-DESC
+                      CS-SECT
+           MOVE WS-SNO TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY PERFORM 900-NOT-EXISTING-ROUTINE
+               NOT INVALID KEY PERFORM 200-SHOW-INQUIRY
+           END-READ
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 FA-FILE-DESC
+                 RC-FILE-DESC
+                 CS-SECT
+           EXIT PROGRAM.
+       200-SHOW-INQUIRY.
+           MOVE ZERO TO WS-ENR-COUNT WS-WAIT-COUNT WS-TOT-CRED-HR
+                        WS-TOT-AID WS-NET-BALANCE
+           PERFORM 300-WALK-ENR-CHAIN
+           PERFORM 400-WALK-FA-CHAIN
+           PERFORM 500-WALK-RC-CHAIN
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-INQUIRY
+           ACCEPT ANS.
+       300-WALK-ENR-CHAIN.
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   PERFORM 310-ADD-ENR-NODE
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+               END-PERFORM
+               PERFORM 310-ADD-ENR-NODE
+           END-IF.
+       310-ADD-ENR-NODE.
+           IF RF-STATUS = 'E' THEN
+               ADD 1 TO WS-ENR-COUNT
+               MOVE RF-CRN TO CS-CRN
+               READ CS-SECT
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY ADD CS-CRED-HR TO WS-TOT-CRED-HR
+               END-READ
+           ELSE IF RF-STATUS = 'W' THEN
+               ADD 1 TO WS-WAIT-COUNT
+           END-IF.
+       400-WALK-FA-CHAIN.
+           IF SF-FIN-AID-PNTR > 0 THEN
+               MOVE SF-FIN-AID-PNTR TO WS-FA-KEY
+               READ FA-FILE-DESC
+               PERFORM UNTIL FA-NEXT-PNTR = 0
+                   ADD FA-AWARD-AMNT TO WS-TOT-AID
+                   MOVE FA-NEXT-PNTR TO WS-FA-KEY
+                   READ FA-FILE-DESC
+               END-PERFORM
+               ADD FA-AWARD-AMNT TO WS-TOT-AID
+           END-IF.
+       500-WALK-RC-CHAIN.
+      *    SAME IDEA AS PROJ-STATEMENT'S 300-WALK-RC-CHAIN -- THE TAIL
+      *    NODE'S RC-BALANCE IS ALREADY THE STUDENT'S CURRENT BALANCE.
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-NET-BALANCE
+           END-IF.
+       900-NOT-EXISTING-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-NOT-FOUND
+           ACCEPT ANS.
