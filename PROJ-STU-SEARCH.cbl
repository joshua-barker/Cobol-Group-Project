@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-STU-SEARCH.
+      *MODIFICATION HISTORY:
+      *20260809  NEW PROGRAM.  PROJ-STU-FILE.DAT IS ONLY KEYED BY
+      *          SF-STU-NUM, SO AN OPERATOR WHO ONLY HAS A STUDENT'S
+      *          NAME HAD NO WAY TO FIND THEIR RECORD.  THIS SCANS THE
+      *          WHOLE FILE (SAME START/READ NEXT WALK PROJ-ADD-
+      *          STUDENT'S 300-DUP-SSN-CHECK USES) AND DISPLAYS EVERY
+      *          SF-STU-NUM/SF-NAME/SF-ADDRESS/SF-PHONE HIT WHOSE NAME
+      *          STARTS WITH WHAT THE OPERATOR TYPED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SF-STU-NUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  WS-SEARCH-NAME            PIC X(10).
+       01  WS-SRCH-LEN               PIC 99.
+       01  WS-SCAN-MORE              PIC X(3)  VALUE 'YES'.
+       01  WS-MATCH-COUNT            PIC 9(3)  VALUE ZERO.
+       01  MORE-DATA                 PIC X(3).
+       01  ANS                       PIC X.
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-SEARCH.
+          05 LINE 3 COLUMN 1 VALUE 'ENTER NAME (OR PART OF A NAME) '.
+          05 LINE 3 COLUMN 32 VALUE 'TO SEARCH FOR: '.
+          05 LINE 3 COLUMN 47 PIC X(10) TO WS-SEARCH-NAME.
+       01 SCRN-MATCH-LINE.
+          05 LINE PLUS 1 COLUMN 1 VALUE 'STUD NUM: '.
+          05 COLUMN PLUS 0 PIC 9(9) FROM SF-STU-NUM.
+          05 COLUMN PLUS 3 VALUE 'NAME: '.
+          05 COLUMN PLUS 0 PIC X(10) FROM SF-NAME.
+          05 COLUMN PLUS 3 VALUE 'ADDRESS: '.
+          05 COLUMN PLUS 0 PIC X(10) FROM SF-ADDRESS.
+          05 COLUMN PLUS 3 VALUE 'PHONE: '.
+          05 COLUMN PLUS 0 PIC 9(10) FROM SF-PHONE.
+       01 SCRN-NO-MATCHES.
+          05 LINE PLUS 2 COLUMN 1 VALUE 'NO MATCHING STUDENTS FOUND'.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO SEARCH AGAIN? (YES/NO): '.
+          05 LINE 1 COLUMN 40 PIC X(3) TO MORE-DATA.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+               PERFORM 200-SEARCH-ROUTINE
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           EXIT PROGRAM.
+       200-SEARCH-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SEARCH
+           ACCEPT SCRN-SEARCH
+           PERFORM 210-FIND-SEARCH-LEN
+           MOVE ZERO TO WS-MATCH-COUNT
+           PERFORM 300-SCAN-FILE
+           IF WS-MATCH-COUNT = 0
+               DISPLAY SCRN-NO-MATCHES
+           END-IF
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       210-FIND-SEARCH-LEN.
+      *    TRAILING SPACES ON WS-SEARCH-NAME DON'T COUNT TOWARD THE
+      *    PREFIX COMPARE IN 310-CHECK-ONE-RECORD, SO TRIM THEM OFF.
+           MOVE 10 TO WS-SRCH-LEN
+           PERFORM UNTIL WS-SRCH-LEN = 0
+                   OR WS-SEARCH-NAME(WS-SRCH-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-SRCH-LEN
+           END-PERFORM
+           IF WS-SRCH-LEN = 0
+               MOVE 10 TO WS-SRCH-LEN
+           END-IF.
+       300-SCAN-FILE.
+           MOVE 'YES' TO WS-SCAN-MORE
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'NO ' TO WS-SCAN-MORE
+           END-START
+           PERFORM UNTIL WS-SCAN-MORE = 'NO '
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'NO ' TO WS-SCAN-MORE
+                   NOT AT END PERFORM 310-CHECK-ONE-RECORD
+               END-READ
+           END-PERFORM.
+       310-CHECK-ONE-RECORD.
+           IF SF-NAME(1:WS-SRCH-LEN) = WS-SEARCH-NAME(1:WS-SRCH-LEN)
+               DISPLAY SCRN-MATCH-LINE
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
