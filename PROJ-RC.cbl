@@ -1,135 +1,506 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJ-RC.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
-                ORGANIZATION IS RELATIVE
-                ACCESS IS RANDOM
-                RELATIVE KEY IS WS-KEY.
-            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
-                ORGANIZATION IS INDEXED
-                ACCESS IS RANDOM
-                RECORD KEY IS SF-STU-NUM.
-       DATA DIVISION.
-       FILE SECTION.       
-       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
-       COPY RC-FILE-DESC.
-       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
-       COPY SF-FILE-DESC.
-       WORKING-STORAGE SECTION.
-       01  WS-KEY                    PIC 9(5)  VALUE ZEROS.
-       01  WS-CONT-REC               PIC 9(5)  VALUE ZEROS.
-       01  WS-OPTION                 PIC X.
-       01  MORE-DATA                 PIC XXX.
-       01  WS-KEY-COUNTER            PIC 9(5)  VALUE 00001.
-       01  WS-TMP-EOF-PNTR           PIC 9(5).
-       01  RC-EOF-REC.
-           05  RC-EOF PIC 9(5).
-           05  FILLER PIC X(31).
-       01  WS-RC-DATA-REC.
-           05  WS-RC-RCT-TYPE  PIC X(10).
-           05  WS-RC-STU-NUM   PIC 9(9).
-           05  WS-RC-AMT-OWED  PIC 9(4)V99.
-           05  WS-RC-AMT-PAID  PIC 9(4)V99.
-           05  WS-RC-NEXT-PNTR PIC 9(4).
-       01  WS-SF-RECORD.
-           05  WS-SF-STU-NUM      PIC 9(9).
-           05  FILLER             PIC X(44).
-           05  WS-SF-RCT-REC-PNTR PIC 9(5).
-           05  FILLER             PIC X(5).
-       01  WS-STATUS                 PIC XX.
-       01  WS-SNO                    PIC 9(9).
-       01  WS-NEW-AMT-OWED          PIC 9(4)V99.
-       01  WS-NEW-AMT-PAID          PIC 9(4)V99.
-       01  ANS   PIC X.
-       SCREEN SECTION.
-       01 SCRN-SID.
-          05 LINE 3 COLUMN 1 VALUE 'STUDENT ID NUMBER: '.
-          05 LINE 3 COLUMN 27 PIC 9(9) FROM WS-SNO.
-       01 SCRN-TYPE.
-          05 LINE 5 COLUMN 1 VALUE 'ENTER RECEIPT TYPE: '.
-          05 LINE 5 COLUMN 28 PIC X(10) TO WS-RC-RCT-TYPE.
-       01 SCRN-OWED.
-          05 LINE 7 COLUMN 1 VALUE 'ENTER NEW DEBIT (OR 0): '.
-          05 LINE 7 COLUMN 28 PIC 9(4)V99 TO WS-NEW-AMT-OWED.
-       01 SCRN-PAID.
-          05 LINE 9 COLUMN 1 VALUE 'ENTER AMOUNT PAID (OR 0): '.
-          05 LINE 9 COLUMN 30 PIC 9(4)V99 TO WS-NEW-AMT-PAID.
-       01 SCRN-MORE-DATA.
-          05 BLANK SCREEN.
-          05 LINE 1 COLUMN 1 VALUE
-                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
-          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
-       01 SCRN-CLEAR.
-          05 BLANK SCREEN.
-       PROCEDURE DIVISION USING WS-SNO.
-       100-MAIN-MODULE.
-           OPEN I-O RC-FILE-DESC
-           OPEN INPUT SF-FILE-DESC
-           MOVE SPACES TO MORE-DATA
-           PERFORM UNTIL MORE-DATA = 'NO '
-             MOVE SPACES TO SF-RECORD
-             MOVE WS-SNO TO SF-STU-NUM
-             READ SF-FILE-DESC
-               INVALID KEY PERFORM 300-NOT-EXISTING-ROUTINE
-               NOT INVALID KEY PERFORM 200-INPUT-ROUTINE
-             END-READ
-           END-PERFORM
-           CLOSE SF-FILE-DESC
-           CLOSE RC-FILE-DESC
-           EXIT PROGRAM.     
-       200-INPUT-ROUTINE.
-           DISPLAY SCRN-CLEAR
-           DISPLAY SCRN-SID
-           DISPLAY SCRN-TYPE
-           ACCEPT SCRN-TYPE
-           DISPLAY SCRN-OWED
-           ACCEPT SCRN-OWED
-           DISPLAY SCRN-PAID
-           ACCEPT SCRN-PAID
-           DISPLAY SCRN-CLEAR
-           MOVE SPACES TO RC-REC
-           MOVE 1 TO WS-KEY
-           READ RC-FILE-DESC
-           MOVE RC-REC TO RC-EOF-REC
-           MOVE RC-EOF TO WS-TMP-EOF-PNTR
-           ADD 1 TO RC-EOF
-           REWRITE RC-REC FROM RC-EOF-REC
-           IF SF-RCT-REC-PNTR > 0 THEN
-             MOVE SF-RCT-REC-PNTR TO WS-KEY
-             READ RC-FILE-DESC
-             PERFORM UNTIL RC-NEXT-PNTR = 0
-               MOVE RC-NEXT-PNTR TO WS-KEY
-               READ RC-FILE-DESC
-             END-PERFORM
-             MOVE WS-TMP-EOF-PNTR TO RC-NEXT-PNTR
-             REWRITE RC-REC
-           ELSE
-             CLOSE SF-FILE-DESC
-             OPEN I-O SF-FILE-DESC
-             MOVE SF-RECORD TO WS-SF-RECORD
-             MOVE WS-TMP-EOF-PNTR TO WS-SF-RCT-REC-PNTR
-             REWRITE SF-RECORD FROM WS-SF-RECORD
-             CLOSE SF-FILE-DESC
-             OPEN INPUT SF-FILE-DESC
-           END-IF
-           MOVE WS-TMP-EOF-PNTR TO WS-KEY
-           MOVE WS-RC-RCT-TYPE TO RC-TYPE
-           MOVE WS-SNO TO WS-RC-STU-NUM
-           ADD WS-NEW-AMT-OWED TO WS-RC-AMT-OWED
-           ADD WS-NEW-AMT-PAID TO WS-RC-AMT-PAID
-      *    MOVE WS-FA-AWARD-AMNT TO FA-AWARD-AMNT
-      *    MOVE WS-SNO TO WS-FA-STU-NUM
-           MOVE WS-NEW-AMT-OWED TO WS-RC-AMT-OWED
-           MOVE WS-NEW-AMT-PAID TO WS-RC-AMT-PAID
-           MOVE ZEROS TO WS-RC-NEXT-PNTR
-           WRITE RC-REC FROM WS-RC-DATA-REC
-           DISPLAY SCRN-MORE-DATA
-           ACCEPT SCRN-MORE-DATA.
-       300-NOT-EXISTING-ROUTINE.
-           DISPLAY SCRN-CLEAR
-           DISPLAY 'STUDENT NOT IN SYSTEM'
-           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
-           MOVE 'NO ' TO MORE-DATA
-           ACCEPT ANS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-RC.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20170417.
+      *MODIFICATION HISTORY:
+      *20260809  MOVED WS-SNO TO THE LINKAGE SECTION TO MATCH
+      *          PROCEDURE DIVISION USING WS-SNO.  WIDENED THE LOCAL
+      *          WS-RC-NEXT-PNTR MIRROR TO PIC 9(5) TO MATCH RC-NEXT-
+      *          PNTR ON THE FD RECORD.  200-INPUT-ROUTINE NOW PULLS A
+      *          FREED SLOT OFF A FREE LIST (RC-FREE-HEAD) BEFORE EVER
+      *          GROWING RC-EOF, SAME AS PROJ-ENROLLMENT'S 205-GET-NEW-
+      *          EF-SLOT; NO FEATURE YET VOIDS A RECEIPT, SO THE LIST
+      *          STAYS EMPTY UNTIL ONE DOES.
+      *20260809  ADDED RC-VOID TO RC-REC.  150-ACTION-ROUTINE NOW OFFERS
+      *          A VOID OPTION THAT LOOKS UP A RECEIPT BY TYPE ON THE
+      *          STUDENT'S CHAIN AND APPENDS AN OFFSETTING RC-VOID = 'Y'
+      *          ENTRY FOR THE SAME AMOUNTS, LEAVING THE ORIGINAL RECEIPT
+      *          UNTOUCHED SO THE CORRECTION SHOWS UP IN THE AUDIT TRAIL
+      *          INSTEAD OF ERASING IT.
+      *20260809  ADDED RC-POST-DATE TO RC-REC, STAMPED FROM THE SYSTEM
+      *          DATE EVERY TIME A RECEIPT OR A VOID ENTRY IS WRITTEN.
+      *20260809  ADDED RC-BALANCE TO RC-REC.  200-INPUT-ROUTINE WAS
+      *          ADDING THE NEW AMOUNT INTO WS-RC-AMT-OWED/WS-RC-AMT-
+      *          PAID AND THEN IMMEDIATELY OVERWRITING THAT SAME FIELD
+      *          WITH A PLAIN MOVE, SO THE ADD NEVER SURVIVED AND EVERY
+      *          RECEIPT RECORD ONLY EVER REFLECTED ITS OWN TRANSACTION.
+      *          200-INPUT-ROUTINE AND 260-WRITE-VOID-ENTRY NOW READ THE
+      *          CHAIN'S CURRENT TAIL NODE BEFORE APPENDING AND CARRY ITS
+      *          RC-BALANCE FORWARD INTO THE NEW NODE, ADDING THE OWED/
+      *          PAID AMOUNTS FOR AN ORDINARY RECEIPT OR REVERSING THEM
+      *          FOR A VOID ENTRY, SO ANY NODE'S RC-BALANCE IS THE
+      *          STUDENT'S CURRENT BALANCE AS OF THAT RECEIPT WITHOUT
+      *          HAVING TO WALK THE WHOLE CHAIN AGAIN.
+      *20260809  ADDED FILE STATUS IS WS-STATUS TO RC-FILE-DESC AND
+      *          SF-FILE-DESC AND A NEW 900-CHECK-STATUS-RTN TO CHECK
+      *          IT AFTER EVERY READ/WRITE/REWRITE AGAINST THEM, SINCE
+      *          WS-STATUS WAS DECLARED BUT NEVER WIRED UP OR LOOKED AT.
+      *20260809  ADDED RC-TYPE-TABLE.CPY AND 215-VALIDATE-TYPE.
+      *          200-INPUT-ROUTINE NOW REJECTS AN UNRECOGNIZED WS-RC-
+      *          RCT-TYPE INSTEAD OF WRITING WHATEVER FREE TEXT THE
+      *          OPERATOR TYPED, SO PROJ-PRINT-RECEIPTS AND ANY FUTURE
+      *          REPORT CAN GROUP RECEIPTS BY TYPE RELIABLY.
+      *20260809  ADDED RC-REFUND-AMT TO RC-REC (RC-REC NOW 56 BYTES)
+      *          AND A 'REFUND' ENTRY TO RC-TYPE-TABLE.CPY.
+      *          120-ACTION-ROUTINE OFFERS A THIRD OPTION (F) THAT
+      *          RUNS THE NEW 270-REFUND-ROUTINE, WHICH APPENDS A
+      *          RC-TYPE = 'REFUND' NODE WITH RC-AMT-OWED/RC-AMT-PAID
+      *          ZEROED AND RC-REFUND-AMT SET TO WHAT WAS PAID BACK
+      *          TO THE STUDENT.  A REFUND RAISES RC-BALANCE (THE
+      *          STUDENT NOW OWES THAT MUCH MORE, OR IS OWED THAT MUCH
+      *          LESS), THE OPPOSITE EFFECT OF A PAYMENT.
+      *20260809  ADDED LOCK MODE IS EXCLUSIVE TO RC-FILE-DESC'S SELECT.
+      *          THIS PROGRAM HOLDS PROJ-REC.REL OPEN I-O FOR ITS WHOLE
+      *          RUN, AND 150-GET-NEW-RC-SLOT'S READ/REWRITE OF THE
+      *          SLOT-1 CONTROL RECORD (RC-EOF/RC-FREE-HEAD) IS THE
+      *          PART TWO CONCURRENT SESSIONS CAN'T BE ALLOWED TO
+      *          INTERLEAVE, SO THE LOCK IS TAKEN FOR THE WHOLE OPEN
+      *          RATHER THAN JUST AROUND THAT ONE READ-MODIFY-REWRITE.
+      *20260809  ADDED RC-OPERATOR-ID TO RC-REC (RC-REC NOW 64 BYTES).
+      *          WS-OPERATOR-ID NOW COMES IN FROM MENU ON THE USING
+      *          LIST AND IS STAMPED ONTO EVERY NODE WRITTEN BY
+      *          220-WRITE-RECEIPT-RTN, 260-WRITE-VOID-ENTRY, AND
+      *          270-REFUND-ROUTINE SO A BAD RECEIPT CAN BE TRACED
+      *          BACK TO WHO KEYED IT IN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS RANDOM
+                LOCK MODE IS EXCLUSIVE
+                FILE STATUS IS WS-STATUS
+                RELATIVE KEY IS WS-KEY.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                FILE STATUS IS WS-SF-STATUS
+                RECORD KEY IS SF-STU-NUM.
+       DATA DIVISION.
+       FILE SECTION.       
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  WS-KEY                    PIC 9(5)  VALUE ZEROS.
+       01  WS-CONT-REC               PIC 9(5)  VALUE ZEROS.
+       01  WS-OPTION                 PIC X.
+       01  MORE-DATA                 PIC XXX.
+       01  WS-KEY-COUNTER            PIC 9(5)  VALUE 00001.
+       01  WS-TMP-EOF-PNTR           PIC 9(5).
+       01  WS-RC-SLOT-REUSED         PIC X.
+       01  RC-EOF-REC.
+           05  RC-EOF PIC 9(5).
+           05  RC-FREE-HEAD PIC 9(5).
+           05  FILLER PIC X(54).
+       01  WS-RC-DATA-REC.
+           05  WS-RC-RCT-TYPE  PIC X(10).
+           05  WS-RC-STU-NUM   PIC 9(9).
+           05  WS-RC-AMT-OWED  PIC 9(4)V99.
+           05  WS-RC-AMT-PAID  PIC 9(4)V99.
+           05  WS-RC-NEXT-PNTR PIC 9(5).
+           05  WS-RC-VOID      PIC X.
+           05  WS-RC-POST-DATE PIC 9(6).
+           05  WS-RC-BALANCE   PIC S9(5)V99.
+           05  WS-RC-REFUND-AMT PIC S9(4)V99.
+           05  WS-RC-OPERATOR-ID PIC X(8).
+       01  WS-PRIOR-BALANCE         PIC S9(5)V99.
+       01  WS-NEW-REFUND-AMT        PIC 9(4)V99.
+       01  WS-VOID-TYPE             PIC X(10).
+       01  WS-VOID-FOUND            PIC X.
+       01  WS-VOID-ORIG-KEY         PIC 9(5).
+       01  WS-SF-RECORD.
+           05  WS-SF-STU-NUM      PIC 9(9).
+           05  FILLER             PIC X(44).
+           05  WS-SF-RCT-REC-PNTR PIC 9(5).
+           05  FILLER             PIC X(24).
+       01  WS-STATUS                 PIC XX.
+       01  WS-SF-STATUS              PIC XX.
+       01  WS-NEW-AMT-OWED          PIC 9(4)V99.
+       01  WS-NEW-AMT-PAID          PIC 9(4)V99.
+       01  WS-PROCEED               PIC X     VALUE 'Y'.
+       01  WS-TYPE-FOUND            PIC X.
+       01  ANS   PIC X.
+       COPY RC-TYPE-TABLE.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       01  WS-OPERATOR-ID            PIC X(8).
+       SCREEN SECTION.
+       01 SCRN-SID.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT ID NUMBER: '.
+          05 LINE 3 COLUMN 27 PIC 9(9) FROM WS-SNO.
+       01 SCRN-ACTION.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT ID NUMBER: '.
+          05 LINE 3 COLUMN 27 PIC 9(9) FROM WS-SNO.
+          05 LINE 5 COLUMN 1 VALUE
+             'ADD (A), VOID (V), OR REFUND (F) A RECEIPT: '.
+          05 LINE 5 COLUMN 47 PIC X TO WS-OPTION.
+       01 SCRN-VOID-TYPE.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER RECEIPT TYPE TO VOID: '.
+          05 LINE 5 COLUMN 30 PIC X(10) TO WS-VOID-TYPE.
+       01 SCRN-VOID-CONFIRM.
+          05 LINE 7 COLUMN 1 VALUE 'FOUND -- OWED: '.
+          05 LINE 7 COLUMN 17 PIC 9(4)V99 FROM WS-RC-AMT-OWED.
+          05 LINE 7 COLUMN 27 VALUE '  PAID: '.
+          05 LINE 7 COLUMN 35 PIC 9(4)V99 FROM WS-RC-AMT-PAID.
+          05 LINE 9 COLUMN 1 VALUE 'VOID THIS RECEIPT (Y/N): '.
+          05 LINE 9 COLUMN 27 PIC X TO ANS.
+       01 SCRN-TYPE.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER RECEIPT TYPE: '.
+          05 LINE 5 COLUMN 28 PIC X(10) TO WS-RC-RCT-TYPE.
+       01 SCRN-BAD-TYPE.
+          05 LINE 5 COLUMN 1 VALUE 'NOT A VALID RECEIPT TYPE.'.
+          05 LINE 7 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE: '.
+          05 LINE 7 COLUMN 24 PIC X TO ANS.
+       01 SCRN-REFUND-AMT.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER AMOUNT TO REFUND: '.
+          05 LINE 7 COLUMN 26 PIC 9(4)V99 TO WS-NEW-REFUND-AMT.
+       01 SCRN-OWED.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER NEW DEBIT (OR 0): '.
+          05 LINE 7 COLUMN 28 PIC 9(4)V99 TO WS-NEW-AMT-OWED.
+       01 SCRN-PAID.
+          05 LINE 9 COLUMN 1 VALUE 'ENTER AMOUNT PAID (OR 0): '.
+          05 LINE 9 COLUMN 30 PIC 9(4)V99 TO WS-NEW-AMT-PAID.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
+          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       PROCEDURE DIVISION USING WS-SNO, WS-OPERATOR-ID.
+       100-MAIN-MODULE.
+           OPEN I-O RC-FILE-DESC
+           OPEN INPUT SF-FILE-DESC
+           PERFORM 050-LOAD-TYPE-TABLE
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+             MOVE SPACES TO SF-RECORD
+             MOVE WS-SNO TO SF-STU-NUM
+             READ SF-FILE-DESC
+               INVALID KEY PERFORM 300-NOT-EXISTING-ROUTINE
+               NOT INVALID KEY PERFORM 120-ACTION-ROUTINE
+             END-READ
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           CLOSE RC-FILE-DESC
+           EXIT PROGRAM.
+       120-ACTION-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-ACTION
+           ACCEPT SCRN-ACTION
+           IF WS-OPTION = 'V' OR 'v'
+               PERFORM 250-VOID-ROUTINE
+           ELSE IF WS-OPTION = 'F' OR 'f'
+               PERFORM 270-REFUND-ROUTINE
+           ELSE
+               PERFORM 200-INPUT-ROUTINE
+           END-IF.
+       050-LOAD-TYPE-TABLE.
+      *    THE VALID RECEIPT TYPES PROJ-RC RECOGNIZES.  ADD A NEW TYPE
+      *    HERE AND BUMP RC-TYPE-TBL-SIZE IN RC-TYPE-TABLE.CPY.
+           MOVE 'TUITION'   TO RC-TBL-TYPE(1)
+           MOVE 'FEES'      TO RC-TBL-TYPE(2)
+           MOVE 'HOUSING'   TO RC-TBL-TYPE(3)
+           MOVE 'PARKING'   TO RC-TBL-TYPE(4)
+           MOVE 'BOOKS'     TO RC-TBL-TYPE(5)
+           MOVE 'REFUND'    TO RC-TBL-TYPE(6).
+       150-GET-NEW-RC-SLOT.
+      *    REUSES A SLOT OFF THE RC FREE LIST WHEN ONE IS AVAILABLE
+      *    INSTEAD OF ALWAYS GROWING RC-EOF; SEE PROJ-ENROLLMENT'S
+      *    205-GET-NEW-EF-SLOT FOR THE SHAPE THIS FOLLOWS.
+      *    WS-RC-SLOT-REUSED TELLS THE CALLER WHETHER THE SLOT ALREADY
+      *    EXISTS ON PROJ-RCPT.REL (REWRITE) OR IS BRAND NEW (WRITE).
+           MOVE SPACES TO RC-REC
+           MOVE 1 TO WS-KEY
+           READ RC-FILE-DESC
+           PERFORM 900-CHECK-RC-STATUS
+           MOVE RC-REC TO RC-EOF-REC
+           IF RC-FREE-HEAD > 0 THEN
+               MOVE RC-FREE-HEAD TO WS-TMP-EOF-PNTR
+               MOVE WS-TMP-EOF-PNTR TO WS-KEY
+               READ RC-FILE-DESC
+               PERFORM 900-CHECK-RC-STATUS
+               MOVE RC-NEXT-PNTR TO RC-FREE-HEAD
+               MOVE 'Y' TO WS-RC-SLOT-REUSED
+           ELSE
+               MOVE RC-EOF TO WS-TMP-EOF-PNTR
+               ADD 1 TO RC-EOF
+               MOVE 'N' TO WS-RC-SLOT-REUSED
+           END-IF
+           MOVE 1 TO WS-KEY
+           REWRITE RC-REC FROM RC-EOF-REC
+           PERFORM 900-CHECK-RC-STATUS.
+       200-INPUT-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SID
+           DISPLAY SCRN-TYPE
+           ACCEPT SCRN-TYPE
+           PERFORM 215-VALIDATE-TYPE
+           IF WS-TYPE-FOUND NOT = 'Y' THEN
+               DISPLAY SCRN-BAD-TYPE
+               ACCEPT ANS
+               DISPLAY SCRN-CLEAR
+               MOVE 'N' TO WS-PROCEED
+           ELSE
+               DISPLAY SCRN-OWED
+               ACCEPT SCRN-OWED
+               DISPLAY SCRN-PAID
+               ACCEPT SCRN-PAID
+               DISPLAY SCRN-CLEAR
+               MOVE 'Y' TO WS-PROCEED
+           END-IF
+           IF WS-PROCEED = 'Y' THEN
+               PERFORM 220-WRITE-RECEIPT-RTN
+           END-IF
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       215-VALIDATE-TYPE.
+      *    CHECKS WS-RC-RCT-TYPE AGAINST RC-TYPE-TABLE (LOADED BY
+      *    050-LOAD-TYPE-TABLE) BEFORE 220-WRITE-RECEIPT-RTN EVER
+      *    APPENDS A NODE FOR IT.
+           MOVE 'N' TO WS-TYPE-FOUND
+           PERFORM VARYING RC-TYPE-IDX FROM 1 BY 1
+                   UNTIL RC-TYPE-IDX > RC-TYPE-TBL-SIZE
+               IF WS-RC-RCT-TYPE = RC-TBL-TYPE(RC-TYPE-IDX) THEN
+                   MOVE 'Y' TO WS-TYPE-FOUND
+               END-IF
+           END-PERFORM.
+       220-WRITE-RECEIPT-RTN.
+           PERFORM 150-GET-NEW-RC-SLOT
+           MOVE ZERO TO WS-PRIOR-BALANCE
+           IF SF-RCT-REC-PNTR > 0 THEN
+             MOVE SF-RCT-REC-PNTR TO WS-KEY
+             READ RC-FILE-DESC
+             PERFORM 900-CHECK-RC-STATUS
+             PERFORM UNTIL RC-NEXT-PNTR = 0
+               MOVE RC-NEXT-PNTR TO WS-KEY
+               READ RC-FILE-DESC
+               PERFORM 900-CHECK-RC-STATUS
+             END-PERFORM
+             MOVE RC-BALANCE TO WS-PRIOR-BALANCE
+             MOVE WS-TMP-EOF-PNTR TO RC-NEXT-PNTR
+             REWRITE RC-REC
+             PERFORM 900-CHECK-RC-STATUS
+           ELSE
+             CLOSE SF-FILE-DESC
+             OPEN I-O SF-FILE-DESC
+             MOVE SF-RECORD TO WS-SF-RECORD
+             MOVE WS-TMP-EOF-PNTR TO WS-SF-RCT-REC-PNTR
+             REWRITE SF-RECORD FROM WS-SF-RECORD
+             PERFORM 910-CHECK-SF-STATUS
+             CLOSE SF-FILE-DESC
+             OPEN INPUT SF-FILE-DESC
+           END-IF
+           MOVE WS-TMP-EOF-PNTR TO WS-KEY
+           MOVE WS-RC-RCT-TYPE TO RC-TYPE
+           MOVE WS-SNO TO WS-RC-STU-NUM
+           MOVE WS-NEW-AMT-OWED TO WS-RC-AMT-OWED
+           MOVE WS-NEW-AMT-PAID TO WS-RC-AMT-PAID
+           MOVE ZEROS TO WS-RC-NEXT-PNTR
+           MOVE SPACES TO WS-RC-VOID
+           ACCEPT WS-RC-POST-DATE FROM DATE
+           COMPUTE WS-RC-BALANCE =
+               WS-PRIOR-BALANCE + WS-NEW-AMT-OWED - WS-NEW-AMT-PAID
+           MOVE WS-OPERATOR-ID TO WS-RC-OPERATOR-ID
+           IF WS-RC-SLOT-REUSED = 'Y' THEN
+               REWRITE RC-REC FROM WS-RC-DATA-REC
+           ELSE
+               WRITE RC-REC FROM WS-RC-DATA-REC
+           END-IF
+           PERFORM 900-CHECK-RC-STATUS.
+       250-VOID-ROUTINE.
+      *    LOOKS UP THE FIRST NOT-ALREADY-VOIDED RECEIPT ON THE
+      *    STUDENT'S CHAIN WHOSE RC-TYPE MATCHES WS-VOID-TYPE AND, ON
+      *    CONFIRMATION, HANDS ITS AMOUNTS TO 260-WRITE-VOID-ENTRY.  THE
+      *    ORIGINAL RC-REC NODE IS NEVER REWRITTEN.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SID
+           DISPLAY SCRN-VOID-TYPE
+           ACCEPT SCRN-VOID-TYPE
+           MOVE 'N' TO WS-VOID-FOUND
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-KEY
+               READ RC-FILE-DESC
+               PERFORM 900-CHECK-RC-STATUS
+               PERFORM UNTIL WS-VOID-FOUND = 'Y' OR WS-KEY = 0
+                   IF RC-TYPE = WS-VOID-TYPE AND RC-VOID NOT = 'Y' THEN
+                       MOVE 'Y' TO WS-VOID-FOUND
+                       MOVE WS-KEY TO WS-VOID-ORIG-KEY
+                   ELSE
+                       MOVE RC-NEXT-PNTR TO WS-KEY
+                       IF WS-KEY NOT = 0
+                           READ RC-FILE-DESC
+                           PERFORM 900-CHECK-RC-STATUS
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-VOID-FOUND = 'Y' THEN
+               MOVE RC-REC TO WS-RC-DATA-REC
+               DISPLAY SCRN-VOID-CONFIRM
+               ACCEPT SCRN-VOID-CONFIRM
+               IF ANS = 'Y' OR 'y' THEN
+                   PERFORM 260-WRITE-VOID-ENTRY
+                   PERFORM 265-MARK-ORIG-VOIDED
+                   DISPLAY SCRN-CLEAR
+                   DISPLAY 'VOID ENTRY POSTED'
+               ELSE
+                   DISPLAY SCRN-CLEAR
+                   DISPLAY 'VOID CANCELLED'
+               END-IF
+           ELSE
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'NO MATCHING UNVOIDED RECEIPT FOUND'
+           END-IF
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       260-WRITE-VOID-ENTRY.
+      *    WS-RC-DATA-REC WAS LOADED WITH THE RECEIPT BEING VOIDED BY
+      *    250-VOID-ROUTINE BEFORE THIS RUNS, SO WS-RC-AMT-OWED/
+      *    WS-RC-AMT-PAID STILL HOLD THE ORIGINAL TRANSACTION'S AMOUNTS.
+      *    THE NEW NODE APPENDED HERE CARRIES THE SAME TYPE AND AMOUNTS
+      *    SO IT OFFSETS THE ORIGINAL IN THE LEDGER WITHOUT EVER
+      *    REWRITING IT, BUT ITS EFFECT ON THE RUNNING BALANCE IS
+      *    REVERSED FROM AN ORDINARY RECEIPT'S.
+           PERFORM 150-GET-NEW-RC-SLOT
+           MOVE ZERO TO WS-PRIOR-BALANCE
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-KEY
+               READ RC-FILE-DESC
+               PERFORM 900-CHECK-RC-STATUS
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-KEY
+                   READ RC-FILE-DESC
+                   PERFORM 900-CHECK-RC-STATUS
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-PRIOR-BALANCE
+               MOVE WS-TMP-EOF-PNTR TO RC-NEXT-PNTR
+               REWRITE RC-REC
+               PERFORM 900-CHECK-RC-STATUS
+           ELSE
+               CLOSE SF-FILE-DESC
+               OPEN I-O SF-FILE-DESC
+               MOVE SF-RECORD TO WS-SF-RECORD
+               MOVE WS-TMP-EOF-PNTR TO WS-SF-RCT-REC-PNTR
+               REWRITE SF-RECORD FROM WS-SF-RECORD
+               PERFORM 910-CHECK-SF-STATUS
+               CLOSE SF-FILE-DESC
+               OPEN INPUT SF-FILE-DESC
+           END-IF
+           MOVE WS-TMP-EOF-PNTR TO WS-KEY
+           MOVE ZEROS TO WS-RC-NEXT-PNTR
+           MOVE 'Y' TO WS-RC-VOID
+           ACCEPT WS-RC-POST-DATE FROM DATE
+           COMPUTE WS-RC-BALANCE =
+               WS-PRIOR-BALANCE - WS-RC-AMT-OWED + WS-RC-AMT-PAID
+           MOVE WS-OPERATOR-ID TO WS-RC-OPERATOR-ID
+           IF WS-RC-SLOT-REUSED = 'Y' THEN
+               REWRITE RC-REC FROM WS-RC-DATA-REC
+           ELSE
+               WRITE RC-REC FROM WS-RC-DATA-REC
+           END-IF
+           PERFORM 900-CHECK-RC-STATUS.
+       265-MARK-ORIG-VOIDED.
+      *    260-WRITE-VOID-ENTRY'S OWN SLOT-ALLOCATION/CHAIN-WALK LEFT
+      *    WS-KEY/RC-REC REPOSITIONED AWAY FROM THE ORIGINAL RECEIPT, SO
+      *    IT IS RE-READ HERE BY WS-VOID-ORIG-KEY (SAVED BY
+      *    250-VOID-ROUTINE WHEN THE MATCH WAS FOUND) AND STAMPED
+      *    RC-VOID = 'Y' SO A SECOND VOID CANNOT MATCH AND REVERSE THE
+      *    SAME RECEIPT TWICE.
+           MOVE WS-VOID-ORIG-KEY TO WS-KEY
+           READ RC-FILE-DESC
+           PERFORM 900-CHECK-RC-STATUS
+           MOVE 'Y' TO RC-VOID
+           REWRITE RC-REC
+           PERFORM 900-CHECK-RC-STATUS.
+       270-REFUND-ROUTINE.
+      *    APPENDS A NEW RC-TYPE = 'REFUND' NODE FOR THE AMOUNT PAID
+      *    BACK TO THE STUDENT.  RC-AMT-OWED/RC-AMT-PAID STAY ZERO ON
+      *    A REFUND NODE; THE AMOUNT LIVES IN RC-REFUND-AMT INSTEAD,
+      *    SAME AS 220-WRITE-RECEIPT-RTN WOULD IF IT HAD A SIGNED
+      *    FIELD TO WRITE ORDINARY RECEIPTS INTO.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-SID
+           DISPLAY SCRN-REFUND-AMT
+           ACCEPT SCRN-REFUND-AMT
+           DISPLAY SCRN-CLEAR
+           PERFORM 150-GET-NEW-RC-SLOT
+           MOVE ZERO TO WS-PRIOR-BALANCE
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-KEY
+               READ RC-FILE-DESC
+               PERFORM 900-CHECK-RC-STATUS
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-KEY
+                   READ RC-FILE-DESC
+                   PERFORM 900-CHECK-RC-STATUS
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-PRIOR-BALANCE
+               MOVE WS-TMP-EOF-PNTR TO RC-NEXT-PNTR
+               REWRITE RC-REC
+               PERFORM 900-CHECK-RC-STATUS
+           ELSE
+               CLOSE SF-FILE-DESC
+               OPEN I-O SF-FILE-DESC
+               MOVE SF-RECORD TO WS-SF-RECORD
+               MOVE WS-TMP-EOF-PNTR TO WS-SF-RCT-REC-PNTR
+               REWRITE SF-RECORD FROM WS-SF-RECORD
+               PERFORM 910-CHECK-SF-STATUS
+               CLOSE SF-FILE-DESC
+               OPEN INPUT SF-FILE-DESC
+           END-IF
+           MOVE WS-TMP-EOF-PNTR TO WS-KEY
+           MOVE 'REFUND' TO WS-RC-RCT-TYPE
+           MOVE WS-SNO TO WS-RC-STU-NUM
+           MOVE ZERO TO WS-RC-AMT-OWED
+           MOVE ZERO TO WS-RC-AMT-PAID
+           MOVE WS-NEW-REFUND-AMT TO WS-RC-REFUND-AMT
+           MOVE ZEROS TO WS-RC-NEXT-PNTR
+           MOVE SPACES TO WS-RC-VOID
+           ACCEPT WS-RC-POST-DATE FROM DATE
+           COMPUTE WS-RC-BALANCE =
+               WS-PRIOR-BALANCE + WS-NEW-REFUND-AMT
+           MOVE WS-OPERATOR-ID TO WS-RC-OPERATOR-ID
+           IF WS-RC-SLOT-REUSED = 'Y' THEN
+               REWRITE RC-REC FROM WS-RC-DATA-REC
+           ELSE
+               WRITE RC-REC FROM WS-RC-DATA-REC
+           END-IF
+           PERFORM 900-CHECK-RC-STATUS
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       300-NOT-EXISTING-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY 'STUDENT NOT IN SYSTEM'
+           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
+           MOVE 'NO ' TO MORE-DATA
+           ACCEPT ANS.
+       900-CHECK-RC-STATUS.
+      *    ANY STATUS OTHER THAN '00' ON RC-FILE-DESC MEANS THE RECEIPTS
+      *    FILE ITSELF IS BAD (OUT OF SPACE, CORRUPTED, ETC) -- THERE IS
+      *    NO RECOVERY FROM THAT MID-TRANSACTION, SO THIS ABORTS CLEANLY
+      *    RATHER THAN LETTING THE FREE-LIST/CHAIN-POINTER BOOKKEEPING
+      *    CONTINUE ON BAD DATA.
+           IF WS-STATUS NOT = '00'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'PROJ-REC.REL I/O ERROR, STATUS: ' WS-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE RC-FILE-DESC
+               CLOSE SF-FILE-DESC
+               STOP RUN
+           END-IF.
+       910-CHECK-SF-STATUS.
+      *    SAME IDEA AS 900-CHECK-RC-STATUS, BUT FOR THE STUDENT MASTER
+      *    FILE'S REWRITE OF THE SF-RCT-REC-PNTR HEAD POINTER.
+           IF WS-SF-STATUS NOT = '00'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'PROJ-STU-FILE.DAT I/O ERROR, STATUS: '
+                       WS-SF-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE RC-FILE-DESC
+               CLOSE SF-FILE-DESC
+               STOP RUN
+           END-IF.
