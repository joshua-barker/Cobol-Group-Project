@@ -1,5 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJ-PRINT-CLASSES.
+      *MODIFICATION HISTORY:
+      *20260809  ADDED AN OPTIONAL SORT-BY-COURSE-CODE PASS (SEE
+      *          LK-SORT-OPT).
+      *20260809  ADDED CHECKPOINT/RESTART ON THE KEY-ORDER PATH, SAME
+      *          SHAPE AS PROJ-PRINT-STUDENTS: 250-CHECKPOINT-RTN SAVES
+      *          CS-CRN OFF TO CS-PRINT.CKP EVERY WS-CKPT-INTERVAL
+      *          RECORDS, AND 150-CHECK-RESTART OFFERS TO RESUME FROM
+      *          THERE.  NOT CHECKPOINTED ON THE SORT-BY-COURSE-CODE
+      *          PATH FOR THE SAME REASON AS PROJ-PRINT-STUDENTS' SORT-
+      *          BY-NAME PATH.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            SELECT CS-FILE-DESC
@@ -10,13 +20,30 @@
            SELECT CLASS-REPORT
                ASSIGN TO "CS-REPORT.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "CS-SORT.WRK".
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CS-PRINT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD CS-FILE-DESC IS EXTERNAL RECORD CONTAINS 23 CHARACTERS.
+       FD CS-FILE-DESC IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
        COPY CS-SECT.
        FD CLASS-REPORT
           DATA RECORD IS REPORT-REC.
-       01 REPORT-REC               PIC X(50).
+       01 REPORT-REC               PIC X(70).
+       FD CHECKPOINT-FILE
+          DATA RECORD IS CKPT-REC.
+       01 CKPT-REC                 PIC 9(5).
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SORT-CRS-CODE         PIC X(6).
+          05 SORT-CRN              PIC 9(5).
+          05 SORT-DESC             PIC X(10).
+          05 SORT-CRED-HR          PIC 99.
+          05 SORT-CAPACITY         PIC 9(3).
+          05 SORT-ENROLLED-CNT     PIC 9(3).
        WORKING-STORAGE SECTION.
        01 ANS                      PIC X.
        01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
@@ -27,6 +54,11 @@
           05 MONTH-WS              PIC XX.
           05 DAY-WS                PIC XX.
        01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-COUNT            PIC 9(3)     VALUE ZERO.
+       01 WS-CKPT-INTERVAL         PIC 9(3)     VALUE 100.
+       01 WS-RESUME-KEY            PIC 9(5)     VALUE ZERO.
+       01 WS-RESUME-ANS            PIC X.
        01 HEADING-1.
           05                       PIC X(2)     VALUE SPACES.
           05                       PIC X(24)
@@ -39,7 +71,7 @@
           05                       PIC X(9)
                VALUE "   PAGE ".
           05 PAGE-NO-H1            PIC 9(2).
-          05                       PIC X(3)    VALUE SPACES.
+          05                       PIC X(23)   VALUE SPACES.
        01 HEADING-2.
           05                       PIC X(2)     VALUE SPACES.
           05                       PIC X(5)     VALUE "CRN".
@@ -49,7 +81,11 @@
           05                       PIC X(11)    VALUE "COURSE DESC".
           05                       PIC X(3)     VALUE SPACES.
           05                       PIC X(10)    VALUE "CRED HOURS".
-          05                       PIC X(5)     VALUE SPACES.
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(6)     VALUE "FILLED".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(5)     VALUE "AVAIL".
+          05                       PIC X(8)     VALUE SPACES.
        01 DETAIL-LINE.
           05                       PIC X(2)     VALUE SPACES.
           05 CRN-OUT               PIC 9(5).
@@ -59,22 +95,82 @@
           05 DESC-OUT              PIC X(10).
           05                       PIC X(6)     VALUE SPACES.
           05 CRED-HR-OUT           PIC 9(2).
-          05                       PIC X(10)    VALUE SPACES.
-       PROCEDURE DIVISION.
+          05                       PIC X(6)     VALUE SPACES.
+          05 FILLED-OUT            PIC 9(3).
+          05                       PIC X(4)     VALUE SPACES.
+          05 AVAIL-OUT             PIC 9(3).
+          05                       PIC X(14)    VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-SORT-OPT              PIC X.
+      *    SPACE (OR ANY VALUE OTHER THAN 'N') GIVES THE REPORT IN
+      *    CS-CRN KEY ORDER, THE SAME AS BEFORE THIS SORT OPTION
+      *    EXISTED; 'N' SORTS IT INTO CS-CRS-CODE ORDER INSTEAD.
+       PROCEDURE DIVISION USING LK-SORT-OPT.
        100-MAIN-MODULE.
            OPEN INPUT CS-FILE-DESC
-                OUTPUT CLASS-REPORT
-           PERFORM 200-HEADING-RTN.
-           MOVE "YES" TO ARE-THERE-MORE-RECORDS
-           PERFORM UNTIL NO-MORE-RECORDS
-               READ CS-FILE-DESC NEXT RECORD
-                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
-                   NOT AT END PERFORM 300-PRINT-RTN
-               END-READ
-           END-PERFORM
+           IF LK-SORT-OPT = 'N'
+               OPEN OUTPUT CLASS-REPORT
+               PERFORM 200-HEADING-RTN
+               SORT SORT-WORK-FILE ON ASCENDING KEY SORT-CRS-CODE
+                   INPUT PROCEDURE 500-SORT-INPUT
+                   OUTPUT PROCEDURE 600-SORT-OUTPUT
+           ELSE
+               PERFORM 150-CHECK-RESTART
+               IF WS-RESUME-KEY > 0
+                   OPEN EXTEND CLASS-REPORT
+               ELSE
+                   OPEN OUTPUT CLASS-REPORT
+                   PERFORM 200-HEADING-RTN
+               END-IF
+               MOVE "YES" TO ARE-THERE-MORE-RECORDS
+               MOVE WS-RESUME-KEY TO CS-CRN
+               START CS-FILE-DESC KEY IS GREATER THAN CS-CRN
+                   INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+               END-START
+               PERFORM UNTIL NO-MORE-RECORDS
+                   READ CS-FILE-DESC NEXT RECORD
+                       AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                       NOT AT END PERFORM 300-PRINT-RTN
+                   END-READ
+               END-PERFORM
+               PERFORM 700-CLEAR-CHECKPOINT
+           END-IF
            CLOSE CS-FILE-DESC
                  CLASS-REPORT
            EXIT PROGRAM.
+       150-CHECK-RESTART.
+           MOVE ZERO TO WS-RESUME-KEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-REC > 0
+                           DISPLAY 'A PRIOR RUN CHECKPOINTED AT '
+                               'CRN: ' CKPT-REC
+                           DISPLAY 'RESUME FROM THERE (Y/N)? '
+                           ACCEPT WS-RESUME-ANS
+                           IF WS-RESUME-ANS = 'Y' OR 'y'
+                               MOVE CKPT-REC TO WS-RESUME-KEY
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       250-CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE CS-CRN TO CKPT-REC
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
        200-HEADING-RTN.
            ADD 1 TO WS-PAGE
            MOVE WS-PAGE TO PAGE-NO-H1
@@ -95,8 +191,50 @@
            MOVE CS-CRS-CODE TO CRS-CODE-OUT
            MOVE CS-DESC TO DESC-OUT
            MOVE CS-CRED-HR TO CRED-HR-OUT
+           MOVE CS-ENROLLED-CNT TO FILLED-OUT
+           COMPUTE AVAIL-OUT = CS-CAPACITY - CS-ENROLLED-CNT
+               ON SIZE ERROR MOVE ZEROS TO AVAIL-OUT
+           END-COMPUTE
            IF WS-LINE-CT > 55
                PERFORM 200-HEADING-RTN
            END-IF
            WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
-           ADD 1 TO WS-LINE-CT.
+           ADD 1 TO WS-LINE-CT
+           PERFORM 250-CHECKPOINT-RTN.
+       500-SORT-INPUT.
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ CS-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       MOVE CS-CRS-CODE TO SORT-CRS-CODE
+                       MOVE CS-CRN TO SORT-CRN
+                       MOVE CS-DESC TO SORT-DESC
+                       MOVE CS-CRED-HR TO SORT-CRED-HR
+                       MOVE CS-CAPACITY TO SORT-CAPACITY
+                       MOVE CS-ENROLLED-CNT TO SORT-ENROLLED-CNT
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+       600-SORT-OUTPUT.
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       MOVE SORT-CRN TO CRN-OUT
+                       MOVE SORT-CRS-CODE TO CRS-CODE-OUT
+                       MOVE SORT-DESC TO DESC-OUT
+                       MOVE SORT-CRED-HR TO CRED-HR-OUT
+                       MOVE SORT-ENROLLED-CNT TO FILLED-OUT
+                       COMPUTE AVAIL-OUT =
+                               SORT-CAPACITY - SORT-ENROLLED-CNT
+                           ON SIZE ERROR MOVE ZEROS TO AVAIL-OUT
+                       END-COMPUTE
+                       IF WS-LINE-CT > 55
+                           PERFORM 200-HEADING-RTN
+                       END-IF
+                       WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+                       ADD 1 TO WS-LINE-CT
+               END-RETURN
+           END-PERFORM.
