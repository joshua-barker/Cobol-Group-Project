@@ -1,16 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU.
+      *MODIFICATION HISTORY:
+      *20260809  ADDED OPERATOR-SCREEN, PROMPTED ONCE AHEAD OF
+      *          100-MAIN'S LOOP, TO CAPTURE A LOGIN ID INTO
+      *          WS-OPERATOR-ID.  IT IS NOW PASSED ON THE USING LIST
+      *          TO PROJ-FIN-AID, PROJ-RC, AND PROJ-ENROLLMENT SO
+      *          EVERY AWARD/RECEIPT/ENROLLMENT NODE THOSE PROGRAMS
+      *          WRITE CARRIES WHO KEYED IT IN.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 MORE-TASKS   PIC X(3) VALUE 'YES'.
        01 OPTION       PIC X VALUE SPACES.
        01 WS-SNO       PIC 9(9).
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
        SCREEN SECTION.
        01 CLEAR-SCREEN.
            05 BLANK SCREEN.
+       01 OPERATOR-SCREEN.
+           05 LINE 30 COL 15 VALUE "ENTER YOUR OPERATOR ID: ".
+           05 LINE 30 COL 55 PIC X(8) TO WS-OPERATOR-ID.
        01 SNO-SCREEN.
-           05 LINE 22 COL 15 VALUE "ENTER STUDENT SSN: ".
-           05 LINE 22 COL 50 PIC 9(9) TO WS-SNO.
+           05 LINE 30 COL 15 VALUE "ENTER STUDENT SSN: ".
+           05 LINE 30 COL 50 PIC 9(9) TO WS-SNO.
        01 MENU-SCREEN.
            05 LINE 3  COL 35 VALUE "MAIN MENU SCREEN".
            05 LINE 6  COL 15 VALUE "ADD STUDENT      :A".
@@ -18,32 +29,91 @@
            05 LINE 8  COL 15 VALUE "FINANCIAL AID    :F".
            05 LINE 9  COL 15 VALUE "ADD RECEIPTS     :R".
            05 LINE 10 COL 15 VALUE "ENROLLMENT       :E".
-           05 LINE 11 COL 15 VALUE "PRINT A REPORT   :P".
-           05 LINE 12 COL 15 VALUE "EXIT             :X".
-           05 LINE 14 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
-           05 LINE 14 COL 43 PIC X TO OPTION.
+           05 LINE 11 COL 15 VALUE "STUDENT STATEMENT:S".
+           05 LINE 12 COL 15 VALUE "STUDENT TRANSCRIPT:T".
+           05 LINE 13 COL 15 VALUE "PRINT A REPORT   :P".
+           05 LINE 14 COL 15 VALUE "BATCH ENROLL     :B".
+           05 LINE 15 COL 15 VALUE "ISIR/FAFSA IMPORT:I".
+           05 LINE 16 COL 15 VALUE "CHECK FILE CHAINS:D".
+           05 LINE 17 COL 15 VALUE "DROP NON-PAYMENT :N".
+           05 LINE 18 COL 15 VALUE "GL EXPORT        :G".
+           05 LINE 19 COL 15 VALUE "POST GRADES      :O".
+           05 LINE 20 COL 15 VALUE "UPDATE GPA'S     :U".
+           05 LINE 21 COL 15 VALUE "UPDATE FT/PT STAT:W".
+           05 LINE 22 COL 15 VALUE "SEARCH BY NAME   :H".
+           05 LINE 23 COL 15 VALUE "UPDATE STUDENT   :M".
+           05 LINE 24 COL 15 VALUE "STUDENT INQUIRY  :Q".
+           05 LINE 25 COL 15 VALUE "ARCHIVE INACTIVE :J".
+           05 LINE 26 COL 15 VALUE "ADD INSTRUCTOR   :K".
+           05 LINE 27 COL 15 VALUE "CLOSE TERM       :Z".
+           05 LINE 28 COL 15 VALUE "CANCEL SECTION   :L".
+           05 LINE 29 COL 15 VALUE "STUDENT SELF-SERVICE:V".
+           05 LINE 30 COL 15 VALUE "EXIT             :X".
+           05 LINE 31 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
+           05 LINE 31 COL 43 PIC X TO OPTION.
        PROCEDURE DIVISION.
        100-MAIN.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY OPERATOR-SCREEN
+           ACCEPT OPERATOR-SCREEN
            PERFORM UNTIL OPTION = 'X' OR 'x'
                DISPLAY CLEAR-SCREEN
                DISPLAY MENU-SCREEN
                ACCEPT MENU-SCREEN
-               IF OPTION = 'A' OR 'F' OR 'R' OR 'E'
+               IF OPTION = 'A' OR 'F' OR 'R' OR 'E' OR 'S' OR 'T' OR 'M'
+                       OR 'Q'
                    DISPLAY SNO-SCREEN
                    ACCEPT SNO-SCREEN
                    IF OPTION = 'A'
-                       CALL 'PROJ-ADD-STUDENT' USING WS-SNO                   
+                       CALL 'PROJ-ADD-STUDENT' USING WS-SNO
                    ELSE IF OPTION = 'F'
-                       CALL 'PROJ-FIN-AID' USING WS-SNO
+                       CALL 'PROJ-FIN-AID' USING WS-SNO, WS-OPERATOR-ID
                    ELSE IF OPTION = 'R'
-                       CALL 'PROJ-RC' USING WS-SNO
-                   ELSE 
-                       CALL 'PROJ-ENROLLMENT' USING WS-SNO                   
+                       CALL 'PROJ-RC' USING WS-SNO, WS-OPERATOR-ID
+                   ELSE IF OPTION = 'S'
+                       CALL 'PROJ-STATEMENT' USING WS-SNO
+                   ELSE IF OPTION = 'T'
+                       CALL 'PROJ-TRANSCRIPT' USING WS-SNO
+                   ELSE IF OPTION = 'M'
+                       CALL 'PROJ-UPD-STUDENT' USING WS-SNO
+                   ELSE IF OPTION = 'Q'
+                       CALL 'PROJ-STU-INQUIRY' USING WS-SNO
+                   ELSE
+                       CALL 'PROJ-ENROLLMENT' USING WS-SNO,
+                           WS-OPERATOR-ID
                    END-IF
                ELSE IF OPTION = 'C'
                        CALL 'PROJ-ADD-CLASS'
                ELSE IF OPTION = 'P'
                        CALL 'PROJ-PRINT-MASTER'
+               ELSE IF OPTION = 'B'
+                       CALL 'PROJ-ENR-BATCH'
+               ELSE IF OPTION = 'I'
+                       CALL 'PROJ-FA-BATCH'
+               ELSE IF OPTION = 'D'
+                       CALL 'PROJ-CHAIN-CHECK'
+               ELSE IF OPTION = 'N'
+                       CALL 'PROJ-DROP-DELINQ'
+               ELSE IF OPTION = 'G'
+                       CALL 'PROJ-GL-EXPORT'
+               ELSE IF OPTION = 'O'
+                       CALL 'PROJ-POST-GRADE'
+               ELSE IF OPTION = 'U'
+                       CALL 'PROJ-GPA-UPDATE'
+               ELSE IF OPTION = 'W'
+                       CALL 'PROJ-FT-STATUS'
+               ELSE IF OPTION = 'H'
+                       CALL 'PROJ-STU-SEARCH'
+               ELSE IF OPTION = 'J'
+                       CALL 'PROJ-ARCHIVE-STUDENTS'
+               ELSE IF OPTION = 'K'
+                       CALL 'PROJ-ADD-INSTRUCTOR'
+               ELSE IF OPTION = 'Z'
+                       CALL 'PROJ-TERM-CLOSE'
+               ELSE IF OPTION = 'L'
+                       CALL 'PROJ-CANCEL-SECTION'
+               ELSE IF OPTION = 'V'
+                       CALL 'PROJ-SELF-SERVICE'
                END-IF
                DISPLAY CLEAR-SCREEN
            END-PERFORM
