@@ -1,165 +1,409 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJ-FIN-AID.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
-                ORGANIZATION IS RELATIVE
-                ACCESS IS RANDOM
-                RELATIVE KEY IS WS-KEY.
-            SELECT STU-FILE-DESC ASSIGN TO 'STU-REC.DAT'
-                ORGANIZATION IS INDEXED
-                ACCESS IS RANDOM
-                FILE STATUS IS WS-STATUS
-                RECORD KEY IS SF-STU-NUM.
-       DATA DIVISION.
-       FILE SECTION.
-       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 24 CHARACTERS.
-       COPY FA-FILE-DESC.
-       FD STU-FILE-DESC IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
-       COPY SF-FILE-DESC.
-       WORKING-STORAGE SECTION.
-       01  WS-KEY                    PIC 9(5)  VALUE ZEROS.
-       01  WS-CONT-REC               PIC 9(5)  VALUE ZEROS.
-       01  WS-OPTION                 PIC X.
-       01  MORE-DATA                 PIC XXX.
-       01  WS-KEY-COUNTER            PIC 9(5)  VALUE 00001.
-       01  WS-TMP-EOF-PNTR           PIC 9(5).
-       01  FA-EOF-REC.
-           05  FA-EOF PIC 9(5).
-           05  FILLER PIC X(19).
-       01  WS-FA-DATA-REC.
-           05  WS-FA-AWARD-CODE PIC 9(4).
-           05  WS-FA-AWARD-AMNT PIC 9(4)V99.
-           05  WS-FA-STU-NUM PIC 9(9).
-           05  WS-FA-NEXT-PNTR  PIC 9(5).
-       01  WS-SF-RECORD.
-           05  WS-SF-STU-NUM      PIC 9(9).
-           05  FILLER             PIC X(39).
-           05  WS-SF-FIN-AID-PNTR PIC 9(5).
-           05  FILLER             PIC X(10).
-       01  WS-STATUS                 PIC XX.
-       01  WS-SNO                    PIC 9(9).
-       01  ANS   PIC X.
-       SCREEN SECTION.
-       01 SCRN-SID.
-          05 LINE 3 COLUMN 1 VALUE 'STUDENT ID NUMBER: '.
-          05 LINE 3 COLUMN 27 PIC 9(9) FROM WS-SNO.
-       01 SCRN-NAME.
-          05 LINE 5 COLUMN 1 VALUE 'ENTER FINANCIAL AID NAME: '.
-          05 LINE 5 COLUMN 28 PIC 9(4) TO WS-FA-AWARD-CODE.
-       01 SCRN-AMOUNT.
-          05 LINE 7 COLUMN 1 VALUE 'ENTER FINANCIAL AID AMOUNT: '.
-          05 LINE 7 COLUMN 30 PIC 9(5) TO WS-FA-AWARD-AMNT.
-       01 SCRN-MORE-DATA.
-          05 BLANK SCREEN.
-          05 LINE 1 COLUMN 1 VALUE
-                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
-          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
-       01 SCRN-CLEAR.
-          05 BLANK SCREEN.
-       PROCEDURE DIVISION USING WS-SNO.
-       100-MAIN-MODULE.
-           OPEN I-O FA-FILE-DESC
-           OPEN INPUT SF-FILE-DESC
-           MOVE SPACES TO MORE-DATA
-           PERFORM UNTIL MORE-DATA = 'NO '
-             MOVE SPACES TO SF-RECORD
-             MOVE WS-SNO TO SF-STU-NUM
-             READ SF-FILE-DESC
-               INVALID KEY PERFORM 300-NOT-EXISTING-ROUTINE
-               NO INVALID KEY PERFORM 200-INPUT-ROUTINE
-             END-READ
-           END-PERFORM
-           CLOSE SF-FILE-DESC
-           CLOSE FA-FILE-DESC
-           EXIT PROGRAM.
-      *    IF WS-OPION = "A"
-      *    PERFORM 300-WRITE-ROUTINE
-      *    END-IF
-      *    IF WS-OPION = "P"
-      *    PERFORM 700-PNTR-ROUTINE
-      *    END-IF
-       200-INPUT-ROUTINE.
-           DISPLAY SCRN-SID
-           ACCEPT SCRN-SID
-           DISPLAY SCRN-NAME
-           ACCEPT SCRN-NAME
-           DISPLAY SCRN-AMOUNT
-           ACCEPT SCRN-AMOUNT
-           DISPLAY SCRN-CLEAR
-           MOVE SPACES TO FA-DATA-REC
-           MOVE 1 TO WS-KEY
-           READ FA-FILE-DESC
-           MOVE FA-DATA-REC TO FA-EOF-REC
-           MOVE FA-EOF TO WS-TMP-EOF-PNTR
-           ADD 1 TO FA-EOF
-           REWRITE FA-FILE-DESC FROM FA-EOF-REC
-           IF WS-SF-FIN-AID-PNTR > 0 THEN
-             MOVE SF-FIN-AID-PNTR TO WS-KEY
-             READ FA-FILE-DESC
-             PERFORM UNTIL FA-NEXT-PNTR = 0
-               MOVE FA-NEXT-PNTR TO WS-KEY
-               READ FA-FILE-DESC
-             END-PERFORM
-             MOVE WS-TMP-EOF-PNTR TO FA-NEXT-PNTR
-             REWRITE FA-DATA-REC
-           ELSE
-             CLOSE SF-FILE-DESC
-             OPEN I-O SF-FILE-DESC
-             MOVE SF-RECORD TO WS-SF-RECORD
-             MOVE WS-TMP-EOF-PNTR TO WS-SF-FIN-AID-PNTR
-             REWRITE SF-RECORD FROM WS-SF-RECORD
-             CLOSE SF-FILE-DESC
-             OPEN INPUT SF-FILE-DESC
-           END-IF
-           MOVE WS-TMP-EOF-PNTR TO WS-KEY
-           MOVE WS-FA-AWARD-CODE TO FA-AWARD-CODE
-           MOVE WS-FA-AWARD-AMNT TO FA-AWARD-AMNT
-           MOVE WS-SNO TO WS-FA-STU-NUM
-           MOVE ZEROS TO WS-FA-NEXT-PNTR
-           WRITE FA-DATA-REC FROM WS-FA-DATA-REC
-           DISPLAY SCRN-MORE-DATA
-           ACCEPT SCRN-MORE-DATA.
-       300-NOT-EXISTING-ROUTINE.
-           DISPLAY BLANK-SCREEN
-           DISPLAY 'STUDENT NOT IN SYSTEM'
-           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
-           MOVE 'NO ' TO MORE-DATA
-           ACCEPT ANS.
-      *500-ERROR-ROUTINE.
-      *    DISPLAY 'ERROR'
-      *    CLOSE FA-FILE-DESC
-      *          STU-FILE-DESC
-      *    EXIT PROGRAM.
-      *600-REWRITE-ROUTINE.
-      *    IF SF-FIN-AID-PNTR IS EQUAL TO 00000
-      *       MOVE FA-EOF TO SF-FIN-AID-PNTR
-      *       REWRITE SF-RECORD
-      *       MOVE FA-EOF TO WS-KEY
-      *       PERFORM 300-WRITE-ROUTINE
-      *    ELSE
-      *       MOVE SF-FIN-AID-PNTR TO WS-KEY
-      *       PERFORM 700-PNTR-ROUTINE.
-       700-PNTR-ROUTINE.
-           READ FA-FILE-DESC
-           IF  FA-NEXT-PNTR IS EQUAL TO 00000
-               MOVE WS-CONT-REC TO FA-NEXT-PNTR
-               REWRITE FA-REC
-               MOVE WS-CONT-REC TO WS-KEY
-               MOVE WS-AWRD-CD TO FA-AWARD-CODE
-               MOVE WS-AWRD-AMNT TO FA-AWARD-AMT
-               MOVE 00000 TO FA-NEXT-PNTR
-               WRITE FA-REC
-                 INVALID KEY DISPLAY 'INVALID KEY' WS-KEY
-               END-WRITE
-               ADD 1 TO WS-CONT-REC
-               MOVE 1 TO WS-KEY
-               MOVE WS-CONT-REC TO FA-EOF
-               REWRITE FA-CONTROL
-           ELSE
-               MOVE FA-NEXT-PNTR TO WS-KEY
-               PERFORM 800-NEXT-ROUTINE
-           END-IF.
-       800-NEXT-ROUTINE.
-           PERFORM 700-PNTR-ROUTINE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-FIN-AID.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20170417.
+      *MODIFICATION HISTORY:
+      *20260809  CORRECTED THE SELECT/FD FOR THE STUDENT MASTER FILE TO
+      *          SF-FILE-DESC/'PROJ-STU-FILE.DAT' (EVERY OTHER PROGRAM
+      *          IN THE SYSTEM SHARES THAT NAME; THE OLD STU-FILE-DESC/
+      *          'STU-REC.DAT' NAMES KEPT THIS PROGRAM FROM EVER
+      *          COMPILING).  MOVED WS-SNO TO THE LINKAGE SECTION TO
+      *          MATCH PROCEDURE DIVISION USING WS-SNO.  200-INPUT-
+      *          ROUTINE NOW CHECKS SF-FIN-AID-PNTR (NOT THE NEVER-SET
+      *          WS-SF-FIN-AID-PNTR) TO DECIDE WHETHER THE STUDENT
+      *          ALREADY HAS AN AID CHAIN TO APPEND TO.  150-GET-NEW-FA-
+      *          SLOT NOW PULLS A SLOT OFF A FREE LIST (FA-FREE-HEAD)
+      *          BEFORE EVER GROWING FA-EOF, SAME AS PROJ-ENROLLMENT'S
+      *          205-GET-NEW-EF-SLOT; NO FEATURE YET RETIRES AN AWARD,
+      *          SO THE LIST STAYS EMPTY UNTIL ONE DOES.  REMOVED THE
+      *          ORPHANED 700-PNTR-ROUTINE/800-NEXT-ROUTINE PAIR, DEAD
+      *          CODE LEFT OVER FROM BEFORE 200-INPUT-ROUTINE DID ITS
+      *          OWN APPENDING, WHICH REFERENCED SEVERAL UNDEFINED DATA
+      *          NAMES.
+      *20260809  ADDED FA-POST-DATE TO FA-DATA-REC, STAMPED FROM THE
+      *          SYSTEM DATE EVERY TIME AN AWARD IS WRITTEN.
+      *20260809  200-INPUT-ROUTINE NOW LOOKS UP THE STUDENT'S BALANCE
+      *          OWED OFF THE SAME RC-FILE-DESC CHAIN PROJ-RC WALKS AND
+      *          WARNS THE OPERATOR BEFORE WRITING AN AWARD THAT WOULD
+      *          EXCEED IT.
+      *20260809  ADDED FA-CODE-TABLE, A SMALL TABLE OF VALID AWARD
+      *          CODES, AND 215-VALIDATE-CODE TO CHECK WS-FA-AWARD-CODE
+      *          AGAINST IT BEFORE AN AWARD IS WRITTEN.
+      *20260809  200-INPUT-ROUTINE NOW WARNS WHEN AN AWARD CODE FLAGGED
+      *          FA-TBL-FT-REQ IN FA-CODE-TABLE IS ENTERED FOR A
+      *          STUDENT WHOSE SF-FT-PT-FLAG ISN'T 'F' (SEE PROJ-FT-
+      *          STATUS, WHICH MAINTAINS THAT FLAG).
+      *20260809  ADDED FILE STATUS IS WS-FA-STATUS/WS-RC-STATUS TO
+      *          FA-FILE-DESC/RC-FILE-DESC (SF-FILE-DESC ALREADY HAD
+      *          ONE) AND 900-CHECK-FA-STATUS/910-CHECK-RC-STATUS TO
+      *          CHECK THEM AFTER EVERY READ/WRITE/REWRITE AGAINST
+      *          THOSE TWO FILES, SINCE NOTHING WAS EVER LOOKING AT
+      *          WS-STATUS BEFORE NOW.
+      *20260809  ADDED LOCK MODE IS EXCLUSIVE TO FA-FILE-DESC'S SELECT
+      *          SO A CONCURRENT SESSION RUNNING FEDAID OR PROJ-FA-
+      *          BATCH CAN'T OPEN PROJ-FIN-AID.REL WHILE 150-GET-NEW-
+      *          FA-SLOT IS IN THE MIDDLE OF UPDATING THE SLOT-1
+      *          CONTROL RECORD'S FA-EOF/FA-FREE-HEAD.
+      *20260809  ADDED 220-ENROLL-CHECK, THE SAME RF-TERM = CURRENT-
+      *          TERM/RF-STATUS = 'E' WALK OF SF-ENR-REC-PNTR THAT
+      *          PROJ-PRINT-NOT-ENR USES TO FIND STUDENTS WITH NO
+      *          CURRENT ENROLLMENT.  200-INPUT-ROUTINE NOW WARNS AND
+      *          REQUIRES AN OVERRIDE BEFORE WRITING AN AWARD TO A
+      *          STUDENT WHO FAILS THAT CHECK, THE SAME GATE SHAPE AS
+      *          THE OVER-AWARD AND FULL-TIME WARNINGS ABOVE.
+      *20260809  ADDED FA-OPERATOR-ID TO FA-DATA-REC (NOW 38 BYTES).
+      *          WS-OPERATOR-ID COMES IN FROM MENU ON THE USING LIST
+      *          AND IS STAMPED ONTO EVERY AWARD NODE 200-INPUT-ROUTINE
+      *          WRITES SO A BAD AWARD CAN BE TRACED BACK TO WHO KEYED
+      *          IT IN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS RANDOM
+                LOCK MODE IS EXCLUSIVE
+                FILE STATUS IS WS-FA-STATUS
+                RELATIVE KEY IS WS-KEY.
+            SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                FILE STATUS IS WS-STATUS
+                RECORD KEY IS SF-STU-NUM.
+            SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                FILE STATUS IS WS-RC-STATUS
+                RELATIVE KEY IS WS-RC-KEY.
+            SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+                ORGANIZATION IS RELATIVE
+                ACCESS IS DYNAMIC
+                RELATIVE KEY IS WS-EF-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+       COPY RC-FILE-DESC.
+       FD EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       WORKING-STORAGE SECTION.
+       01  WS-KEY                    PIC 9(5)  VALUE ZEROS.
+       01  WS-CONT-REC               PIC 9(5)  VALUE ZEROS.
+       01  WS-OPTION                 PIC X.
+       01  MORE-DATA                 PIC XXX.
+       01  WS-KEY-COUNTER            PIC 9(5)  VALUE 00001.
+       01  WS-TMP-EOF-PNTR           PIC 9(5).
+       01  WS-FA-SLOT-REUSED         PIC X.
+       01  FA-EOF-REC.
+           05  FA-EOF PIC 9(5).
+           05  FA-FREE-HEAD PIC 9(5).
+           05  FILLER PIC X(28).
+       01  WS-FA-DATA-REC.
+           05  WS-FA-AWARD-CODE PIC 9(4).
+           05  WS-FA-AWARD-AMNT PIC 9(4)V99.
+           05  WS-FA-STU-NUM PIC 9(9).
+           05  WS-FA-NEXT-PNTR  PIC 9(5).
+           05  WS-FA-POST-DATE  PIC 9(6).
+           05  WS-FA-OPERATOR-ID PIC X(8).
+       01  WS-SF-RECORD.
+           05  WS-SF-STU-NUM      PIC 9(9).
+           05  FILLER             PIC X(39).
+           05  WS-SF-FIN-AID-PNTR PIC 9(5).
+           05  FILLER             PIC X(29).
+       01  WS-STATUS                 PIC XX.
+       01  WS-FA-STATUS              PIC XX.
+       01  WS-RC-STATUS              PIC XX.
+       01  WS-RC-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-BALANCE-OWED           PIC S9(5)V99 VALUE ZERO.
+       01  WS-PROCEED                PIC X     VALUE 'Y'.
+       01  WS-CODE-FOUND             PIC X     VALUE 'N'.
+       01  WS-FT-REQUIRED            PIC X     VALUE 'N'.
+       01  WS-EF-KEY                 PIC 9(5)  VALUE ZEROS.
+       01  WS-FOUND-CURRENT          PIC X     VALUE 'N'.
+       COPY FA-CODE-TABLE.
+       COPY CURRENT-TERM.
+       01  ANS   PIC X.
+       LINKAGE SECTION.
+       01  WS-SNO                    PIC 9(9).
+       01  WS-OPERATOR-ID            PIC X(8).
+       SCREEN SECTION.
+       01 SCRN-SID.
+          05 LINE 3 COLUMN 1 VALUE 'STUDENT ID NUMBER: '.
+          05 LINE 3 COLUMN 27 PIC 9(9) FROM WS-SNO.
+       01 SCRN-NAME.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER FINANCIAL AID NAME: '.
+          05 LINE 5 COLUMN 28 PIC 9(4) TO WS-FA-AWARD-CODE.
+       01 SCRN-AMOUNT.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER FINANCIAL AID AMOUNT: '.
+          05 LINE 7 COLUMN 30 PIC 9(5) TO WS-FA-AWARD-AMNT.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
+          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-OVER-AWARD.
+          05 LINE 9 COLUMN 1 VALUE
+                  'WARNING -- AWARD EXCEEDS AMOUNT OWED'.
+          05 LINE 10 COLUMN 1 VALUE 'BALANCE OWED: '.
+          05 LINE 10 COLUMN 16 PIC ---,--9.99 FROM WS-BALANCE-OWED.
+          05 LINE 11 COLUMN 1 VALUE 'AWARD ENTERED: '.
+          05 LINE 11 COLUMN 17 PIC 9(5) FROM WS-FA-AWARD-AMNT.
+          05 LINE 13 COLUMN 1 VALUE
+                  'WRITE THIS AWARD ANYWAY? (Y/N): '.
+          05 LINE 13 COLUMN 34 PIC X TO WS-PROCEED.
+       01 SCRN-BAD-CODE.
+          05 LINE 9 COLUMN 1 VALUE 'AWARD CODE NOT RECOGNIZED'.
+          05 LINE 10 COLUMN 1 VALUE 'THIS AWARD WAS NOT RECORDED'.
+          05 LINE 12 COLUMN 1 VALUE 'HIT ENTER TO CONTINUE'.
+       01 SCRN-FT-WARNING.
+          05 LINE 9 COLUMN 1 VALUE
+                  'WARNING -- THIS AWARD CODE REQUIRES FULL-TIME'.
+          05 LINE 10 COLUMN 1 VALUE
+                  'STATUS, BUT SF-FT-PT-FLAG SHOWS THIS STUDENT AS'.
+          05 LINE 11 COLUMN 1 VALUE 'PART-TIME.'.
+          05 LINE 13 COLUMN 1 VALUE
+                  'WRITE THIS AWARD ANYWAY? (Y/N): '.
+          05 LINE 13 COLUMN 34 PIC X TO WS-PROCEED.
+       01 SCRN-NOT-ENROLLED.
+          05 LINE 9 COLUMN 1 VALUE
+                  'WARNING -- THIS STUDENT HAS NO CURRENT-TERM'.
+          05 LINE 10 COLUMN 1 VALUE
+                  'ENROLLMENT ON FILE.'.
+          05 LINE 13 COLUMN 1 VALUE
+                  'WRITE THIS AWARD ANYWAY? (Y/N): '.
+          05 LINE 13 COLUMN 34 PIC X TO WS-PROCEED.
+       PROCEDURE DIVISION USING WS-SNO, WS-OPERATOR-ID.
+       100-MAIN-MODULE.
+           OPEN I-O FA-FILE-DESC
+           OPEN INPUT SF-FILE-DESC
+           OPEN INPUT RC-FILE-DESC
+           OPEN INPUT EF-FILE-DES
+           PERFORM 050-LOAD-CODE-TABLE
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+             MOVE SPACES TO SF-RECORD
+             MOVE WS-SNO TO SF-STU-NUM
+             READ SF-FILE-DESC
+               INVALID KEY PERFORM 300-NOT-EXISTING-ROUTINE
+               NOT INVALID KEY PERFORM 200-INPUT-ROUTINE
+             END-READ
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+           CLOSE FA-FILE-DESC
+           CLOSE RC-FILE-DESC
+           CLOSE EF-FILE-DES
+           EXIT PROGRAM.
+       050-LOAD-CODE-TABLE.
+      *    THE VALID AWARD CODES FEDAID RECOGNIZES.  ADD A NEW AID
+      *    PROGRAM HERE AND BUMP FA-CODE-TBL-SIZE IN FA-CODE-TABLE.CPY.
+           MOVE 1000 TO FA-TBL-CODE(1)
+           MOVE 'PELL GRANT' TO FA-TBL-DESC(1)
+           MOVE 'N' TO FA-TBL-FT-REQ(1)
+           MOVE 1010 TO FA-TBL-CODE(2)
+           MOVE 'SEOG' TO FA-TBL-DESC(2)
+           MOVE 'N' TO FA-TBL-FT-REQ(2)
+           MOVE 1020 TO FA-TBL-CODE(3)
+           MOVE 'INST SCHOLARSHIP' TO FA-TBL-DESC(3)
+           MOVE 'N' TO FA-TBL-FT-REQ(3)
+           MOVE 2000 TO FA-TBL-CODE(4)
+           MOVE 'STATE GRANT' TO FA-TBL-DESC(4)
+           MOVE 'Y' TO FA-TBL-FT-REQ(4)
+           MOVE 3000 TO FA-TBL-CODE(5)
+           MOVE 'STUDENT LOAN' TO FA-TBL-DESC(5)
+           MOVE 'Y' TO FA-TBL-FT-REQ(5).
+       150-GET-NEW-FA-SLOT.
+      *    REUSES A SLOT OFF THE FA FREE LIST WHEN ONE IS AVAILABLE
+      *    INSTEAD OF ALWAYS GROWING FA-EOF; SEE PROJ-ENROLLMENT'S
+      *    205-GET-NEW-EF-SLOT FOR THE SHAPE THIS FOLLOWS.
+      *    WS-FA-SLOT-REUSED TELLS THE CALLER WHETHER THE SLOT ALREADY
+      *    EXISTS ON PROJ-FIN-AID.REL (REWRITE) OR IS BRAND NEW (WRITE).
+           MOVE SPACES TO FA-DATA-REC
+           MOVE 1 TO WS-KEY
+           READ FA-FILE-DESC
+           PERFORM 900-CHECK-FA-STATUS
+           MOVE FA-DATA-REC TO FA-EOF-REC
+           IF FA-FREE-HEAD > 0 THEN
+               MOVE FA-FREE-HEAD TO WS-TMP-EOF-PNTR
+               MOVE WS-TMP-EOF-PNTR TO WS-KEY
+               READ FA-FILE-DESC
+               PERFORM 900-CHECK-FA-STATUS
+               MOVE FA-NEXT-PNTR TO FA-FREE-HEAD
+               MOVE 'Y' TO WS-FA-SLOT-REUSED
+           ELSE
+               MOVE FA-EOF TO WS-TMP-EOF-PNTR
+               ADD 1 TO FA-EOF
+               MOVE 'N' TO WS-FA-SLOT-REUSED
+           END-IF
+           MOVE 1 TO WS-KEY
+           REWRITE FA-DATA-REC FROM FA-EOF-REC
+           PERFORM 900-CHECK-FA-STATUS.
+       200-INPUT-ROUTINE.
+           DISPLAY SCRN-SID
+           ACCEPT SCRN-SID
+           DISPLAY SCRN-NAME
+           ACCEPT SCRN-NAME
+           DISPLAY SCRN-CLEAR
+           PERFORM 215-VALIDATE-CODE
+           IF WS-CODE-FOUND NOT = 'Y' THEN
+               DISPLAY SCRN-BAD-CODE
+               ACCEPT ANS
+               DISPLAY SCRN-CLEAR
+               MOVE 'N' TO WS-PROCEED
+           ELSE
+               DISPLAY SCRN-AMOUNT
+               ACCEPT SCRN-AMOUNT
+               DISPLAY SCRN-CLEAR
+               MOVE 'Y' TO WS-PROCEED
+               PERFORM 210-BALANCE-CHECK
+               IF WS-FA-AWARD-AMNT > WS-BALANCE-OWED THEN
+                   DISPLAY SCRN-OVER-AWARD
+                   ACCEPT SCRN-OVER-AWARD
+                   DISPLAY SCRN-CLEAR
+               END-IF
+               IF WS-PROCEED = 'Y' OR 'y' THEN
+                   IF WS-FT-REQUIRED = 'Y' AND SF-FT-PT-FLAG NOT = 'F'
+                       DISPLAY SCRN-FT-WARNING
+                       ACCEPT SCRN-FT-WARNING
+                       DISPLAY SCRN-CLEAR
+                   END-IF
+               END-IF
+               IF WS-PROCEED = 'Y' OR 'y' THEN
+                   PERFORM 220-ENROLL-CHECK
+                   IF WS-FOUND-CURRENT = 'N' THEN
+                       DISPLAY SCRN-NOT-ENROLLED
+                       ACCEPT SCRN-NOT-ENROLLED
+                       DISPLAY SCRN-CLEAR
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-PROCEED = 'Y' OR 'y' THEN
+               PERFORM 150-GET-NEW-FA-SLOT
+               IF SF-FIN-AID-PNTR > 0 THEN
+                   MOVE SF-FIN-AID-PNTR TO WS-KEY
+                   READ FA-FILE-DESC
+                   PERFORM 900-CHECK-FA-STATUS
+                   PERFORM UNTIL FA-NEXT-PNTR = 0
+                       MOVE FA-NEXT-PNTR TO WS-KEY
+                       READ FA-FILE-DESC
+                       PERFORM 900-CHECK-FA-STATUS
+                   END-PERFORM
+                   MOVE WS-TMP-EOF-PNTR TO FA-NEXT-PNTR
+                   REWRITE FA-DATA-REC
+                   PERFORM 900-CHECK-FA-STATUS
+               ELSE
+                   CLOSE SF-FILE-DESC
+                   OPEN I-O SF-FILE-DESC
+                   MOVE SF-RECORD TO WS-SF-RECORD
+                   MOVE WS-TMP-EOF-PNTR TO WS-SF-FIN-AID-PNTR
+                   REWRITE SF-RECORD FROM WS-SF-RECORD
+                   CLOSE SF-FILE-DESC
+                   OPEN INPUT SF-FILE-DESC
+               END-IF
+               MOVE WS-TMP-EOF-PNTR TO WS-KEY
+               MOVE WS-FA-AWARD-CODE TO FA-AWARD-CODE
+               MOVE WS-FA-AWARD-AMNT TO FA-AWARD-AMNT
+               MOVE WS-SNO TO WS-FA-STU-NUM
+               MOVE ZEROS TO WS-FA-NEXT-PNTR
+               ACCEPT WS-FA-POST-DATE FROM DATE
+               MOVE WS-OPERATOR-ID TO WS-FA-OPERATOR-ID
+               IF WS-FA-SLOT-REUSED = 'Y' THEN
+                   REWRITE FA-DATA-REC FROM WS-FA-DATA-REC
+               ELSE
+                   WRITE FA-DATA-REC FROM WS-FA-DATA-REC
+               END-IF
+               PERFORM 900-CHECK-FA-STATUS
+           END-IF
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       210-BALANCE-CHECK.
+      *    SF-RECORD IS STILL POSITIONED ON THIS STUDENT FROM THE READ
+      *    IN 100-MAIN-MODULE.  WALKS THE SAME SF-RCT-REC-PNTR CHAIN
+      *    PROJ-RC WALKS AND PICKS UP THE TAIL NODE'S RC-BALANCE, THE
+      *    STUDENT'S CURRENT AMOUNT OWED (SEE RC-FILE-DESC.CPY).
+           MOVE ZERO TO WS-BALANCE-OWED
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM 910-CHECK-RC-STATUS
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+                   PERFORM 910-CHECK-RC-STATUS
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-BALANCE-OWED
+           END-IF.
+       220-ENROLL-CHECK.
+      *    SAME WALK AS PROJ-PRINT-NOT-ENR'S 300-WALK-EF-CHAIN -- LOOKS
+      *    FOR ONE NODE ON THIS STUDENT'S SF-ENR-REC-PNTR CHAIN WHOSE
+      *    RF-TERM IS THE CURRENT TERM AND WHOSE RF-STATUS IS STILL 'E'.
+      *    SF-RECORD IS STILL POSITIONED ON THIS STUDENT FROM THE READ
+      *    IN 100-MAIN-MODULE.
+           MOVE 'N' TO WS-FOUND-CURRENT
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO WS-EF-KEY
+               READ EF-FILE-DES
+               PERFORM 225-CHECK-EF-NODE
+               PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+                   MOVE RF-NXT-CLS-PNTR TO WS-EF-KEY
+                   READ EF-FILE-DES
+                   PERFORM 225-CHECK-EF-NODE
+               END-PERFORM
+           END-IF.
+       225-CHECK-EF-NODE.
+           IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E' THEN
+               MOVE 'Y' TO WS-FOUND-CURRENT
+           END-IF.
+       215-VALIDATE-CODE.
+      *    WS-FA-AWARD-CODE WAS JUST KEYED IN AT SCRN-NAME.  CHECKS IT
+      *    AGAINST FA-CODE-TABLE (LOADED BY 050-LOAD-CODE-TABLE), AND
+      *    PICKS UP WHETHER IT REQUIRES FULL-TIME STATUS SO 200-INPUT-
+      *    ROUTINE CAN WARN AGAINST SF-FT-PT-FLAG.
+           MOVE 'N' TO WS-CODE-FOUND
+           MOVE 'N' TO WS-FT-REQUIRED
+           PERFORM VARYING FA-CODE-IDX FROM 1 BY 1
+                   UNTIL FA-CODE-IDX > FA-CODE-TBL-SIZE
+               IF WS-FA-AWARD-CODE = FA-TBL-CODE(FA-CODE-IDX) THEN
+                   MOVE 'Y' TO WS-CODE-FOUND
+                   MOVE FA-TBL-FT-REQ(FA-CODE-IDX) TO WS-FT-REQUIRED
+               END-IF
+           END-PERFORM.
+       300-NOT-EXISTING-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY 'STUDENT NOT IN SYSTEM'
+           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
+           MOVE 'NO ' TO MORE-DATA
+           ACCEPT ANS.
+       900-CHECK-FA-STATUS.
+      *    ANY STATUS OTHER THAN '00' ON FA-FILE-DESC MEANS THE AWARD
+      *    FILE ITSELF IS BAD (OUT OF SPACE, CORRUPTED, ETC) -- THERE IS
+      *    NO RECOVERY FROM THAT MID-TRANSACTION, SO THIS ABORTS CLEANLY
+      *    RATHER THAN LETTING THE FREE-LIST/CHAIN-POINTER BOOKKEEPING
+      *    CONTINUE ON BAD DATA.
+           IF WS-FA-STATUS NOT = '00'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'PROJ-FIN-AID.REL I/O ERROR, STATUS: '
+                       WS-FA-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE FA-FILE-DESC
+               CLOSE SF-FILE-DESC
+               CLOSE RC-FILE-DESC
+               CLOSE EF-FILE-DES
+               STOP RUN
+           END-IF.
+       910-CHECK-RC-STATUS.
+      *    SAME IDEA AS 900-CHECK-FA-STATUS, BUT FOR THE RECEIPTS FILE
+      *    THIS PROGRAM ONLY READS TO PICK UP THE STUDENT'S BALANCE.
+           IF WS-RC-STATUS NOT = '00'
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'PROJ-REC.REL I/O ERROR, STATUS: ' WS-RC-STATUS
+               DISPLAY 'PROGRAM TERMINATING -- NOTIFY SUPPORT'
+               CLOSE FA-FILE-DESC
+               CLOSE SF-FILE-DESC
+               CLOSE RC-FILE-DESC
+               CLOSE EF-FILE-DES
+               STOP RUN
+           END-IF.
