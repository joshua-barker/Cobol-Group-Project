@@ -0,0 +1,14 @@
+      *****************************************************************
+      * GR-POINT-TABLE
+      * THE QUALITY-POINT VALUE OF EACH LETTER GRADE RF-GRADE CAN HOLD.
+      * LOADED BY 050-LOAD-GRADE-TABLE AT PROGRAM START; ADD A NEW
+      * GRADE BY ADDING AN ENTRY THERE AND BUMPING GR-POINT-TBL-SIZE.
+      * A GRADE NOT FOUND HERE (INCLUDING SPACES, MEANING NO GRADE HAS
+      * BEEN POSTED YET) IS LEFT OUT OF BOTH THE GPA AND CREDIT-HOUR
+      * TOTALS -- SEE PROJ-GPA-UPDATE.
+      *****************************************************************
+       01  GR-POINT-TBL-SIZE         PIC 9(2)  VALUE 05.
+       01  GR-POINT-TABLE.
+           05  GR-POINT-ENTRY OCCURS 5 TIMES INDEXED BY GR-POINT-IDX.
+               10  GR-TBL-GRADE      PIC X(2).
+               10  GR-TBL-POINTS     PIC 9V99.
