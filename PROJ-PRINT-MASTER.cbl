@@ -4,9 +4,15 @@
        WORKING-STORAGE SECTION.
        01 MORE-TASKS   PIC X(3) VALUE 'YES'.
        01 OPTION       PIC X VALUE SPACES.
+       01 WS-SORT-OPT  PIC X VALUE SPACE.
+       01 WS-SORT-ANS  PIC X VALUE SPACE.
        SCREEN SECTION.
        01 CLEAR-SCREEN.
            05 BLANK SCREEN.
+       01 SORT-PROMPT-SCREEN.
+           05 LINE 10 COL 15 VALUE "SORT BY NAME/CODE INSTEAD OF ".
+           05 LINE 10 COL 44 VALUE "NUMBER (Y/N)? ".
+           05 LINE 10 COL 58 PIC X TO WS-SORT-ANS.
        01 MENU-SCREEN.
            05 LINE 3  COL 35 VALUE "PRINT MENU SCREEN".
            05 LINE 6  COL 15 VALUE "PRINT STUDENTS      :S".
@@ -15,9 +21,17 @@
            05 LINE 9  COL 15 VALUE "PRINT RECEIPTS      :R".
            05 LINE 10 COL 15 VALUE "PRINT CLASS ROSTER  :E".
            05 LINE 11 COL 15 VALUE "PRINT STUD CLASSES  :A".
-           05 LINE 12 COL 15 VALUE "RETURN TO MAIN MENU :X".
-           05 LINE 13 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
-           05 LINE 13 COL 43 PIC X TO OPTION.
+           05 LINE 12 COL 15 VALUE "PRINT DELINQUENTS   :L".
+           05 LINE 13 COL 15 VALUE "PRINT AID SUMMARY   :Y".
+           05 LINE 14 COL 15 VALUE "PRINT NOT ENROLLED  :V".
+           05 LINE 15 COL 15 VALUE "PRINT BY INSTRUCTOR :I".
+           05 LINE 16 COL 15 VALUE "PRINT REFUNDS ISSUED:U".
+           05 LINE 17 COL 15 VALUE "PRINT ENROLL BY MAJOR:M".
+           05 LINE 18 COL 15 VALUE "PRINT SCHED CONFLICTS:O".
+           05 LINE 19 COL 15 VALUE "RUN ALL REPORTS     :N".
+           05 LINE 20 COL 15 VALUE "RETURN TO MAIN MENU :X".
+           05 LINE 21 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
+           05 LINE 21 COL 43 PIC X TO OPTION.
        PROCEDURE DIVISION.
        100-MAIN.
            PERFORM UNTIL OPTION = 'X' OR 'x'
@@ -25,18 +39,63 @@
                DISPLAY MENU-SCREEN
                ACCEPT MENU-SCREEN
                IF OPTION = 'S'
-                   CALL 'PROJ-PRINT-STUDENTS'
+                   PERFORM 210-ASK-SORT-OPTION
+                   CALL 'PROJ-PRINT-STUDENTS' USING WS-SORT-OPT
                ELSE IF OPTION = 'C'
-                   CALL 'PROJ-PRINT-CLASSES'
+                   PERFORM 210-ASK-SORT-OPTION
+                   CALL 'PROJ-PRINT-CLASSES' USING WS-SORT-OPT
                ELSE IF OPTION = 'F'
                    CALL 'PROJ-PRINT-FIN-AID'
                ELSE IF OPTION = 'R'
-                   CALL '(PROJ-PRINT-RECEIPTS)'
+                   CALL 'PROJ-PRINT-RECEIPTS'
                ELSE IF OPTION = 'E'
-                   CALL '(PROJ-PRINT-ROSTER)'
+                   CALL 'PROJ-PRINT-ROSTER'
                ELSE IF OPTION = 'A'
                    CALL 'PROJ-PRINT-STU-CLASS'
+               ELSE IF OPTION = 'L'
+                   CALL 'PROJ-PRINT-DELINQ'
+               ELSE IF OPTION = 'Y'
+                   CALL 'PROJ-PRINT-FA-SUMMARY'
+               ELSE IF OPTION = 'V'
+                   CALL 'PROJ-PRINT-NOT-ENR'
+               ELSE IF OPTION = 'I'
+                   CALL 'PROJ-PRINT-INSTR'
+               ELSE IF OPTION = 'U'
+                   CALL 'PROJ-PRINT-REFUNDS'
+               ELSE IF OPTION = 'M'
+                   CALL 'PROJ-PRINT-BY-MAJOR'
+               ELSE IF OPTION = 'O'
+                   CALL 'PROJ-PRINT-CONFLICTS'
+               ELSE IF OPTION = 'N'
+                   PERFORM 200-RUN-ALL-REPORTS
                ELSE
                    DISPLAY 'RETURNING TO MAIN MENU'
                END-IF
            END-PERFORM.
+       200-RUN-ALL-REPORTS.
+      *    RUNS THE NIGHTLY REPORT SET BACK TO BACK WITH NO ACCEPT IN
+      *    BETWEEN, SO THIS CAN BE SCHEDULED FROM CRON INSTEAD OF
+      *    SOMEONE KEYING THROUGH THIS MENU ONE LETTER AT A TIME.  THE
+      *    SORT OPTION IS ALWAYS DEFAULTED (NOT PROMPTED FOR) HERE SO
+      *    THE BATCH RUN STAYS UNATTENDED.
+           MOVE SPACE TO WS-SORT-OPT
+           CALL 'PROJ-PRINT-STUDENTS' USING WS-SORT-OPT
+           CALL 'PROJ-PRINT-CLASSES' USING WS-SORT-OPT
+           CALL 'PROJ-PRINT-FIN-AID'
+           CALL 'PROJ-PRINT-RECEIPTS'
+           CALL 'PROJ-PRINT-ROSTER'
+           CALL 'PROJ-PRINT-STU-CLASS'
+           CALL 'PROJ-PRINT-INSTR'
+           CALL 'PROJ-PRINT-REFUNDS'
+           CALL 'PROJ-PRINT-BY-MAJOR'
+           CALL 'PROJ-PRINT-CONFLICTS'
+           DISPLAY 'NIGHTLY REPORT SET COMPLETE'.
+       210-ASK-SORT-OPTION.
+           MOVE SPACE TO WS-SORT-ANS
+           DISPLAY SORT-PROMPT-SCREEN
+           ACCEPT SORT-PROMPT-SCREEN
+           IF WS-SORT-ANS = 'Y' OR 'y'
+               MOVE 'N' TO WS-SORT-OPT
+           ELSE
+               MOVE SPACE TO WS-SORT-OPT
+           END-IF.
