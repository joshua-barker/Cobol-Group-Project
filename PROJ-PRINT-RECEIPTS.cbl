@@ -1,5 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJ-PRINT-RECEIPTS.
+      *MODIFICATION HISTORY:
+      *20260809  ADDED CHECKPOINT/RESTART, SAME SHAPE AS
+      *          PROJ-PRINT-FIN-AID: 250-CHECKPOINT-RTN SAVES WS-KEY
+      *          AND THE RUNNING WS-TOTAL-OWED/WS-TOTAL-PAID OUT TO
+      *          RC-PRINT.CKP EVERY WS-CKPT-INTERVAL RECORDS SO A
+      *          RESUMED RUN'S 400-TOTAL-RTN GRAND TOTALS STILL COVER
+      *          THE WHOLE FILE, NOT JUST WHAT WAS READ SINCE RESTART.
+      *20260809  ADDED AN OPERATOR ID COLUMN TO THE DETAIL LINE, PULLED
+      *          DIRECTLY OFF RC-OPERATOR-ID ON THE FD RECORD (THE READ
+      *          INTO LEAVES RC-REC ITSELF POPULATED TOO) SO EACH
+      *          RECEIPT SHOWS WHO KEYED IT IN.
+      *20260809  CORRECTED THE RC-FILE-DESC FD'S RECORD CONTAINS CLAUSE
+      *          FROM 35 TO 64 CHARACTERS TO MATCH THE CURRENT RC-REC
+      *          LAYOUT (IT HAD BEEN LEFT AT THE RECORD'S OLD, NARROWER
+      *          WIDTH).
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            SELECT RC-FILE-DESC
@@ -10,13 +25,23 @@
            SELECT RECEIPT-REPORT
                ASSIGN TO "RC-REPORT.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "RC-PRINT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 35 CHARACTERS.
+       FD RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
        COPY RC-FILE-DESC.
        FD RECEIPT-REPORT
           DATA RECORD IS REPORT-REC.
-       01 REPORT-REC               PIC X(57).
+       01 REPORT-REC               PIC X(61).
+       FD CHECKPOINT-FILE
+          DATA RECORD IS CKPT-REC.
+       01 CKPT-REC.
+          05 CKPT-KEY              PIC 9(5).
+          05 CKPT-TOTAL-OWED       PIC 9(6)V99.
+          05 CKPT-TOTAL-PAID       PIC 9(6)V99.
        WORKING-STORAGE SECTION.
        01 ANS                      PIC X.
        01 WS-KEY                   PIC 9(5)     VALUE ZERO.
@@ -28,12 +53,14 @@
           05 MONTH-WS              PIC XX.
           05 DAY-WS                PIC XX.
        01 WS-PAGE                  PIC 99       VALUE ZERO.
-       01 WS-CONTROL-REC.
-          05 WS-TYPE               PIC X(11).
-          05 WS-STU-NUM            PIC 9(9).
-          05 WS-AMT-OWED           PIC 9(4)V99.
-          05 WS-AMT-PAID           PIC 9(4)V99.
-          05 WS-NEXT-PNTR          PIC 9(4).
+       01 WS-TOTAL-OWED            PIC 9(6)V99  VALUE ZERO.
+       01 WS-TOTAL-PAID            PIC 9(6)V99  VALUE ZERO.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-COUNT            PIC 9(3)     VALUE ZERO.
+       01 WS-CKPT-INTERVAL         PIC 9(3)     VALUE 100.
+       01 WS-RESUME-KEY            PIC 9(5)     VALUE 2.
+       01 WS-RESUME-ANS            PIC X.
+       01 WS-TMP-OPERATOR-ID       PIC X(8).
        01 HEADING-1.
           05                       PIC X(6)     VALUE SPACES.
           05                       PIC X(28)
@@ -56,7 +83,8 @@
           05                       PIC X(8)     VALUE "AMT OWED".
           05                       PIC X(4)     VALUE SPACES.
           05                       PIC X(8)     VALUE "AMT PAID".
-          05                       PIC X(8)     VALUE SPACES.
+          05                       PIC X(4)     VALUE SPACES.
+          05                       PIC X(8)     VALUE "OPERATOR".
        01 DETAIL-LINE.
           05                       PIC X(2)     VALUE SPACES.
           05 TYPE-OUT              PIC X(11).
@@ -66,23 +94,78 @@
           05 AMT-OWED-OUT          PIC 9(4)V99.
           05                       PIC X(6)     VALUE SPACES.
           05 AMT-PAID-OUT          PIC 9(4)V99.
-          05                       PIC X(9)    VALUE SPACES.
+          05                       PIC X(5)    VALUE SPACES.
+          05 OPERATOR-ID-OUT       PIC X(8).
+       01 TOTAL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(15)    VALUE "GRAND TOTALS:".
+          05                       PIC X(10)    VALUE SPACES.
+          05 TOTAL-OWED-OUT        PIC 9(6)V99.
+          05                       PIC X(4)     VALUE SPACES.
+          05 TOTAL-PAID-OUT        PIC 9(6)V99.
+          05                       PIC X(10)   VALUE SPACES.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT RC-FILE-DESC
-                OUTPUT RECEIPT-REPORT
-           PERFORM 200-HEADING-RTN.
+           PERFORM 150-CHECK-RESTART
+           IF WS-RESUME-KEY > 2
+               OPEN EXTEND RECEIPT-REPORT
+           ELSE
+               OPEN OUTPUT RECEIPT-REPORT
+               PERFORM 200-HEADING-RTN
+           END-IF
            MOVE "YES" TO ARE-THERE-MORE-RECORDS
-           MOVE 2 TO WS-KEY
+           MOVE WS-RESUME-KEY TO WS-KEY
            PERFORM UNTIL NO-MORE-RECORDS
-               READ RC-FILE-DESC INTO WS-CONTROL-REC
+               READ RC-FILE-DESC
                    INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
                    NOT INVALID KEY PERFORM 300-PRINT-RTN
                END-READ
            END-PERFORM
+           PERFORM 400-TOTAL-RTN
+           PERFORM 700-CLEAR-CHECKPOINT
            CLOSE RC-FILE-DESC
                  RECEIPT-REPORT
            EXIT PROGRAM.
+       150-CHECK-RESTART.
+           MOVE 2 TO WS-RESUME-KEY
+           MOVE ZERO TO WS-TOTAL-OWED
+           MOVE ZERO TO WS-TOTAL-PAID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-KEY > 0
+                           DISPLAY 'A PRIOR RUN CHECKPOINTED AT '
+                               'RELATIVE KEY: ' CKPT-KEY
+                           DISPLAY 'RESUME FROM THERE (Y/N)? '
+                           ACCEPT WS-RESUME-ANS
+                           IF WS-RESUME-ANS = 'Y' OR 'y'
+                               MOVE CKPT-KEY TO WS-RESUME-KEY
+                               MOVE CKPT-TOTAL-OWED TO WS-TOTAL-OWED
+                               MOVE CKPT-TOTAL-PAID TO WS-TOTAL-PAID
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       250-CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-KEY TO CKPT-KEY
+               MOVE WS-TOTAL-OWED TO CKPT-TOTAL-OWED
+               MOVE WS-TOTAL-PAID TO CKPT-TOTAL-PAID
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
        200-HEADING-RTN.
            ADD 1 TO WS-PAGE
            MOVE WS-PAGE TO PAGE-NO-H1
@@ -99,13 +182,29 @@
            MOVE 0 TO WS-LINE-CT
            ADD 10 TO WS-LINE-CT.
        300-PRINT-RTN.
-           MOVE WS-TYPE TO TYPE-OUT
-           MOVE WS-STU-NUM TO S-NO-OUT
-           MOVE WS-AMT-OWED TO AMT-OWED-OUT
-           MOVE WS-AMT-PAID TO AMT-PAID-OUT
+           MOVE RC-TYPE TO TYPE-OUT
+           MOVE RC-STU-NUM TO S-NO-OUT
+           MOVE RC-AMT-OWED TO AMT-OWED-OUT
+           MOVE RC-AMT-PAID TO AMT-PAID-OUT
+           MOVE RC-OPERATOR-ID TO WS-TMP-OPERATOR-ID
+           MOVE WS-TMP-OPERATOR-ID TO OPERATOR-ID-OUT
            IF WS-LINE-CT > 55
                PERFORM 200-HEADING-RTN
            END-IF
+           IF RC-VOID NOT = 'Y'
+               ADD RC-AMT-OWED TO WS-TOTAL-OWED
+               ADD RC-AMT-PAID TO WS-TOTAL-PAID
+           END-IF
            WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
            ADD 1 TO WS-LINE-CT
-           ADD 1 TO WS-KEY.
+           ADD 1 TO WS-KEY
+           PERFORM 250-CHECKPOINT-RTN.
+       400-TOTAL-RTN.
+           MOVE WS-TOTAL-OWED TO TOTAL-OWED-OUT
+           MOVE WS-TOTAL-PAID TO TOTAL-PAID-OUT
+           IF WS-LINE-CT > 54
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 1
+           WRITE REPORT-REC FROM TOTAL-LINE AFTER 1.
