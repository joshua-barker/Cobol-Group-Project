@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-CANCEL-SECTION.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  NOTHING COULD PULL A CS-SECT RECORD
+      *          THAT ALREADY HAD STUDENTS ENROLLED IN IT WITHOUT
+      *          LEAVING THEIR RF-CRN NODES POINTING AT A CRN THAT NO
+      *          LONGER RESOLVES (SEE PROJ-PRINT-STU-CLASS'S BARE
+      *          READ CS-SECT).  WALKS EVERY STUDENT LOOKING FOR A
+      *          CURRENT-TERM NODE ON THE CANCELLED CRN, UNLINKS IT THE
+      *          SAME WAY PROJ-ENROLLMENT'S 260-UNLINK-ROUTINE/270-
+      *          FREE-EF-SLOT DO FOR A SINGLE DROPPED CLASS, AND PRINTS
+      *          A NOTIFICATION LIST BEFORE THE CS-SECT RECORD ITSELF
+      *          IS DELETED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               LOCK MODE IS EXCLUSIVE
+               RELATIVE KEY IS X.
+           SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT CANCEL-REPORT ASSIGN TO 'CS-CANCEL.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       FD  CANCEL-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS             PIC XX.
+       01  ARE-THERE-MORE-RECORDS    PIC X      VALUE 'Y'.
+       01  WS-SECT-FOUND             PIC X      VALUE 'N'.
+       01  WS-PROCEED                PIC X      VALUE 'N'.
+       01  WS-TMP-CRN                PIC 9(5).
+       01  X                         PIC 9(5).
+       01  WS-PREV-PNTR              PIC 9(5).
+       01  WS-NODE-FOUND             PIC X.
+       01  WS-FREED-PNTR             PIC 9(5).
+       01  WS-TMP-EOF-PNTR           PIC 9(5).
+       01  WS-UNWOUND-CNT            PIC 9(5)   VALUE ZERO.
+       01  EOF-REC.
+           05  EOF-POINTER           PIC 9(5).
+           05  EOF-FREE-HEAD         PIC 9(5).
+           05  FILLER                PIC X(26).
+       01  ANS                       PIC X.
+       01  NOTICE-LINE.
+           05                        PIC X(2)   VALUE SPACES.
+           05                        PIC X(21)
+               VALUE 'SECTION CANCELLED --'.
+           05                        PIC X(5)   VALUE ' CRN '.
+           05  NOTICE-CRN-OUT        PIC 9(5).
+           05                        PIC X(9)   VALUE ' STUDENT '.
+           05  NOTICE-SNO-OUT        PIC 9(9).
+           05                        PIC X       VALUE SPACES.
+           05  NOTICE-NAME-OUT       PIC X(10).
+       COPY CURRENT-TERM.
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           05  BLANK SCREEN.
+       01  SCRN-CRN.
+           05  LINE 3 COLUMN 1 VALUE 'ENTER CRN TO CANCEL: '.
+           05  LINE 3 COLUMN 22 PIC 9(5) TO WS-TMP-CRN.
+       01  SCRN-NOT-FOUND.
+           05  LINE 5 COLUMN 1 VALUE 'THAT CRN DOES NOT EXIST'.
+       01  SCRN-CONFIRM.
+           05  LINE 5 COLUMN 1 VALUE 'COURSE: '.
+           05  LINE 5 COLUMN 9  PIC X(6) FROM CS-CRS-CODE.
+           05  LINE 5 COLUMN 16 PIC X(10) FROM CS-DESC.
+           05  LINE 7 COLUMN 1 VALUE 'ENROLLED: '.
+           05  LINE 7 COLUMN 11 PIC 9(3) FROM CS-ENROLLED-CNT.
+           05  LINE 7 COLUMN 20 VALUE 'WAITLISTED: '.
+           05  LINE 7 COLUMN 32 PIC 9(3) FROM CS-WAIT-CNT.
+           05  LINE 9 COLUMN 1 VALUE
+                   'CANCEL THIS SECTION? (Y/N): '.
+           05  LINE 9 COLUMN 30 PIC X TO ANS.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O SF-FILE-DESC
+           OPEN I-O EF-FILE-DES
+           OPEN I-O CS-SECT
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCRN-CRN
+           ACCEPT SCRN-CRN
+           MOVE WS-TMP-CRN TO CS-CRN
+           READ CS-SECT
+               INVALID KEY MOVE 'N' TO WS-SECT-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-SECT-FOUND
+           END-READ
+           IF WS-SECT-FOUND = 'N' THEN
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCRN-NOT-FOUND
+               ACCEPT ANS
+           ELSE
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCRN-CONFIRM
+               ACCEPT SCRN-CONFIRM
+               IF ANS = 'Y' OR 'y' THEN
+                   MOVE 'Y' TO WS-PROCEED
+               END-IF
+           END-IF
+           IF WS-PROCEED = 'Y' THEN
+               PERFORM 105-OPEN-NOTICE-RTN
+               PERFORM 200-UNWIND-ENROLLMENT
+               MOVE WS-TMP-CRN TO CS-CRN
+               DELETE CS-SECT
+               CLOSE CANCEL-REPORT
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'SECTION CANCELLED -- ' WS-UNWOUND-CNT
+                   ' STUDENT(S) UNENROLLED'
+           END-IF
+           ACCEPT ANS
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+           EXIT PROGRAM.
+       105-OPEN-NOTICE-RTN.
+      *    CS-CANCEL.RPT ACCUMULATES A NOTIFICATION LIST ACROSS EVERY
+      *    RUN OF THIS PROGRAM, SAME IDEA AS PROJ-ENROLLMENT'S
+      *    EF-PROMOTE.RPT -- OPEN EXTEND FAILS WITH STATUS 35 THE FIRST
+      *    TIME THE FILE DOESN'T EXIST YET.
+           OPEN EXTEND CANCEL-REPORT
+           IF WS-RPT-STATUS = '35'
+               OPEN OUTPUT CANCEL-REPORT
+           END-IF.
+       200-UNWIND-ENROLLMENT.
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'N' TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 210-CHECK-ONE-STUDENT
+               END-READ
+           END-PERFORM.
+       210-CHECK-ONE-STUDENT.
+           MOVE 'N' TO WS-NODE-FOUND
+           MOVE ZERO TO WS-PREV-PNTR
+           IF SF-ENR-REC-PNTR > 0 THEN
+               MOVE SF-ENR-REC-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM UNTIL WS-NODE-FOUND = 'Y' OR X = 0
+                   IF RF-CRN = WS-TMP-CRN AND RF-TERM = CURRENT-TERM
+                       MOVE 'Y' TO WS-NODE-FOUND
+                   ELSE
+                       MOVE X TO WS-PREV-PNTR
+                       MOVE RF-NXT-CLS-PNTR TO X
+                       IF X NOT = 0
+                           READ EF-FILE-DES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-NODE-FOUND = 'Y' THEN
+               PERFORM 220-UNLINK-NODE
+               PERFORM 230-WRITE-NOTICE
+               ADD 1 TO WS-UNWOUND-CNT
+           END-IF.
+       220-UNLINK-NODE.
+      *    X STILL POINTS AT THE NODE TO REMOVE; SAME SHAPE AS
+      *    PROJ-ENROLLMENT'S 260-UNLINK-ROUTINE, EXCEPT SF-FILE-DESC IS
+      *    ALREADY OPEN I-O FOR THE WHOLE SEQUENTIAL SCAN SO THE HEAD
+      *    CASE REWRITES SF-RECORD DIRECTLY -- SAME AS PROJ-DROP-
+      *    DELINQ'S 310-DROP-HEAD-CLASS.
+           MOVE X TO WS-FREED-PNTR
+           MOVE RF-NXT-CLS-PNTR TO WS-TMP-EOF-PNTR
+           IF WS-PREV-PNTR = 0 THEN
+               MOVE WS-TMP-EOF-PNTR TO SF-ENR-REC-PNTR
+               REWRITE SF-RECORD
+           ELSE
+               MOVE WS-PREV-PNTR TO X
+               READ EF-FILE-DES
+               MOVE WS-TMP-EOF-PNTR TO RF-NXT-CLS-PNTR
+               REWRITE ENR-REC
+           END-IF
+           PERFORM 270-FREE-EF-SLOT.
+       270-FREE-EF-SLOT.
+      *    CLEARS THE NODE'S BUSINESS FIELDS BEFORE LINKING IT ONTO
+      *    THE EF FREE LIST (SAME AS PROJ-ARCHIVE-STUDENTS' EF FREE
+      *    ROUTINE) SO A SLOT SITTING ON THE FREE LIST CAN NEVER BE
+      *    MISREAD AS A LIVE NODE BY CODE THAT SCANS PROJ-ENR.REL
+      *    PHYSICALLY.
+           MOVE 1 TO X
+           READ EF-FILE-DES
+           MOVE ENR-REC TO EOF-REC
+           MOVE WS-FREED-PNTR TO X
+           READ EF-FILE-DES
+           MOVE ZEROS TO RF-STUDENT-NUM
+           MOVE SPACES TO RF-CRN
+           MOVE SPACES TO RF-STATUS
+           MOVE SPACES TO RF-TERM
+           MOVE SPACES TO RF-GRADE
+           MOVE SPACES TO RF-OPERATOR-ID
+           MOVE EOF-FREE-HEAD TO RF-NXT-CLS-PNTR
+           REWRITE ENR-REC
+           MOVE WS-FREED-PNTR TO EOF-FREE-HEAD
+           MOVE 1 TO X
+           REWRITE ENR-REC FROM EOF-REC.
+       230-WRITE-NOTICE.
+           MOVE SF-STU-NUM TO NOTICE-SNO-OUT
+           MOVE SF-NAME TO NOTICE-NAME-OUT
+           MOVE WS-TMP-CRN TO NOTICE-CRN-OUT
+           WRITE REPORT-REC FROM NOTICE-LINE.
