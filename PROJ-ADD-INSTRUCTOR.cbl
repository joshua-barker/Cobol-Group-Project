@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-ADD-INSTRUCTOR.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  ADDS A ROW TO THE NEW INSTRUCTOR
+      *          MASTER FILE SO CS-INSTR-ID HAS SOMETHING TO POINT AT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT INSTR-FILE ASSIGN TO 'PROJ-INSTRUCTOR.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS INSTR-ID.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSTR-FILE IS EXTERNAL RECORD CONTAINS 25 CHARACTERS.
+       COPY INSTR-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  WS-TMP-ID                 PIC 9(5).
+       01  WS-TMP-NAME               PIC X(10).
+       01  WS-TMP-DEPT               PIC X(10).
+       01  MORE-DATA                 PIC X(3).
+       01  ANS                       PIC X.
+       SCREEN SECTION.
+       01 SCRN-CLEAR.
+          05 BLANK SCREEN.
+       01 SCRN-ID.
+          05 LINE 3 COLUMN 1 VALUE 'ENTER INSTRUCTOR ID: '.
+          05 LINE 3 COLUMN 23 PIC 9(5) TO WS-TMP-ID.
+       01 SCRN-NAME.
+          05 LINE 5 COLUMN 1 VALUE 'ENTER INSTRUCTOR NAME: '.
+          05 LINE 5 COLUMN 24 PIC X(10) TO WS-TMP-NAME.
+       01 SCRN-DEPT.
+          05 LINE 7 COLUMN 1 VALUE 'ENTER DEPARTMENT: '.
+          05 LINE 7 COLUMN 19 PIC X(10) TO WS-TMP-DEPT.
+       01 SCRN-MORE-DATA.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE
+                  'DO YOU WANT TO ADD MORE DATA? (YES/NO): '.
+          05 LINE 1 COLUMN 41 PIC X(3) TO MORE-DATA.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN I-O INSTR-FILE
+           MOVE SPACES TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'NO '
+               PERFORM 200-INPUT-ROUTINE
+           END-PERFORM
+           CLOSE INSTR-FILE
+           EXIT PROGRAM.
+       200-INPUT-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY SCRN-ID
+           ACCEPT SCRN-ID
+           MOVE WS-TMP-ID TO INSTR-ID
+           READ INSTR-FILE
+             INVALID KEY PERFORM 300-WRITE-ROUTINE
+             NOT INVALID KEY PERFORM 400-DUP-ID-ROUTINE
+           END-READ
+           DISPLAY SCRN-MORE-DATA
+           ACCEPT SCRN-MORE-DATA.
+       300-WRITE-ROUTINE.
+           DISPLAY SCRN-NAME
+           ACCEPT SCRN-NAME
+           DISPLAY SCRN-DEPT
+           ACCEPT SCRN-DEPT
+           MOVE WS-TMP-ID TO INSTR-ID
+           MOVE WS-TMP-NAME TO INSTR-NAME
+           MOVE WS-TMP-DEPT TO INSTR-DEPT
+           WRITE INSTR-RECORD
+             INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'ERROR WRITING INSTRUCTOR RECORD'
+               DISPLAY 'HIT ENTER TO CONTINUE'
+               ACCEPT ANS
+             NOT INVALID KEY
+               DISPLAY SCRN-CLEAR
+               DISPLAY 'INSTRUCTOR ADDED TO FILE'
+           END-WRITE.
+       400-DUP-ID-ROUTINE.
+           DISPLAY SCRN-CLEAR
+           DISPLAY 'THAT INSTRUCTOR ID IS ALREADY IN USE'
+           DISPLAY 'HIT ENTER TO CONTINUE'
+           ACCEPT ANS.
