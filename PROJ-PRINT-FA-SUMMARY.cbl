@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-FA-SUMMARY.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  WALKS THE WHOLE FA-FILE-DESC FILE IN
+      *          PHYSICAL ORDER (SKIPPING SLOT 1, THE CONTROL RECORD)
+      *          AND ACCUMULATES A DOLLAR TOTAL AND RECIPIENT COUNT PER
+      *          AWARD CODE AGAINST FA-CODE-TABLE (SEE FEDAID'S 050-
+      *          LOAD-CODE-TABLE), PLUS A GRAND TOTAL LINE, FOR TITLE
+      *          IV YEAR-TO-DATE REPORTING.
+      *20260809  300-ACCUMULATE NOW SKIPS A SLOT WHOSE FA-AWARD-AMNT IS
+      *          ZERO -- A FREED SLOT SITTING ON THE FA FREE LIST HAS
+      *          FA-AWARD-CODE/FA-AWARD-AMNT BOTH ZEROED AND WAS
+      *          OTHERWISE BEING COUNTED AS A RECIPIENT (AND FALLING
+      *          INTO THE UNLISTED-AWARD-CODE BUCKET), INFLATING THE
+      *          RECIPIENT COUNTS ON THIS REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FA-FILE-DESC
+               ASSIGN TO "PROJ-FIN-AID.REL"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-KEY.
+           SELECT SUMMARY-REPORT
+               ASSIGN TO "FA-SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+       COPY FA-FILE-DESC.
+       FD SUMMARY-REPORT
+          DATA RECORD IS REPORT-REC.
+       01 REPORT-REC               PIC X(57).
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
+          88 NO-MORE-RECORDS                    VALUE "NO".
+       01 WS-KEY                   PIC 9(5)     VALUE ZERO.
+       01 WS-LINE-CT               PIC 99       VALUE ZERO.
+       01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-SUM-IDX                PIC 9(2).
+       01 WS-OTHER-TOTAL            PIC 9(7)V99  VALUE ZERO.
+       01 WS-OTHER-CNT              PIC 9(5)     VALUE ZERO.
+       01 WS-GRAND-TOTAL            PIC 9(7)V99  VALUE ZERO.
+       01 WS-GRAND-CNT              PIC 9(5)     VALUE ZERO.
+       COPY FA-CODE-TABLE.
+       01 WS-SUM-TABLE.
+           05 WS-SUM-ENTRY OCCURS 5 TIMES.
+              10 WS-SUM-TOTAL       PIC 9(7)V99  VALUE ZERO.
+              10 WS-SUM-CNT         PIC 9(5)     VALUE ZERO.
+       01 DATE-WS.
+          05 YEAR-WS               PIC XXXX.
+          05 MONTH-WS              PIC XX.
+          05 DAY-WS                PIC XX.
+       01 HEADING-1.
+          05                       PIC X(6)     VALUE SPACES.
+          05                       PIC X(31)
+               VALUE "YTD FINANCIAL AID AWARD SUMMARY".
+          05 MONTH-H1              PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 DAY-H1                PIC X(2).
+          05                       PIC X        VALUE "/".
+          05 YEAR-H1               PIC X(4).
+          05                       PIC X(10)    VALUE SPACES.
+       01 HEADING-2.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(10)    VALUE "AWARD CODE".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(20)    VALUE "DESCRIPTION".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(12)    VALUE "TOTAL AWARDS".
+          05                       PIC X(3)     VALUE SPACES.
+          05                       PIC X(4)     VALUE "CNT.".
+       01 DETAIL-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05 CODE-OUT              PIC 9(4).
+          05                       PIC X(6)     VALUE SPACES.
+          05 DESC-OUT              PIC X(20).
+          05                       PIC X(3)     VALUE SPACES.
+          05 TOTAL-OUT             PIC ---,--9.99.
+          05                       PIC X(3)     VALUE SPACES.
+          05 CNT-OUT               PIC ZZZZ9.
+       01 BLANK-LINE                PIC X(57)    VALUE SPACES.
+       01 GRAND-LINE.
+          05                       PIC X(2)     VALUE SPACES.
+          05                       PIC X(29)
+               VALUE "GRAND TOTAL, ALL AWARD CODES:".
+          05 GRAND-TOTAL-OUT       PIC ---,--9.99.
+          05                       PIC X(3)     VALUE SPACES.
+          05 GRAND-CNT-OUT         PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT FA-FILE-DESC
+           OPEN OUTPUT SUMMARY-REPORT
+           PERFORM 050-LOAD-CODE-TABLE
+           PERFORM 060-ZERO-TOTALS
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           MOVE 2 TO WS-KEY
+           START FA-FILE-DESC KEY IS NOT LESS THAN WS-KEY
+               INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ FA-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 300-ACCUMULATE
+               END-READ
+           END-PERFORM
+           PERFORM 400-HEADING-RTN
+           PERFORM 500-PRINT-RTN
+               VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > FA-CODE-TBL-SIZE
+           IF WS-OTHER-CNT > 0
+               PERFORM 600-PRINT-OTHER
+           END-IF
+           PERFORM 700-PRINT-GRAND-TOTAL
+           CLOSE FA-FILE-DESC
+                 SUMMARY-REPORT
+           EXIT PROGRAM.
+       050-LOAD-CODE-TABLE.
+      *    MUST STAY IN SYNC WITH FEDAID'S 050-LOAD-CODE-TABLE.
+           MOVE 1000 TO FA-TBL-CODE(1)
+           MOVE 'PELL GRANT' TO FA-TBL-DESC(1)
+           MOVE 'N' TO FA-TBL-FT-REQ(1)
+           MOVE 1010 TO FA-TBL-CODE(2)
+           MOVE 'SEOG' TO FA-TBL-DESC(2)
+           MOVE 'N' TO FA-TBL-FT-REQ(2)
+           MOVE 1020 TO FA-TBL-CODE(3)
+           MOVE 'INST SCHOLARSHIP' TO FA-TBL-DESC(3)
+           MOVE 'N' TO FA-TBL-FT-REQ(3)
+           MOVE 2000 TO FA-TBL-CODE(4)
+           MOVE 'STATE GRANT' TO FA-TBL-DESC(4)
+           MOVE 'Y' TO FA-TBL-FT-REQ(4)
+           MOVE 3000 TO FA-TBL-CODE(5)
+           MOVE 'STUDENT LOAN' TO FA-TBL-DESC(5)
+           MOVE 'Y' TO FA-TBL-FT-REQ(5).
+       060-ZERO-TOTALS.
+           MOVE ZERO TO WS-OTHER-TOTAL WS-OTHER-CNT
+                        WS-GRAND-TOTAL WS-GRAND-CNT
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > 5
+               MOVE ZERO TO WS-SUM-TOTAL(WS-SUM-IDX)
+               MOVE ZERO TO WS-SUM-CNT(WS-SUM-IDX)
+           END-PERFORM.
+       300-ACCUMULATE.
+           IF FA-AWARD-AMNT > 0 THEN
+               ADD FA-AWARD-AMNT TO WS-GRAND-TOTAL
+               ADD 1 TO WS-GRAND-CNT
+               MOVE ZERO TO WS-SUM-IDX
+               PERFORM VARYING FA-CODE-IDX FROM 1 BY 1
+                       UNTIL FA-CODE-IDX > FA-CODE-TBL-SIZE
+                   IF FA-AWARD-CODE = FA-TBL-CODE(FA-CODE-IDX) THEN
+                       MOVE FA-CODE-IDX TO WS-SUM-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-SUM-IDX > 0 THEN
+                   ADD FA-AWARD-AMNT TO WS-SUM-TOTAL(WS-SUM-IDX)
+                   ADD 1 TO WS-SUM-CNT(WS-SUM-IDX)
+               ELSE
+                   ADD FA-AWARD-AMNT TO WS-OTHER-TOTAL
+                   ADD 1 TO WS-OTHER-CNT
+               END-IF
+           END-IF.
+       400-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC FROM HEADING-1 AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-2 AFTER 2
+           MOVE 0 TO WS-LINE-CT
+           ADD 6 TO WS-LINE-CT.
+       500-PRINT-RTN.
+           IF WS-LINE-CT > 55
+               PERFORM 400-HEADING-RTN
+           END-IF
+           MOVE FA-TBL-CODE(WS-SUM-IDX) TO CODE-OUT
+           MOVE FA-TBL-DESC(WS-SUM-IDX) TO DESC-OUT
+           MOVE WS-SUM-TOTAL(WS-SUM-IDX) TO TOTAL-OUT
+           MOVE WS-SUM-CNT(WS-SUM-IDX) TO CNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT.
+       600-PRINT-OTHER.
+           IF WS-LINE-CT > 55
+               PERFORM 400-HEADING-RTN
+           END-IF
+           MOVE ZERO TO CODE-OUT
+           MOVE 'UNLISTED AWARD CODE' TO DESC-OUT
+           MOVE WS-OTHER-TOTAL TO TOTAL-OUT
+           MOVE WS-OTHER-CNT TO CNT-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT.
+       700-PRINT-GRAND-TOTAL.
+           IF WS-LINE-CT > 55
+               PERFORM 400-HEADING-RTN
+           END-IF
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-OUT
+           MOVE WS-GRAND-CNT TO GRAND-CNT-OUT
+           WRITE REPORT-REC FROM BLANK-LINE AFTER 1
+           WRITE REPORT-REC FROM GRAND-LINE AFTER 1.
