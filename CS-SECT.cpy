@@ -0,0 +1,27 @@
+      *****************************************************************
+      * CS-SECT
+      * RECORD LAYOUT FOR PROJ-CLASS-SECT.DAT (INDEXED BY CS-CRN).
+      * SHARED BY EVERY PROGRAM THAT TOUCHES THE CLASS SECTION FILE.
+      * CS-INSTR-ID IS THE INSTRUCTOR OF RECORD FOR THIS SECTION, AND
+      * LOOKS UP INSTR-ID ON PROJ-INSTRUCTOR.DAT (SEE
+      * INSTR-FILE-DESC).  ZERO MEANS NO INSTRUCTOR HAS BEEN ASSIGNED
+      * YET.
+      * CS-ROOM IS THE MEETING ROOM, USED ALONGSIDE CS-MTG-DAYS/
+      * CS-MTG-TIME BY PROJ-PRINT-CONFLICTS TO FIND SECTIONS DOUBLE-
+      * BOOKED INTO THE SAME ROOM AT AN OVERLAPPING TIME.  BLANK MEANS
+      * NO ROOM HAS BEEN ASSIGNED YET.
+      *****************************************************************
+       01  CS-RECORD.
+           05  CS-CRN              PIC 9(5).
+           05  CS-CRS-CODE         PIC X(6).
+           05  CS-DESC             PIC X(10).
+           05  CS-CRED-HR          PIC 99.
+           05  CS-CAPACITY         PIC 9(3).
+           05  CS-ENROLLED-CNT     PIC 9(3).
+           05  CS-WAIT-CNT         PIC 9(3).
+           05  CS-PREREQ           PIC X(6).
+           05  CS-MTG-DAYS         PIC X(5).
+           05  CS-MTG-TIME         PIC 9(4).
+           05  CS-TERM             PIC X(6).
+           05  CS-INSTR-ID         PIC 9(5).
+           05  CS-ROOM             PIC X(4).
