@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-POST-GRADE.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  LOOKS UP A CRN'S ROSTER THE SAME WAY
+      *          PROJ-PRINT-ROSTER.CBL'S ENROLLMENT SCAN DOES, BUT OPENS
+      *          THE ENROLLMENT FILE I-O SO A GRADE CAN BE KEYED IN
+      *          AGAINST EACH STUDENT FOUND AND REWRITTEN TO RF-GRADE.
+      *20260809  200-TRANSFER NOW ALSO REQUIRES RF-STATUS = 'E' SO A
+      *          WAITLISTED ('W') NODE CAN NO LONGER BE PICKED UP AND
+      *          HAVE A GRADE POSTED AGAINST A CLASS THE STUDENT WAS
+      *          NEVER ACTUALLY SEATED IN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS ENR-KEY.
+           SELECT STUDENT-FILE ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY SF-STU-NUM.
+           SELECT CLASS-FILE ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY CS-CRN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-FILE IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+       COPY EF-REC.
+       FD STUDENT-FILE IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+       COPY SF-FILE-DESC.
+       FD CLASS-FILE IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+       COPY CS-SECT.
+       WORKING-STORAGE SECTION.
+       01 STORED-VALUES.
+           05 MORE-RECORDS                     PIC X VALUE 'Y'.
+           05 MORE                             PIC X VALUE 'Y'.
+           05 ENR-KEY                          PIC 9(5).
+           05 WS-NAME                          PIC X(10).
+           05 WS-CRN                           PIC 9(5).
+           05 WS-CLASS-HEADER                  PIC X(36).
+           05 WS-COURSE                        PIC X(6).
+           05 WS-FILLER                        PIC X.
+           05 WS-DESCR                         PIC X(10).
+           05 WS-CLASS-TITLE                   PIC X(13)
+               VALUE ' POST GRADES'.
+           05 WS-GRADE                         PIC X(2).
+           05 QUIT                             PIC X.
+       COPY CURRENT-TERM.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+          05 BLANK SCREEN.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+       OPEN INPUT STUDENT-FILE
+                  CLASS-FILE
+       OPEN I-O ENROLLMENT-FILE
+       DISPLAY CLEAR-SCREEN
+       DISPLAY '  POST GRADES'
+       DISPLAY '-----------------'
+       PERFORM UNTIL MORE-RECORDS = 'N'
+           MOVE 0000 TO ENR-KEY
+           DISPLAY ' '
+           DISPLAY 'ENTER CRN # OR 0000 TO QUIT: '
+           ACCEPT WS-CRN
+           IF WS-CRN = 0000
+               CLOSE STUDENT-FILE
+                     CLASS-FILE
+                     ENROLLMENT-FILE
+               EXIT PROGRAM
+           END-IF
+           MOVE WS-CRN TO CS-CRN
+           READ CLASS-FILE
+               INVALID MOVE 'N' TO MORE-RECORDS
+               NOT INVALID
+                   MOVE CS-DESC TO WS-DESCR
+                   MOVE CS-CRS-CODE TO WS-COURSE
+                   MOVE SPACES TO WS-CLASS-HEADER
+                   STRING WS-COURSE DELIMITED BY SIZE
+                       ' '   DELIMITED BY SIZE
+                       WS-FILLER DELIMITED BY SIZE
+                       ' '   DELIMITED BY SIZE
+                       WS-DESCR DELIMITED BY SIZE
+                       ' '   DELIMITED BY SIZE
+                       WS-CLASS-TITLE DELIMITED BY SIZE
+                       INTO WS-CLASS-HEADER
+                   END-STRING
+           END-READ
+           DISPLAY '------------------------------------'
+           DISPLAY WS-CLASS-HEADER
+           DISPLAY '------------------------------------'
+           MOVE 0002 TO ENR-KEY
+           MOVE 'Y' TO MORE
+           PERFORM UNTIL MORE = 'N'
+               READ ENROLLMENT-FILE
+                   INVALID KEY MOVE 'N' TO MORE
+                   NOT INVALID KEY
+                       PERFORM 200-TRANSFER
+               END-READ
+           END-PERFORM
+       END-PERFORM
+       CLOSE STUDENT-FILE
+             CLASS-FILE
+             ENROLLMENT-FILE
+       EXIT PROGRAM.
+       200-TRANSFER.
+           IF WS-CRN = RF-CRN AND RF-TERM = CURRENT-TERM
+                   AND RF-STATUS = 'E'
+               MOVE RF-STUDENT-NUM TO SF-STU-NUM
+               READ STUDENT-FILE
+                   NOT INVALID KEY
+                       MOVE SPACES TO WS-NAME
+                       STRING SF-NAME DELIMITED BY SPACE
+                           INTO WS-NAME
+                       END-STRING
+                       DISPLAY WS-NAME ' -- GRADE: ' RF-GRADE
+                       DISPLAY 'ENTER GRADE (OR ** TO LEAVE AS IS): '
+                       ACCEPT WS-GRADE
+                       IF WS-GRADE NOT = '**'
+                           MOVE WS-GRADE TO RF-GRADE
+                           REWRITE ENR-REC
+                       END-IF
+               END-READ
+           END-IF
+           ADD 1 TO ENR-KEY.
