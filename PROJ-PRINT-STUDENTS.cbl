@@ -1,5 +1,19 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJ-PRINT-CLASSES.
+       PROGRAM-ID. PROJ-PRINT-STUDENTS.
+      *MODIFICATION HISTORY:
+      *20260809  PROGRAM-ID WAS PROJ-PRINT-CLASSES, A LEFTOVER COPY-PASTE
+      *          FROM PROJ-PRINT-CLASSES.CBL THAT MEANT PROJ-PRINT-MASTER'S
+      *          "CALL 'PROJ-PRINT-STUDENTS'" NEVER ACTUALLY RESOLVED TO
+      *          THIS PROGRAM.  RENAMED TO MATCH THE FILENAME.  ALSO ADDED
+      *          AN OPTIONAL SORT-BY-NAME PASS (SEE LK-SORT-OPT).
+      *20260809  ADDED CHECKPOINT/RESTART ON THE KEY-ORDER PATH: EVERY
+      *          WS-CKPT-INTERVAL RECORDS, 250-CHECKPOINT-RTN SAVES
+      *          SF-STU-NUM OFF TO SF-PRINT.CKP, AND 150-CHECK-RESTART
+      *          OFFERS TO PICK UP FROM THERE ON THE NEXT RUN INSTEAD OF
+      *          STARTING FROM RECORD ONE.  THE SORT-BY-NAME PATH ISN'T
+      *          CHECKPOINTED -- SF-SORT.WRK's RUN ORDER DOESN'T LINE UP
+      *          WITH SF-STU-NUM, SO A SAVED KEY POSITION WOULDN'T MEAN
+      *          ANYTHING IF THE JOB WAS RESTARTED SORTED.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            SELECT SF-FILE-DESC
@@ -10,13 +24,29 @@
            SELECT STUDENT-REPORT
                ASSIGN TO "SF-REPORT.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SF-SORT.WRK".
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "SF-PRINT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
+       FD SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
        COPY SF-FILE-DESC.
        FD STUDENT-REPORT
           DATA RECORD IS REPORT-REC.
        01 REPORT-REC               PIC X(70).
+       FD CHECKPOINT-FILE
+          DATA RECORD IS CKPT-REC.
+       01 CKPT-REC                 PIC 9(9).
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SORT-NAME             PIC X(10).
+          05 SORT-STU-NUM          PIC 9(9).
+          05 SORT-ADDRESS          PIC X(10).
+          05 SORT-PHONE            PIC 9(10).
+          05 SORT-SSN              PIC 9(9).
        WORKING-STORAGE SECTION.
        01 ANS                      PIC X.
        01 ARE-THERE-MORE-RECORDS   PIC X(3)     VALUE "YES".
@@ -27,6 +57,11 @@
           05 MONTH-WS              PIC XX.
           05 DAY-WS                PIC XX.
        01 WS-PAGE                  PIC 99       VALUE ZERO.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-CKPT-COUNT            PIC 9(3)     VALUE ZERO.
+       01 WS-CKPT-INTERVAL         PIC 9(3)     VALUE 100.
+       01 WS-RESUME-KEY            PIC 9(9)     VALUE ZERO.
+       01 WS-RESUME-ANS            PIC X.
        01 HEADING-1.
           05                       PIC X(6)     VALUE SPACES.
           05                       PIC X(28)
@@ -64,21 +99,80 @@
           05                       PIC X(4)     VALUE SPACES.
           05 SSN-OUT               PIC 9(9).
           05                       PIC X(4)     VALUE SPACES.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-SORT-OPT              PIC X.
+      *    SPACE (OR ANY VALUE OTHER THAN 'N') GIVES THE REPORT IN
+      *    SF-STU-NUM KEY ORDER, THE SAME AS BEFORE THIS SORT OPTION
+      *    EXISTED; 'N' SORTS IT INTO SF-NAME ORDER INSTEAD.
+       PROCEDURE DIVISION USING LK-SORT-OPT.
        100-MAIN-MODULE.
            OPEN INPUT SF-FILE-DESC
-                OUTPUT STUDENT-REPORT
-           PERFORM 200-HEADING-RTN.
-           MOVE "YES" TO ARE-THERE-MORE-RECORDS
-           PERFORM UNTIL NO-MORE-RECORDS
-               READ SF-FILE-DESC NEXT RECORD
-                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
-                   NOT AT END PERFORM 300-PRINT-RTN
-               END-READ
-           END-PERFORM
+           IF LK-SORT-OPT = 'N'
+               OPEN OUTPUT STUDENT-REPORT
+               PERFORM 200-HEADING-RTN
+               SORT SORT-WORK-FILE ON ASCENDING KEY SORT-NAME
+                   INPUT PROCEDURE 500-SORT-INPUT
+                   OUTPUT PROCEDURE 600-SORT-OUTPUT
+           ELSE
+               PERFORM 150-CHECK-RESTART
+               IF WS-RESUME-KEY > 0
+                   OPEN EXTEND STUDENT-REPORT
+               ELSE
+                   OPEN OUTPUT STUDENT-REPORT
+                   PERFORM 200-HEADING-RTN
+               END-IF
+               MOVE "YES" TO ARE-THERE-MORE-RECORDS
+               MOVE WS-RESUME-KEY TO SF-STU-NUM
+               START SF-FILE-DESC KEY IS GREATER THAN SF-STU-NUM
+                   INVALID KEY MOVE "NO " TO ARE-THERE-MORE-RECORDS
+               END-START
+               PERFORM UNTIL NO-MORE-RECORDS
+                   READ SF-FILE-DESC NEXT RECORD
+                       AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                       NOT AT END PERFORM 300-PRINT-RTN
+                   END-READ
+               END-PERFORM
+               PERFORM 700-CLEAR-CHECKPOINT
+           END-IF
            CLOSE SF-FILE-DESC
                  STUDENT-REPORT
            EXIT PROGRAM.
+       150-CHECK-RESTART.
+      *    IF A PRIOR RUN DIED PARTWAY THROUGH AND LEFT A NONZERO KEY
+      *    CHECKPOINTED, OFFER TO PICK UP RIGHT AFTER IT INSTEAD OF
+      *    ALWAYS STARTING OVER AT STUDENT NUMBER ONE.
+           MOVE ZERO TO WS-RESUME-KEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-REC > 0
+                           DISPLAY 'A PRIOR RUN CHECKPOINTED AT '
+                               'STUDENT NUMBER: ' CKPT-REC
+                           DISPLAY 'RESUME FROM THERE (Y/N)? '
+                           ACCEPT WS-RESUME-ANS
+                           IF WS-RESUME-ANS = 'Y' OR 'y'
+                               MOVE CKPT-REC TO WS-RESUME-KEY
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       250-CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SF-STU-NUM TO CKPT-REC
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
        200-HEADING-RTN.
            ADD 1 TO WS-PAGE
            MOVE WS-PAGE TO PAGE-NO-H1
@@ -104,4 +198,37 @@
                PERFORM 200-HEADING-RTN
            END-IF
            WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
-           ADD 1 TO WS-LINE-CT.
+           ADD 1 TO WS-LINE-CT
+           PERFORM 250-CHECKPOINT-RTN.
+       500-SORT-INPUT.
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       MOVE SF-NAME TO SORT-NAME
+                       MOVE SF-STU-NUM TO SORT-STU-NUM
+                       MOVE SF-ADDRESS TO SORT-ADDRESS
+                       MOVE SF-PHONE TO SORT-PHONE
+                       MOVE SF-SSN TO SORT-SSN
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+       600-SORT-OUTPUT.
+           MOVE "YES" TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL NO-MORE-RECORDS
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "NO " TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       MOVE SORT-STU-NUM TO STU-NUM-OUT
+                       MOVE SORT-NAME TO NAME-OUT
+                       MOVE SORT-ADDRESS TO ADDRESS-OUT
+                       MOVE SORT-PHONE TO PHONE-OUT
+                       MOVE SORT-SSN TO SSN-OUT
+                       IF WS-LINE-CT > 55
+                           PERFORM 200-HEADING-RTN
+                       END-IF
+                       WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+                       ADD 1 TO WS-LINE-CT
+               END-RETURN
+           END-PERFORM.
