@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-FA-BATCH.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  DRIVES THE SAME LINKED-LIST APPEND
+      *          LOGIC AS FEDAID'S 200-INPUT-ROUTINE (THE FA-EOF/WS-
+      *          TMP-EOF-PNTR BOOKKEEPING AND FREE-LIST REUSE) FROM A
+      *          SEQUENTIAL FILE OF SNO/AWARD-CODE/AMOUNT RECORDS
+      *          INSTEAD OF A TERMINAL, SO THE AID OFFICE'S ISIR/FAFSA
+      *          EXTRACT CAN BE LOADED WITHOUT HAND-KEYING EVERY
+      *          AWARD.  SAME SHAPE AS THE BATCH ENROLLMENT LOADER,
+      *          PROJ-ENR-BATCH: VALIDATE, LOG, AND SKIP RATHER THAN
+      *          PROMPT.
+      *20260809  FA-OPERATOR-ID IS STAMPED 'BATCH' ON EVERY AWARD NODE
+      *          230-APPEND-ROUTINE WRITES, SINCE THERE IS NO OPERATOR
+      *          SITTING AT A SCREEN FOR THIS PROGRAM TO CAPTURE A
+      *          LOGIN ID FROM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO 'PROJ-FA-BATCH.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-KEY.
+           SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-RC-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01  BATCH-INPUT-REC.
+           05  BI-STU-NUM           PIC 9(9).
+           05  BI-AWARD-CODE        PIC 9(4).
+           05  BI-AWARD-AMNT        PIC 9(4)V99.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+           COPY FA-FILE-DESC.
+       FD  RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+           COPY RC-FILE-DESC.
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS   PIC X      VALUE 'Y'.
+       01  WS-KEY                   PIC 9(5)   VALUE ZEROS.
+       01  WS-RC-KEY                PIC 9(5)   VALUE ZEROS.
+       01  WS-TMP-EOF-PNTR          PIC 9(5).
+       01  WS-FA-SLOT-REUSED        PIC X.
+       01  WS-STU-FOUND             PIC X.
+       01  WS-CODE-FOUND            PIC X.
+       01  WS-BALANCE-OWED          PIC S9(5)V99.
+       01  FA-EOF-REC.
+           05  FA-EOF               PIC 9(5).
+           05  FA-FREE-HEAD         PIC 9(5).
+           05  FILLER               PIC X(28).
+       01  WS-SF-RECORD.
+           05  WS-SF-STU-NUM        PIC 9(9).
+           05  FILLER               PIC X(39).
+           05  WS-SF-FIN-AID-PNTR   PIC 9(5).
+           05  FILLER               PIC X(29).
+       COPY FA-CODE-TABLE.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT BATCH-INPUT
+           OPEN INPUT SF-FILE-DESC
+           OPEN I-O FA-FILE-DESC
+           OPEN INPUT RC-FILE-DESC
+           DISPLAY 'PROJ-FA-BATCH STARTING'
+           PERFORM 050-LOAD-CODE-TABLE
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ BATCH-INPUT
+                   AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 200-PROCESS-ONE-AWARD
+               END-READ
+           END-PERFORM
+           DISPLAY 'PROJ-FA-BATCH FINISHED'
+           CLOSE BATCH-INPUT
+                 SF-FILE-DESC
+                 FA-FILE-DESC
+                 RC-FILE-DESC
+           EXIT PROGRAM.
+       050-LOAD-CODE-TABLE.
+      *    MUST STAY IN SYNC WITH FEDAID'S 050-LOAD-CODE-TABLE.
+           MOVE 1000 TO FA-TBL-CODE(1)
+           MOVE 'PELL GRANT' TO FA-TBL-DESC(1)
+           MOVE 'N' TO FA-TBL-FT-REQ(1)
+           MOVE 1010 TO FA-TBL-CODE(2)
+           MOVE 'SEOG' TO FA-TBL-DESC(2)
+           MOVE 'N' TO FA-TBL-FT-REQ(2)
+           MOVE 1020 TO FA-TBL-CODE(3)
+           MOVE 'INST SCHOLARSHIP' TO FA-TBL-DESC(3)
+           MOVE 'N' TO FA-TBL-FT-REQ(3)
+           MOVE 2000 TO FA-TBL-CODE(4)
+           MOVE 'STATE GRANT' TO FA-TBL-DESC(4)
+           MOVE 'Y' TO FA-TBL-FT-REQ(4)
+           MOVE 3000 TO FA-TBL-CODE(5)
+           MOVE 'STUDENT LOAN' TO FA-TBL-DESC(5)
+           MOVE 'Y' TO FA-TBL-FT-REQ(5).
+       200-PROCESS-ONE-AWARD.
+      *    LOOKS UP THE STUDENT AND AWARD CODE FROM THIS INPUT LINE AND
+      *    DRIVES THE SAME VALIDATION AND LINKED-LIST APPEND AS THE
+      *    INTERACTIVE 200-INPUT-ROUTINE IN FEDAID, LOGGING THE OUTCOME
+      *    INSTEAD OF DISPLAYING A SCREEN SINCE THERE IS NO OPERATOR.
+           MOVE 'Y' TO WS-STU-FOUND
+           MOVE BI-STU-NUM TO SF-STU-NUM
+           READ SF-FILE-DESC
+               INVALID KEY MOVE 'N' TO WS-STU-FOUND
+           END-READ
+           IF WS-STU-FOUND = 'N' THEN
+               DISPLAY 'SKIPPED - UNKNOWN STUDENT NUMBER: ' BI-STU-NUM
+           ELSE
+               PERFORM 210-VALIDATE-CODE
+               IF WS-CODE-FOUND NOT = 'Y' THEN
+                   DISPLAY 'SKIPPED - UNRECOGNIZED AWARD CODE: '
+                       BI-AWARD-CODE ' FOR STUDENT ' BI-STU-NUM
+               ELSE
+                   PERFORM 220-BALANCE-CHECK
+                   IF BI-AWARD-AMNT > WS-BALANCE-OWED THEN
+                       DISPLAY 'WARNING - AWARD EXCEEDS BALANCE OWED: '
+                           'STUDENT ' BI-STU-NUM ' CODE ' BI-AWARD-CODE
+                   END-IF
+                   PERFORM 230-APPEND-ROUTINE
+                   DISPLAY 'AWARD RECORDED: STUDENT ' BI-STU-NUM
+                       ' CODE ' BI-AWARD-CODE
+               END-IF
+           END-IF.
+       210-VALIDATE-CODE.
+           MOVE 'N' TO WS-CODE-FOUND
+           PERFORM VARYING FA-CODE-IDX FROM 1 BY 1
+                   UNTIL FA-CODE-IDX > FA-CODE-TBL-SIZE
+               IF BI-AWARD-CODE = FA-TBL-CODE(FA-CODE-IDX) THEN
+                   MOVE 'Y' TO WS-CODE-FOUND
+               END-IF
+           END-PERFORM.
+       220-BALANCE-CHECK.
+      *    SAME SHAPE AS FEDAID'S 210-BALANCE-CHECK; SF-RECORD IS STILL
+      *    POSITIONED ON THIS STUDENT FROM THE READ ABOVE.
+           MOVE ZERO TO WS-BALANCE-OWED
+           IF SF-RCT-REC-PNTR > 0 THEN
+               MOVE SF-RCT-REC-PNTR TO WS-RC-KEY
+               READ RC-FILE-DESC
+               PERFORM UNTIL RC-NEXT-PNTR = 0
+                   MOVE RC-NEXT-PNTR TO WS-RC-KEY
+                   READ RC-FILE-DESC
+               END-PERFORM
+               MOVE RC-BALANCE TO WS-BALANCE-OWED
+           END-IF.
+       240-GET-NEW-FA-SLOT.
+      *    SAME SHAPE AS FEDAID'S 150-GET-NEW-FA-SLOT.  WS-FA-SLOT-
+      *    REUSED TELLS 230-APPEND-ROUTINE WHETHER THE SLOT ALREADY
+      *    EXISTS (REWRITE) OR IS BRAND NEW (WRITE).
+           MOVE SPACES TO FA-DATA-REC
+           MOVE 1 TO WS-KEY
+           READ FA-FILE-DESC
+           MOVE FA-DATA-REC TO FA-EOF-REC
+           IF FA-FREE-HEAD > 0 THEN
+               MOVE FA-FREE-HEAD TO WS-TMP-EOF-PNTR
+               MOVE WS-TMP-EOF-PNTR TO WS-KEY
+               READ FA-FILE-DESC
+               MOVE FA-NEXT-PNTR TO FA-FREE-HEAD
+               MOVE 'Y' TO WS-FA-SLOT-REUSED
+           ELSE
+               MOVE FA-EOF TO WS-TMP-EOF-PNTR
+               ADD 1 TO FA-EOF
+               MOVE 'N' TO WS-FA-SLOT-REUSED
+           END-IF
+           MOVE 1 TO WS-KEY
+           REWRITE FA-DATA-REC FROM FA-EOF-REC.
+       230-APPEND-ROUTINE.
+           PERFORM 240-GET-NEW-FA-SLOT
+           IF SF-FIN-AID-PNTR > 0 THEN
+               MOVE SF-FIN-AID-PNTR TO WS-KEY
+               READ FA-FILE-DESC
+               PERFORM UNTIL FA-NEXT-PNTR = 0
+                   MOVE FA-NEXT-PNTR TO WS-KEY
+                   READ FA-FILE-DESC
+               END-PERFORM
+               MOVE WS-TMP-EOF-PNTR TO FA-NEXT-PNTR
+               REWRITE FA-DATA-REC
+           ELSE
+               CLOSE SF-FILE-DESC
+               OPEN I-O SF-FILE-DESC
+               MOVE SF-RECORD TO WS-SF-RECORD
+               MOVE WS-TMP-EOF-PNTR TO WS-SF-FIN-AID-PNTR
+               REWRITE SF-RECORD FROM WS-SF-RECORD
+               CLOSE SF-FILE-DESC
+               OPEN INPUT SF-FILE-DESC
+           END-IF
+           MOVE WS-TMP-EOF-PNTR TO WS-KEY
+           MOVE BI-AWARD-CODE TO FA-AWARD-CODE
+           MOVE BI-AWARD-AMNT TO FA-AWARD-AMNT
+           MOVE BI-STU-NUM TO FA-STU-NUM
+           MOVE ZEROS TO FA-NEXT-PNTR
+           ACCEPT FA-POST-DATE FROM DATE
+           MOVE 'BATCH' TO FA-OPERATOR-ID
+           IF WS-FA-SLOT-REUSED = 'Y' THEN
+               REWRITE FA-DATA-REC
+           ELSE
+               WRITE FA-DATA-REC
+           END-IF.
