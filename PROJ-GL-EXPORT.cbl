@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-GL-EXPORT.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  FIRST WRITTEN.  WALKS PROJ-REC.REL AND PROJ-FIN-AID.REL
+      *          IN PHYSICAL ORDER (SKIPPING SLOT 1, THE CONTROL RECORD,
+      *          ON EACH) AND WRITES ONE FIXED-WIDTH ROW PER CHARGE,
+      *          PAYMENT, OR AID AWARD TO A SEQUENTIAL EXTRACT FOR THE
+      *          ACCOUNTING PACKAGE'S GL IMPORT -- STUDENT NUMBER,
+      *          TRANSACTION CODE, DEBIT/CREDIT FLAG, AMOUNT, POST DATE,
+      *          AND SOURCE FILE.  A VOID ENTRY'S DR/CR FLAG IS FLIPPED
+      *          FROM AN ORDINARY ENTRY'S SINCE IT REVERSES THE EFFECT
+      *          OF THE RECEIPT IT OFFSETS (SEE PROJ-RC'S RUNNING
+      *          BALANCE WORK).
+      *20260809  310-WRITE-FA-LINE NOW SKIPS A SLOT WHOSE FA-AWARD-AMNT
+      *          IS ZERO, THE SAME GUARD 210-WRITE-RC-LINES ALREADY
+      *          APPLIES TO RC-AMT-OWED/RC-AMT-PAID -- A FREED FA SLOT
+      *          SITTING ON THE FA FREE LIST IS ZEROED AND WAS
+      *          OTHERWISE EXPORTING A BOGUS ZERO-DOLLAR GL LINE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-FILE-DESC ASSIGN TO 'PROJ-REC.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-RC-KEY.
+           SELECT FA-FILE-DESC ASSIGN TO 'PROJ-FIN-AID.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-FA-KEY.
+           SELECT GL-EXPORT-FILE ASSIGN TO 'GL-EXPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RC-FILE-DESC IS EXTERNAL RECORD CONTAINS 64 CHARACTERS.
+           COPY RC-FILE-DESC.
+       FD  FA-FILE-DESC IS EXTERNAL RECORD CONTAINS 38 CHARACTERS.
+           COPY FA-FILE-DESC.
+       FD  GL-EXPORT-FILE.
+       01  GL-EXPORT-REC                PIC X(42).
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS       PIC X    VALUE 'Y'.
+       01  WS-RC-KEY                    PIC 9(5) VALUE ZEROS.
+       01  WS-FA-KEY                    PIC 9(5) VALUE ZEROS.
+       01  WS-RC-CNT                    PIC 9(5) VALUE ZERO.
+       01  WS-FA-CNT                    PIC 9(5) VALUE ZERO.
+       01  GL-DETAIL-LINE.
+           05  GE-STU-NUM                PIC 9(9).
+           05  GE-TRANS-CODE             PIC X(10).
+           05  GE-DR-CR                  PIC X(2).
+           05  GE-AMOUNT                 PIC 9(7)V99.
+           05  GE-POST-DATE              PIC 9(6).
+           05  GE-SOURCE                 PIC X(2).
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT RC-FILE-DESC
+                      FA-FILE-DESC
+           OPEN OUTPUT GL-EXPORT-FILE
+           DISPLAY 'PROJ-GL-EXPORT STARTING'
+           PERFORM 200-EXPORT-RECEIPTS
+           PERFORM 300-EXPORT-AID
+           DISPLAY 'PROJ-GL-EXPORT FINISHED -- ' WS-RC-CNT
+               ' RECEIPT LINE(S), ' WS-FA-CNT ' AID LINE(S)'
+           CLOSE RC-FILE-DESC
+                 FA-FILE-DESC
+                 GL-EXPORT-FILE
+           EXIT PROGRAM.
+       200-EXPORT-RECEIPTS.
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           MOVE 2 TO WS-RC-KEY
+           START RC-FILE-DESC KEY IS NOT LESS THAN WS-RC-KEY
+               INVALID KEY MOVE 'N' TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ RC-FILE-DESC NEXT RECORD
+                   AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 210-WRITE-RC-LINES
+               END-READ
+           END-PERFORM.
+       210-WRITE-RC-LINES.
+           IF RC-AMT-OWED > 0 THEN
+               MOVE RC-STU-NUM TO GE-STU-NUM
+               MOVE RC-TYPE TO GE-TRANS-CODE
+               MOVE RC-AMT-OWED TO GE-AMOUNT
+               MOVE RC-POST-DATE TO GE-POST-DATE
+               MOVE 'RC' TO GE-SOURCE
+               IF RC-VOID = 'Y' THEN
+                   MOVE 'CR' TO GE-DR-CR
+               ELSE
+                   MOVE 'DR' TO GE-DR-CR
+               END-IF
+               WRITE GL-EXPORT-REC FROM GL-DETAIL-LINE
+               ADD 1 TO WS-RC-CNT
+           END-IF
+           IF RC-AMT-PAID > 0 THEN
+               MOVE RC-STU-NUM TO GE-STU-NUM
+               MOVE RC-TYPE TO GE-TRANS-CODE
+               MOVE RC-AMT-PAID TO GE-AMOUNT
+               MOVE RC-POST-DATE TO GE-POST-DATE
+               MOVE 'RC' TO GE-SOURCE
+               IF RC-VOID = 'Y' THEN
+                   MOVE 'DR' TO GE-DR-CR
+               ELSE
+                   MOVE 'CR' TO GE-DR-CR
+               END-IF
+               WRITE GL-EXPORT-REC FROM GL-DETAIL-LINE
+               ADD 1 TO WS-RC-CNT
+           END-IF.
+       300-EXPORT-AID.
+           MOVE 'Y' TO ARE-THERE-MORE-RECORDS
+           MOVE 2 TO WS-FA-KEY
+           START FA-FILE-DESC KEY IS NOT LESS THAN WS-FA-KEY
+               INVALID KEY MOVE 'N' TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'N'
+               READ FA-FILE-DESC NEXT RECORD
+                   AT END MOVE 'N' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END PERFORM 310-WRITE-FA-LINE
+               END-READ
+           END-PERFORM.
+       310-WRITE-FA-LINE.
+           IF FA-AWARD-AMNT > 0 THEN
+               MOVE FA-STU-NUM TO GE-STU-NUM
+               MOVE FA-AWARD-CODE TO GE-TRANS-CODE
+               MOVE 'CR' TO GE-DR-CR
+               MOVE FA-AWARD-AMNT TO GE-AMOUNT
+               MOVE FA-POST-DATE TO GE-POST-DATE
+               MOVE 'FA' TO GE-SOURCE
+               WRITE GL-EXPORT-REC FROM GL-DETAIL-LINE
+               ADD 1 TO WS-FA-CNT
+           END-IF.
