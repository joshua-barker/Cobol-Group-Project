@@ -1,117 +1,194 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJ-PRINT-STU-CLASS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
-              ORGANIZATION IS INDEXED
-              ACCESS IS DYNAMIC
-              RECORD KEY IS SF-STU-NUM.
-       SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
-              ORGANIZATION IS RELATIVE
-              ACCESS IS DYNAMIC
-              RELATIVE KEY IS X.
-       SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
-              ORGANIZATION IS INDEXED
-              ACCESS IS DYNAMIC
-              RECORD KEY IS CS-CRN.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 63 CHARACTERS.
-           COPY SF-FILE-DESC.
-       FD  EF-FILE-DES.
-       01  EF-RECORD PIC X(19).
-       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 23 CHARACTERS.
-           COPY CS-SECT.
-       WORKING-STORAGE SECTION.
-       01  ANS                      PIC X.
-       01  X PIC 9(5).
-       01  MORE-CLS               PIC X.
-       01  ENR-REC.
-           05 RF-STUDENT-NUM      PIC 9(9).
-           05 RF-CRN              PIC X(5).
-           05 RF-NXT-CLS-PNTR     PIC 9(5).
-       COPY COLORS.
-       SCREEN SECTION.
-       01  BLANK-SCREEN.
-           05  BLANK SCREEN.
-       01  CLASS-INFO.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  COLUMN 15 VALUE 'COURSE INFO:'.
-           05  COLUMN 15 VALUE 'COURSE CRN: '.
-           05  COLUMN 28 PIC 9(5) FROM CS-CRN.
-           05  COLUMN 15 VALUE 'COURSE CODE: '.
-           05  COLUMN 29 PIC X(6) FROM CS-CRS-CODE.
-           05  COLUMN 15 VALUE 'COURSE DESCRIPTION: '.
-           05  COLUMN 36 PIC X(10) FROM CS-DESC.
-           05  COLUMN 15 VALUE 'CREDIT HOURS: '.
-           05  COLUMN 30 PIC 99 FROM CS-CRED-HR.
-       01  STUDENT-NUMBER.
-           05  BLANK SCREEN.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  LINE 2  COLUMN 15 VALUE 'STUDENT NUMBER: '.
-           05  LINE 2  COLUMN 31 PIC 9(9) TO SF-STU-NUM.
-           05  LINE 3  VALUE ' '.
-       01  ANOTHER-CLASS.
-           05 BLANK SCREEN.
-           05  BACKGROUND-COLOR WHITE FOREGROUND-COLOR BLUE HIGHLIGHT.
-           05  LINE 2  COLUMN 15 VALUE 'ENTER MORE (Y) OR EXIT (X): '.
-           05  LINE 2  COLUMN 44 PIC X TO MORE-CLS.
-       PROCEDURE DIVISION.
-       100-MAIN-MODULE.
-           OPEN INPUT SF-FILE-DESC
-                      EF-FILE-DES
-                      CS-SECT
-           MOVE SPACES TO MORE-CLS
-           PERFORM UNTIL MORE-CLS = 'X'
-               DISPLAY STUDENT-NUMBER
-               ACCEPT STUDENT-NUMBER
-               READ SF-FILE-DESC
-                   INVALID KEY PERFORM 300-NOT-EXISTING-ROUTINE
-                   NOT INVALID KEY PERFORM 200-PRINT-ROUTINE
-               END-READ
-           END-PERFORM
-           CLOSE SF-FILE-DESC
-                 EF-FILE-DES
-                 CS-SECT
-           EXIT PROGRAM.
-       200-PRINT-ROUTINE.
-           IF SF-ENR-REC-PNTR > 0 THEN
-             MOVE SF-ENR-REC-PNTR TO X
-             READ EF-FILE-DES
-             MOVE EF-RECORD TO ENR-REC
-             MOVE RF-CRN TO CS-CRN
-             READ CS-SECT
-             DISPLAY ' '
-             DISPLAY ' '
-             DISPLAY 'COURSE INFO:'
-             DISPLAY 'COURSE CRN: ', CS-CRN
-             DISPLAY 'COURSE CODE: ', CS-CRS-CODE
-             DISPLAY 'COURSE DESCRIPTION: ', CS-DESC
-             DISPLAY 'CREDIT HOURS: ', CS-CRED-HR
-             DISPLAY ' '
-             PERFORM UNTIL RF-NXT-CLS-PNTR = 0
-               MOVE RF-NXT-CLS-PNTR TO X
-               READ EF-FILE-DES
-               MOVE EF-RECORD TO ENR-REC
-               MOVE RF-CRN TO CS-CRN
-               READ CS-SECT
-               DISPLAY 'COURSE CRN: ', CS-CRN
-               DISPLAY 'COURSE CODE: ', CS-CRS-CODE
-               DISPLAY 'COURSE DESCRIPTION: ', CS-DESC
-               DISPLAY 'CREDIT HOURS: ', CS-CRED-HR
-               DISPLAY ' '
-             END-PERFORM
-             ACCEPT ANS
-           ELSE
-             DISPLAY BLANK-SCREEN
-             DISPLAY 'STUDENT HAS NO CLASSES'
-             DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
-             MOVE 'X' TO MORE-CLS
-             ACCEPT ANS
-           END-IF.
-       300-NOT-EXISTING-ROUTINE.
-           DISPLAY BLANK-SCREEN
-           DISPLAY 'STUDENT NOT IN SYSTEM'
-           DISPLAY 'HIT ENTER TO GO BACK TO MAIN SCREEN'
-           MOVE 'X' TO MORE-CLS
-           ACCEPT ANS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ-PRINT-STU-CLASS.
+      *ORIGINALLY WRITTEN BY CALEB STEVENS, 20260809.
+      *MODIFICATION HISTORY:
+      *20260809  CONVERTED FROM THE OLD INTERACTIVE VERSION (WHICH
+      *          PROMPTED FOR ONE STUDENT NUMBER AT A TIME AND DISPLAYED
+      *          THE SCHEDULE TO THE TERMINAL) INTO AN UNATTENDED BATCH
+      *          REPORT, THE SAME WAY PROJ-PRINT-ROSTER WAS CONVERTED.
+      *          WALKS EVERY STUDENT IN SF-FILE-DESC AND, FOR EACH ONE,
+      *          WALKS THEIR SF-ENR-REC-PNTR CHAIN (SAME RF-TERM =
+      *          CURRENT-TERM FILTER THE OLD 200-PRINT-ROUTINE USED) TO
+      *          PRINT THEIR CURRENT-TERM SCHEDULE TO SF-STU-CLASS.RPT,
+      *          PAGE-BREAKING LIKE THE OTHER PRINT PROGRAMS.
+      *20260809  ADDED AN OPERATOR ID COLUMN TO THE DETAIL LINE, PULLED
+      *          FROM RF-OPERATOR-ID, SO EACH ENROLLMENT LINE SHOWS WHO
+      *          KEYED IT IN.
+      *20260809  410-CHECK-EF-NODE NOW ALSO REQUIRES RF-STATUS = 'E' --
+      *          THE RF-TERM = CURRENT-TERM FILTER ALONE PREDATES THE
+      *          WAITLIST STATUS AND WAS LETTING A STUDENT'S WAITLISTED
+      *          ('W') CLASSES PRINT AS PART OF THEIR CONFIRMED CURRENT
+      *          SCHEDULE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SF-FILE-DESC ASSIGN TO 'PROJ-STU-FILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SF-STU-NUM.
+           SELECT EF-FILE-DES ASSIGN TO 'PROJ-ENR.REL'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS X.
+           SELECT CS-SECT ASSIGN TO 'PROJ-CLASS-SECT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CS-CRN.
+           SELECT STU-CLASS-REPORT ASSIGN TO 'SF-STU-CLASS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SF-FILE-DESC IS EXTERNAL RECORD CONTAINS 82 CHARACTERS.
+           COPY SF-FILE-DESC.
+       FD  EF-FILE-DES IS EXTERNAL RECORD CONTAINS 36 CHARACTERS.
+           COPY EF-REC.
+       FD  CS-SECT IS EXTERNAL RECORD CONTAINS 62 CHARACTERS.
+           COPY CS-SECT.
+       FD  STU-CLASS-REPORT
+           DATA RECORD IS REPORT-REC.
+       01  REPORT-REC                  PIC X(70).
+       WORKING-STORAGE SECTION.
+       01  NO-MORE-STUDENTS            PIC X      VALUE 'N'.
+       01  X                           PIC 9(5).
+       01  WS-CLASS-COUNT              PIC 9(3).
+       01  WS-LINE-CT                  PIC 99     VALUE ZERO.
+       01  WS-PAGE                     PIC 99     VALUE ZERO.
+       01  DATE-WS.
+           05  YEAR-WS                 PIC XXXX.
+           05  MONTH-WS                PIC XX.
+           05  DAY-WS                  PIC XX.
+       01  HEADING-1.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(28)
+               VALUE 'STUDENT CLASS SCHEDULE'.
+           05  MONTH-H1                PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  DAY-H1                  PIC X(2).
+           05                          PIC X      VALUE '/'.
+           05  YEAR-H1                 PIC X(4).
+           05                          PIC X(9)
+               VALUE '   PAGE '.
+           05  PAGE-NO-H1              PIC 9(2).
+           05                          PIC X(15)  VALUE SPACES.
+       01  STUDENT-HEADER-LINE.
+           05                          PIC X(2)   VALUE SPACES.
+           05                          PIC X(9)   VALUE 'STUD NUM'.
+           05  STU-NUM-OUT             PIC 9(9).
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(10)  VALUE 'STUD NAME'.
+           05  NAME-OUT                PIC X(10).
+           05                          PIC X(27)  VALUE SPACES.
+       01  COLUMN-HEADER-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(5)   VALUE 'CRN'.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(8)   VALUE 'CRS CODE'.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(11)  VALUE 'COURSE DESC'.
+           05                          PIC X(3)   VALUE SPACES.
+           05                          PIC X(10)  VALUE 'CRED HOURS'.
+           05                          PIC X(4)   VALUE SPACES.
+           05                          PIC X(8)   VALUE 'OPERATOR'.
+           05                          PIC X(11)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05                          PIC X(4)   VALUE SPACES.
+           05  CRN-OUT                 PIC 9(5).
+           05                          PIC X(4)   VALUE SPACES.
+           05  CRS-CODE-OUT            PIC X(6).
+           05                          PIC X(5)   VALUE SPACES.
+           05  DESC-OUT                PIC X(10).
+           05                          PIC X(6)   VALUE SPACES.
+           05  CRED-HR-OUT             PIC 9(2).
+           05                          PIC X(4)   VALUE SPACES.
+           05  OPERATOR-ID-OUT         PIC X(8).
+           05                          PIC X(16)  VALUE SPACES.
+       01  NO-CLASSES-LINE.
+           05                          PIC X(6)   VALUE SPACES.
+           05                          PIC X(23)
+               VALUE 'NOT CURRENTLY ENROLLED'.
+           05                          PIC X(41)  VALUE SPACES.
+       COPY CURRENT-TERM.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT SF-FILE-DESC
+                      EF-FILE-DES
+                      CS-SECT
+           OPEN OUTPUT STU-CLASS-REPORT
+           PERFORM 200-HEADING-RTN
+           MOVE ZEROS TO SF-STU-NUM
+           START SF-FILE-DESC KEY IS NOT LESS THAN SF-STU-NUM
+               INVALID KEY MOVE 'Y' TO NO-MORE-STUDENTS
+           END-START
+           PERFORM UNTIL NO-MORE-STUDENTS = 'Y'
+               READ SF-FILE-DESC NEXT RECORD
+                   AT END MOVE 'Y' TO NO-MORE-STUDENTS
+                   NOT AT END PERFORM 300-PRINT-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE SF-FILE-DESC
+                 EF-FILE-DES
+                 CS-SECT
+                 STU-CLASS-REPORT
+           EXIT PROGRAM.
+       200-HEADING-RTN.
+           ADD 1 TO WS-PAGE
+           MOVE WS-PAGE TO PAGE-NO-H1
+           MOVE FUNCTION CURRENT-DATE TO DATE-WS
+           MOVE MONTH-WS TO MONTH-H1
+           MOVE DAY-WS TO DAY-H1
+           MOVE YEAR-WS TO YEAR-H1
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER PAGE
+           WRITE REPORT-REC FROM HEADING-1 AFTER 6
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC AFTER 2
+           MOVE 0 TO WS-LINE-CT
+           ADD 8 TO WS-LINE-CT.
+       300-PRINT-ONE-STUDENT.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+           END-IF
+           MOVE SF-STU-NUM TO STU-NUM-OUT
+           MOVE SF-NAME TO NAME-OUT
+           WRITE REPORT-REC FROM STUDENT-HEADER-LINE AFTER 2
+           WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+           ADD 3 TO WS-LINE-CT
+           MOVE ZERO TO WS-CLASS-COUNT
+           IF SF-ENR-REC-PNTR > 0
+               PERFORM 400-WALK-EF-CHAIN
+           END-IF
+           IF WS-CLASS-COUNT = 0
+               WRITE REPORT-REC FROM NO-CLASSES-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF.
+       400-WALK-EF-CHAIN.
+           MOVE SF-ENR-REC-PNTR TO X
+           READ EF-FILE-DES
+           PERFORM 410-CHECK-EF-NODE
+           PERFORM UNTIL RF-NXT-CLS-PNTR = 0
+               MOVE RF-NXT-CLS-PNTR TO X
+               READ EF-FILE-DES
+               PERFORM 410-CHECK-EF-NODE
+           END-PERFORM.
+       410-CHECK-EF-NODE.
+           IF RF-TERM = CURRENT-TERM AND RF-STATUS = 'E'
+               MOVE RF-CRN TO CS-CRN
+               READ CS-SECT
+                   NOT INVALID KEY
+                       PERFORM 420-WRITE-CLASS-LINE
+               END-READ
+           END-IF.
+       420-WRITE-CLASS-LINE.
+           IF WS-LINE-CT > 52
+               PERFORM 200-HEADING-RTN
+               WRITE REPORT-REC FROM COLUMN-HEADER-LINE AFTER 1
+               ADD 1 TO WS-LINE-CT
+           END-IF
+           MOVE CS-CRN TO CRN-OUT
+           MOVE CS-CRS-CODE TO CRS-CODE-OUT
+           MOVE CS-DESC TO DESC-OUT
+           MOVE CS-CRED-HR TO CRED-HR-OUT
+           MOVE RF-OPERATOR-ID TO OPERATOR-ID-OUT
+           WRITE REPORT-REC FROM DETAIL-LINE AFTER 1
+           ADD 1 TO WS-LINE-CT
+           ADD 1 TO WS-CLASS-COUNT.
